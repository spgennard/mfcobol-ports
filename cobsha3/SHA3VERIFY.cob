@@ -0,0 +1,340 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  SHA3VERIFY.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHA3VERIFY.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHA3VERIFY.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHA3VERIFY.cob
+*>
+*> Purpose:      Manifest-driven batch hash verification job. Reads a text
+*>               manifest of filename/expected-SHA3-224-digest pairs, hashes
+*>               each actual file, and reports MATCH/MISMATCH/FILE-ERROR per
+*>               line so overnight processing can catch a file that changed
+*>               size or content before it feeds downstream jobs.
+*>
+*>               Manifest format: one pair per line,
+*>                   <filename> <56-hex-char SHA3-224 digest>
+*>               The digest is taken as the last 56 non-blank characters of
+*>               the line; everything before it (trimmed of the separating
+*>               blanks) is the filename, so filenames may contain spaces.
+*>               The hex digest may be upper or lower case. Blank lines are
+*>               skipped.
+*>
+*>               This CALLs SHA3224-FILE (not the one-shot SHA3224) to hash
+*>               each actual file: SHA3224-FILE streams the file in rate
+*>               -sized chunks instead of requiring the whole file to fit in
+*>               a WORKING-STORAGE buffer, and it is specifically the module
+*>               request 002 hardened against multi-call-in-one-run-unit
+*>               corruption for exactly this use: one program calling it
+*>               once per manifest line, over files of whatever size, many
+*>               times in a single run.
+*>
+*> Tectonics:    cobc -x -std=ibm -free SHA3VERIFY.cob SHA3-224-FILE.cob
+*>                    KECCAKF.cob hexdump.cob
+*>
+*> Usage:        SHA3VERIFY <manifest-file>
+*>               Return code: 0 = every line matched, 4 = at least one
+*>               mismatch or file error was found, 16 = bad arguments,
+*>               20 = manifest file could not be opened.
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*> 2026.08.08 HEX-ENCODE-COMPUTED now CALLs the general-purpose
+*>            HEXDUMP module instead of its own inline encode loop.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3VERIFY.
+
+ ENVIRONMENT DIVISION.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT MANIFEST-FILE ASSIGN DYNAMIC WS-MANIFEST-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-MANIFEST-STATUS.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ FILE SECTION.
+
+ FD  MANIFEST-FILE
+     RECORD VARYING FROM 1 TO 2040 CHARACTERS DEPENDING ON WS-LINE-LEN.
+ 01  MANIFEST-REC                       PIC X(2040).
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-MANIFEST-FILENAME                PIC X(256).
+ 01 WS-MANIFEST-STATUS                  PIC X(2).
+    88 WS-MANIFEST-OK                      VALUE "00".
+    88 WS-MANIFEST-EOF                     VALUE "10".
+
+ 01 WS-EOF-SW                           PIC X VALUE "N".
+    88 WS-EOF                              VALUE "Y".
+
+ 01 WS-LINE-LEN                         PIC 9(4) COMP-5.
+ 01 WS-FN-LEN                           PIC 9(4) COMP-5.
+ 01 WS-DIGEST-START                     PIC 9(4) COMP-5.
+
+ 01 WS-FILENAME                         PIC X(256).
+ 01 WS-EXPECTED-HEX                     PIC X(56).
+ 01 WS-EXPECTED-BYTES                   PIC X(28).
+ 01 WS-COMPUTED-BYTES                   PIC X(28).
+ 01 WS-COMPUTED-HEX                     PIC X(56).
+
+ 01 WS-SHA-RETURN-CODE                  PIC 9(2).
+    88 WS-SHA-OK                           VALUE 0.
+
+ 01 WS-ARG-NUM                          PIC 9(2) COMP-5.
+ 01 WS-ARG-COUNT                        PIC 9(2) COMP-5.
+
+ 01 WS-RECS-READ                        PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-MATCH-COUNT                      PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-MISMATCH-COUNT                   PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-ERROR-COUNT                      PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-RETURN-STATUS                    PIC 9(2) COMP-5 VALUE 0.
+
+*> hex decode scratch (expected-digest hex -> raw bytes, for
+*> comparison), same table-lookup technique TESTDES.cob's own NUM2HEX
+*> used before request 008 promoted it into the shared HEXDUMP module;
+*> the encode direction (computed digest -> hex, for MISMATCH display)
+*> now goes through CALL "HEXDUMP" instead -- see HEX-ENCODE-COMPUTED.
+ 01 WS-HEX-CHAR                         PIC X(16)
+                                            VALUE "0123456789ABCDEF".
+ 01 WS-HEX-BYTE-IDX                     PIC 9(2) COMP-5.
+ 01 WS-HEX-QUOTIENT                     PIC 9(2) COMP-5.
+ 01 WS-HEX-REMAINDER                    PIC 9(2) COMP-5.
+ 01 WS-HEX-HI-NIBBLE                    PIC 9(2) COMP-5.
+ 01 WS-HEX-LO-NIBBLE                    PIC 9(2) COMP-5.
+ 01 WS-HEX-SCAN-CHAR                    PIC X.
+ 01 WS-HEX-PAIR                         PIC X(2).
+ 01 WS-HEX-BYTE-VAL                     PIC 9(3) COMP-5.
+
+ 01 WS-HEXDUMP-INPUT-LEN                BINARY-DOUBLE UNSIGNED VALUE 28.
+ 01 WS-HEXDUMP-OUTPUT-LEN               BINARY-DOUBLE UNSIGNED VALUE 56.
+ 01 WS-HEXDUMP-RC                       PIC 9(2).
+
+ PROCEDURE DIVISION.
+
+*>----------------------------------------------------------------------
+ MAIN-SHA3VERIFY SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM GET-PARAMETERS
+    IF WS-RETURN-STATUS NOT = 0
+       MOVE WS-RETURN-STATUS TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    PERFORM VERIFY-MANIFEST
+
+    DISPLAY "SHA3VERIFY: lines read = " WS-RECS-READ
+             "  match = " WS-MATCH-COUNT
+             "  mismatch = " WS-MISMATCH-COUNT
+             "  error = " WS-ERROR-COUNT
+
+    IF WS-RETURN-STATUS = 0
+       AND (WS-MISMATCH-COUNT NOT = 0 OR WS-ERROR-COUNT NOT = 0)
+       MOVE 4 TO WS-RETURN-STATUS
+    END-IF
+    MOVE WS-RETURN-STATUS TO RETURN-CODE
+
+    GOBACK
+
+    .
+ MAIN-SHA3VERIFY-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GET-PARAMETERS SECTION.
+*>----------------------------------------------------------------------
+*> sha3verify <manifest-file>
+
+    ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+    IF WS-ARG-COUNT NOT = 1
+       DISPLAY "SHA3VERIFY: usage: sha3verify manifest-file"
+       MOVE 16 TO WS-RETURN-STATUS
+       GO TO GET-PARAMETERS-EX
+    END-IF
+
+    MOVE 1 TO WS-ARG-NUM
+    DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+    ACCEPT WS-MANIFEST-FILENAME FROM ARGUMENT-VALUE
+
+    .
+ GET-PARAMETERS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ VERIFY-MANIFEST SECTION.
+*>----------------------------------------------------------------------
+
+    OPEN INPUT MANIFEST-FILE
+    IF NOT WS-MANIFEST-OK
+       DISPLAY "SHA3VERIFY: cannot open manifest file, status="
+               WS-MANIFEST-STATUS
+       MOVE 20 TO WS-RETURN-STATUS
+       GO TO VERIFY-MANIFEST-EX
+    END-IF
+
+    MOVE "N" TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+
+       READ MANIFEST-FILE
+          AT END
+             MOVE "Y" TO WS-EOF-SW
+          NOT AT END
+             IF WS-LINE-LEN > 0
+                ADD 1 TO WS-RECS-READ
+                PERFORM VERIFY-ONE-LINE
+             END-IF
+       END-READ
+
+    END-PERFORM
+
+    CLOSE MANIFEST-FILE
+
+    .
+ VERIFY-MANIFEST-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ VERIFY-ONE-LINE SECTION.
+*>----------------------------------------------------------------------
+*> Splits MANIFEST-REC(1:WS-LINE-LEN) into a filename and a 56-hex-char
+*> expected digest (the digest is always the trailing 56 characters),
+*> hashes the actual file with SHA3224-FILE, and reports the outcome.
+
+    IF WS-LINE-LEN < 58
+       DISPLAY "SHA3VERIFY: malformed manifest line " WS-RECS-READ
+               " (too short to hold a filename and a digest)"
+       ADD 1 TO WS-ERROR-COUNT
+       GO TO VERIFY-ONE-LINE-EX
+    END-IF
+
+    COMPUTE WS-DIGEST-START = WS-LINE-LEN - 55
+    MOVE FUNCTION UPPER-CASE(MANIFEST-REC(WS-DIGEST-START:56))
+      TO WS-EXPECTED-HEX
+
+    COMPUTE WS-FN-LEN = WS-LINE-LEN - 56
+    PERFORM UNTIL WS-FN-LEN = 0
+                  OR MANIFEST-REC(WS-FN-LEN:1) NOT = SPACE
+       SUBTRACT 1 FROM WS-FN-LEN
+    END-PERFORM
+
+    IF WS-FN-LEN = 0
+       DISPLAY "SHA3VERIFY: malformed manifest line " WS-RECS-READ
+               " (no filename before the digest)"
+       ADD 1 TO WS-ERROR-COUNT
+       GO TO VERIFY-ONE-LINE-EX
+    END-IF
+
+    MOVE SPACES TO WS-FILENAME
+    MOVE MANIFEST-REC(1:WS-FN-LEN) TO WS-FILENAME(1:WS-FN-LEN)
+
+    PERFORM HEX-DECODE-DIGEST
+
+    CALL "SHA3224-FILE" USING WS-FILENAME WS-COMPUTED-BYTES
+         WS-SHA-RETURN-CODE
+
+    IF NOT WS-SHA-OK
+       DISPLAY "SHA3VERIFY: " FUNCTION TRIM(WS-FILENAME) " FILE-ERROR"
+       ADD 1 TO WS-ERROR-COUNT
+       GO TO VERIFY-ONE-LINE-EX
+    END-IF
+
+    IF WS-COMPUTED-BYTES = WS-EXPECTED-BYTES
+       DISPLAY "SHA3VERIFY: " FUNCTION TRIM(WS-FILENAME) " MATCH"
+       ADD 1 TO WS-MATCH-COUNT
+    ELSE
+       PERFORM HEX-ENCODE-COMPUTED
+       DISPLAY "SHA3VERIFY: " FUNCTION TRIM(WS-FILENAME) " MISMATCH"
+               " expected=" WS-EXPECTED-HEX
+               " actual=" WS-COMPUTED-HEX
+       ADD 1 TO WS-MISMATCH-COUNT
+    END-IF
+
+    .
+ VERIFY-ONE-LINE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ HEX-DECODE-DIGEST SECTION.
+*>----------------------------------------------------------------------
+*> WS-EXPECTED-HEX (56 hex chars) -> WS-EXPECTED-BYTES (28 raw bytes)
+
+    PERFORM VARYING WS-HEX-BYTE-IDX FROM 1 BY 1 UNTIL WS-HEX-BYTE-IDX > 28
+       MOVE WS-EXPECTED-HEX(WS-HEX-BYTE-IDX * 2 - 1:2) TO WS-HEX-PAIR
+
+       MOVE WS-HEX-PAIR(1:1) TO WS-HEX-SCAN-CHAR
+       PERFORM HEX-NIBBLE-VALUE
+       MOVE WS-HEX-BYTE-VAL TO WS-HEX-HI-NIBBLE
+
+       MOVE WS-HEX-PAIR(2:1) TO WS-HEX-SCAN-CHAR
+       PERFORM HEX-NIBBLE-VALUE
+       MOVE WS-HEX-BYTE-VAL TO WS-HEX-LO-NIBBLE
+
+       COMPUTE WS-HEX-BYTE-VAL = WS-HEX-HI-NIBBLE * 16 + WS-HEX-LO-NIBBLE
+       MOVE FUNCTION CHAR(WS-HEX-BYTE-VAL + 1)
+         TO WS-EXPECTED-BYTES(WS-HEX-BYTE-IDX:1)
+    END-PERFORM
+
+    .
+ HEX-DECODE-DIGEST-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ HEX-NIBBLE-VALUE SECTION.
+*>----------------------------------------------------------------------
+*> Looks up the single hex character sitting in WS-HEX-SCAN-CHAR in
+*> WS-HEX-CHAR and returns its 0-15 value in WS-HEX-BYTE-VAL, via a
+*> plain table scan (this is the same indexed-table-lookup technique
+*> TESTDES.cob's own NUM2HEX paragraph uses, run in reverse).
+
+    MOVE 1 TO WS-HEX-BYTE-VAL
+    PERFORM VARYING WS-HEX-QUOTIENT FROM 1 BY 1 UNTIL WS-HEX-QUOTIENT > 16
+       IF WS-HEX-CHAR(WS-HEX-QUOTIENT:1) = WS-HEX-SCAN-CHAR
+          MOVE WS-HEX-QUOTIENT TO WS-HEX-BYTE-VAL
+       END-IF
+    END-PERFORM
+    COMPUTE WS-HEX-BYTE-VAL = WS-HEX-BYTE-VAL - 1
+
+    .
+ HEX-NIBBLE-VALUE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ HEX-ENCODE-COMPUTED SECTION.
+*>----------------------------------------------------------------------
+*> WS-COMPUTED-BYTES (28 raw bytes) -> WS-COMPUTED-HEX (56 hex chars),
+*> for display in a MISMATCH report line only.
+
+    CALL "HEXDUMP" USING WS-COMPUTED-BYTES
+                        WS-HEXDUMP-INPUT-LEN
+                        WS-COMPUTED-HEX
+                        WS-HEXDUMP-OUTPUT-LEN
+                        WS-HEXDUMP-RC
+
+    .
+ HEX-ENCODE-COMPUTED-EX.
+    EXIT.
+
+ END PROGRAM SHA3VERIFY.

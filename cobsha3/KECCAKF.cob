@@ -0,0 +1,1917 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  KECCAKF.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  KECCAKF.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with KECCAKF.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      KECCAKF.cob
+*>
+*> Purpose:      The Keccak-f[1600] permutation (24 rounds of theta / rho /
+*>               pi / chi / iota), operating in place on a 200-byte (1600
+*>               bit) state. This is the low-level primitive shared by
+*>               KECCAK (one-shot sponge, called by SHA3224 and friends)
+*>               and SHA3224-FILE (streaming sponge over a file), so both
+*>               can absorb/squeeze at their own pace while sharing exactly
+*>               one implementation of the permutation itself.
+*>
+*> Tectonics:    cobc -m -std=ibm -free KECCAKF.cob
+*>
+*> Usage:        CALL "KECCAKF" USING state-bytes (200 bytes, updated in
+*>               place).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. KECCAKF.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+*> one-time table build flag - WORKING-STORAGE survives across CALLs
+*> within the same run unit, so the rotation-offset and round-constant
+*> tables are only ever built once no matter how many blocks get
+*> permuted.
+ 01 WS-TABLES-BUILT                    PIC 9 VALUE 0.
+
+*> ---------------------------------------------------------------
+*> rho rotation offsets r(x,y), and the 24 round constants, each as
+*> 64 individual bits (bit 1 = z-index 0 = least significant).
+*> ---------------------------------------------------------------
+ 01 WS-ROT-TABLE.
+    02 WS-ROT-X                       OCCURS 5.
+       03 WS-ROT-OFFSET               PIC 9(2) COMP-5 OCCURS 5.
+ 01 WS-RC-TABLE.
+    02 WS-RC-ROUND                    OCCURS 24.
+       03 WS-RC-BIT                   PIC 9 OCCURS 64.
+
+*> ---------------------------------------------------------------
+*> the 1600-bit state, addressed as WS-SZ(x,y,z), x=1..5, y=1..5,
+*> z=1..64 (z=1 is the least significant bit of the lane).
+*> WS-STATE2 is scratch used by every step that cannot be computed
+*> safely in place (theta/rho/pi/chi all read neighbouring bits of
+*> the very state they are updating).
+*> ---------------------------------------------------------------
+ 01 WS-STATE.
+    02 WS-SX                          OCCURS 5.
+       03 WS-SY                       OCCURS 5.
+          04 WS-SZ                    PIC 9 OCCURS 64.
+ 01 WS-STATE2.
+    02 WS-SX2                         OCCURS 5.
+       03 WS-SY2                      OCCURS 5.
+          04 WS-SZ2                   PIC 9 OCCURS 64.
+
+*> theta's intermediate column-parity tables, C(x,z) and D(x,z)
+ 01 WS-C-TABLE.
+    02 WS-CX                          OCCURS 5.
+       03 WS-C                        PIC 9 OCCURS 64.
+ 01 WS-D-TABLE.
+    02 WS-DX                          OCCURS 5.
+       03 WS-D                        PIC 9 OCCURS 64.
+
+*> misc scalar working fields
+ 01 WS-X                               PIC 9(2) COMP-5.
+ 01 WS-Y                               PIC 9(2) COMP-5.
+ 01 WS-Z                               PIC 9(2) COMP-5.
+ 01 WS-X0                              PIC 9(4) COMP-5.
+ 01 WS-Y0                              PIC 9(4) COMP-5.
+ 01 WS-Z0                              PIC 9(4) COMP-5.
+ 01 WS-XM1                             PIC 9(4) COMP-5.
+ 01 WS-XP1                             PIC 9(4) COMP-5.
+ 01 WS-XP2                             PIC 9(4) COMP-5.
+ 01 WS-ZM1                             PIC 9(4) COMP-5.
+ 01 WS-SRC-Z0                          PIC 9(4) COMP-5.
+ 01 WS-NEWX0                           PIC 9(4) COMP-5.
+ 01 WS-NEWY0                           PIC 9(4) COMP-5.
+ 01 WS-OFFSET                          PIC 9(4) COMP-5.
+ 01 WS-BITVAL                          PIC 9(4) COMP-5.
+ 01 WS-NOTVAL                          PIC 9(4) COMP-5.
+ 01 WS-ROUND                           PIC 9(2) COMP-5.
+
+*> byte <-> state-bit conversion working fields
+ 01 WS-BI                              PIC 9(4) COMP-5.
+ 01 WS-LANE0                           PIC 9(4) COMP-5.
+ 01 WS-X0B                             PIC 9(4) COMP-5.
+ 01 WS-Y0B                             PIC 9(4) COMP-5.
+ 01 WS-ZBASE0                          PIC 9(4) COMP-5.
+ 01 WS-BITPOS                          PIC 9(2) COMP-5.
+ 01 WS-ONE-CHAR                        PIC X.
+ 01 WS-BYTE-NUM                        PIC 9(4) COMP-5.
+ 01 WS-Q                               PIC 9(4) COMP-5.
+ 01 WS-R                               PIC 9(4) COMP-5.
+ 01 WS-WEIGHT                          PIC 9(4) COMP-5.
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ 01 LNK-STATE-BYTES                    PIC X(200).
+
+ PROCEDURE DIVISION USING LNK-STATE-BYTES.
+
+*>----------------------------------------------------------------------
+ MAIN-KECCAKF SECTION.
+*>----------------------------------------------------------------------
+
+    IF WS-TABLES-BUILT = 0
+       PERFORM BUILD-TABLES
+       MOVE 1 TO WS-TABLES-BUILT
+    END-IF
+
+    PERFORM BYTES-TO-STATE
+
+    PERFORM VARYING WS-ROUND FROM 1 BY 1 UNTIL WS-ROUND > 24
+       PERFORM THETA-STEP
+       PERFORM RHO-STEP
+       PERFORM PI-STEP
+       PERFORM CHI-STEP
+       PERFORM IOTA-STEP
+    END-PERFORM
+
+    PERFORM STATE-TO-BYTES
+
+    GOBACK
+
+    .
+ MAIN-KECCAKF-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BYTES-TO-STATE SECTION.
+*>----------------------------------------------------------------------
+*> unpacks LNK-STATE-BYTES (200 bytes) into WS-SZ(x,y,z); within each
+*> byte, bit position 1 (LSB of the byte's numeric value) is the
+*> lowest z of the 8 z-values that byte covers.
+
+    PERFORM VARYING WS-BI FROM 1 BY 1 UNTIL WS-BI > 200
+       MOVE LNK-STATE-BYTES(WS-BI:1) TO WS-ONE-CHAR
+       COMPUTE WS-BYTE-NUM = FUNCTION ORD(WS-ONE-CHAR) - 1
+       COMPUTE WS-LANE0   = (WS-BI - 1) / 8
+       COMPUTE WS-Y0B     = WS-LANE0 / 5
+       COMPUTE WS-X0B     = FUNCTION MOD(WS-LANE0, 5)
+       COMPUTE WS-ZBASE0  = FUNCTION MOD(WS-BI - 1, 8) * 8
+
+       PERFORM VARYING WS-BITPOS FROM 1 BY 1 UNTIL WS-BITPOS > 8
+          DIVIDE WS-BYTE-NUM BY 2 GIVING WS-Q REMAINDER WS-R
+          MOVE WS-R TO WS-SZ(WS-X0B + 1, WS-Y0B + 1, WS-ZBASE0 + WS-BITPOS)
+          MOVE WS-Q TO WS-BYTE-NUM
+       END-PERFORM
+    END-PERFORM
+
+    .
+ BYTES-TO-STATE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ STATE-TO-BYTES SECTION.
+*>----------------------------------------------------------------------
+*> packs WS-SZ(x,y,z) back into LNK-STATE-BYTES (200 bytes).
+
+    PERFORM VARYING WS-BI FROM 1 BY 1 UNTIL WS-BI > 200
+       COMPUTE WS-LANE0   = (WS-BI - 1) / 8
+       COMPUTE WS-Y0B     = WS-LANE0 / 5
+       COMPUTE WS-X0B     = FUNCTION MOD(WS-LANE0, 5)
+       COMPUTE WS-ZBASE0  = FUNCTION MOD(WS-BI - 1, 8) * 8
+
+       MOVE 0 TO WS-BYTE-NUM
+       MOVE 1 TO WS-WEIGHT
+       PERFORM VARYING WS-BITPOS FROM 1 BY 1 UNTIL WS-BITPOS > 8
+          IF WS-SZ(WS-X0B + 1, WS-Y0B + 1, WS-ZBASE0 + WS-BITPOS) = 1
+             ADD WS-WEIGHT TO WS-BYTE-NUM
+          END-IF
+          COMPUTE WS-WEIGHT = WS-WEIGHT * 2
+       END-PERFORM
+       MOVE FUNCTION CHAR(WS-BYTE-NUM + 1) TO LNK-STATE-BYTES(WS-BI:1)
+    END-PERFORM
+
+    .
+ STATE-TO-BYTES-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ THETA-STEP SECTION.
+*>----------------------------------------------------------------------
+*> C(x,z) = XOR over y of A(x,y,z)
+*> D(x,z) = C(x-1,z) XOR C(x+1,z-1)
+*> A(x,y,z) := A(x,y,z) XOR D(x,z)
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+          MOVE 0 TO WS-BITVAL
+          PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > 5
+             COMPUTE WS-BITVAL =
+                FUNCTION MOD(WS-BITVAL + WS-SZ(WS-X, WS-Y, WS-Z), 2)
+          END-PERFORM
+          MOVE WS-BITVAL TO WS-C(WS-X, WS-Z)
+       END-PERFORM
+    END-PERFORM
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+          COMPUTE WS-X0  = WS-X - 1
+          COMPUTE WS-Z0  = WS-Z - 1
+          COMPUTE WS-XM1 = FUNCTION MOD(WS-X0 - 1 + 5, 5) + 1
+          COMPUTE WS-XP1 = FUNCTION MOD(WS-X0 + 1, 5) + 1
+          COMPUTE WS-ZM1 = FUNCTION MOD(WS-Z0 - 1 + 64, 64) + 1
+          COMPUTE WS-BITVAL =
+             FUNCTION MOD(WS-C(WS-XM1, WS-Z) + WS-C(WS-XP1, WS-ZM1), 2)
+          MOVE WS-BITVAL TO WS-D(WS-X, WS-Z)
+       END-PERFORM
+    END-PERFORM
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > 5
+          PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+             COMPUTE WS-BITVAL =
+                FUNCTION MOD(WS-SZ(WS-X, WS-Y, WS-Z) + WS-D(WS-X, WS-Z), 2)
+             MOVE WS-BITVAL TO WS-SZ2(WS-X, WS-Y, WS-Z)
+          END-PERFORM
+       END-PERFORM
+    END-PERFORM
+
+    MOVE WS-STATE2 TO WS-STATE
+
+    .
+ THETA-STEP-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ RHO-STEP SECTION.
+*>----------------------------------------------------------------------
+*> A(x,y,z) := A(x,y,(z - r(x,y)) mod 64)   -- a per-lane bit rotation
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > 5
+          MOVE WS-ROT-OFFSET(WS-X, WS-Y) TO WS-OFFSET
+          PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+             COMPUTE WS-Z0 = WS-Z - 1
+             COMPUTE WS-SRC-Z0 = FUNCTION MOD(WS-Z0 - WS-OFFSET + 6400, 64)
+             MOVE WS-SZ(WS-X, WS-Y, WS-SRC-Z0 + 1) TO WS-SZ2(WS-X, WS-Y, WS-Z)
+          END-PERFORM
+       END-PERFORM
+    END-PERFORM
+
+    MOVE WS-STATE2 TO WS-STATE
+
+    .
+ RHO-STEP-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ PI-STEP SECTION.
+*>----------------------------------------------------------------------
+*> B(y, 2x+3y mod 5, z) = A(x,y,z)    -- a lane permutation
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > 5
+          COMPUTE WS-X0 = WS-X - 1
+          COMPUTE WS-Y0 = WS-Y - 1
+          COMPUTE WS-NEWX0 = WS-Y0
+          COMPUTE WS-NEWY0 = FUNCTION MOD(2 * WS-X0 + 3 * WS-Y0, 5)
+          PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+             MOVE WS-SZ(WS-X, WS-Y, WS-Z)
+               TO WS-SZ2(WS-NEWX0 + 1, WS-NEWY0 + 1, WS-Z)
+          END-PERFORM
+       END-PERFORM
+    END-PERFORM
+
+    MOVE WS-STATE2 TO WS-STATE
+
+    .
+ PI-STEP-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ CHI-STEP SECTION.
+*>----------------------------------------------------------------------
+*> A(x,y,z) := B(x,y,z) XOR ((NOT B(x+1,y,z)) AND B(x+2,y,z))
+
+    PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 5
+       PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > 5
+          COMPUTE WS-X0  = WS-X - 1
+          COMPUTE WS-XP1 = FUNCTION MOD(WS-X0 + 1, 5) + 1
+          COMPUTE WS-XP2 = FUNCTION MOD(WS-X0 + 2, 5) + 1
+          PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+             COMPUTE WS-NOTVAL = 1 - WS-SZ(WS-XP1, WS-Y, WS-Z)
+             COMPUTE WS-BITVAL =
+                FUNCTION MOD(WS-SZ(WS-X, WS-Y, WS-Z)
+                   + WS-NOTVAL * WS-SZ(WS-XP2, WS-Y, WS-Z), 2)
+             MOVE WS-BITVAL TO WS-SZ2(WS-X, WS-Y, WS-Z)
+          END-PERFORM
+       END-PERFORM
+    END-PERFORM
+
+    MOVE WS-STATE2 TO WS-STATE
+
+    .
+ CHI-STEP-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ IOTA-STEP SECTION.
+*>----------------------------------------------------------------------
+*> A(0,0,z) := A(0,0,z) XOR RC(round,z)   -- breaks round symmetry
+
+    PERFORM VARYING WS-Z FROM 1 BY 1 UNTIL WS-Z > 64
+       COMPUTE WS-BITVAL =
+          FUNCTION MOD(WS-SZ(1, 1, WS-Z) + WS-RC-BIT(WS-ROUND, WS-Z), 2)
+       MOVE WS-BITVAL TO WS-SZ(1, 1, WS-Z)
+    END-PERFORM
+
+    .
+ IOTA-STEP-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BUILD-TABLES SECTION.
+*>----------------------------------------------------------------------
+*> rho rotation offsets r(x,y) (FIPS 202 table, 0-based x,y here held
+*> 1-based), and the 24 Keccak-f[1600] round constants, each expanded
+*> to 64 individual bits (bit 1 = least significant).
+
+       MOVE 0  TO WS-ROT-OFFSET(1,1)
+       MOVE 36 TO WS-ROT-OFFSET(1,2)
+       MOVE 3  TO WS-ROT-OFFSET(1,3)
+       MOVE 41 TO WS-ROT-OFFSET(1,4)
+       MOVE 18 TO WS-ROT-OFFSET(1,5)
+       MOVE 1  TO WS-ROT-OFFSET(2,1)
+       MOVE 44 TO WS-ROT-OFFSET(2,2)
+       MOVE 10 TO WS-ROT-OFFSET(2,3)
+       MOVE 45 TO WS-ROT-OFFSET(2,4)
+       MOVE 2  TO WS-ROT-OFFSET(2,5)
+       MOVE 62 TO WS-ROT-OFFSET(3,1)
+       MOVE 6  TO WS-ROT-OFFSET(3,2)
+       MOVE 43 TO WS-ROT-OFFSET(3,3)
+       MOVE 15 TO WS-ROT-OFFSET(3,4)
+       MOVE 61 TO WS-ROT-OFFSET(3,5)
+       MOVE 28 TO WS-ROT-OFFSET(4,1)
+       MOVE 55 TO WS-ROT-OFFSET(4,2)
+       MOVE 25 TO WS-ROT-OFFSET(4,3)
+       MOVE 21 TO WS-ROT-OFFSET(4,4)
+       MOVE 56 TO WS-ROT-OFFSET(4,5)
+       MOVE 27 TO WS-ROT-OFFSET(5,1)
+       MOVE 20 TO WS-ROT-OFFSET(5,2)
+       MOVE 39 TO WS-ROT-OFFSET(5,3)
+       MOVE 8  TO WS-ROT-OFFSET(5,4)
+       MOVE 14 TO WS-ROT-OFFSET(5,5)
+       MOVE 1 TO WS-RC-BIT(1,1)
+       MOVE 0 TO WS-RC-BIT(1,2)
+       MOVE 0 TO WS-RC-BIT(1,3)
+       MOVE 0 TO WS-RC-BIT(1,4)
+       MOVE 0 TO WS-RC-BIT(1,5)
+       MOVE 0 TO WS-RC-BIT(1,6)
+       MOVE 0 TO WS-RC-BIT(1,7)
+       MOVE 0 TO WS-RC-BIT(1,8)
+       MOVE 0 TO WS-RC-BIT(1,9)
+       MOVE 0 TO WS-RC-BIT(1,10)
+       MOVE 0 TO WS-RC-BIT(1,11)
+       MOVE 0 TO WS-RC-BIT(1,12)
+       MOVE 0 TO WS-RC-BIT(1,13)
+       MOVE 0 TO WS-RC-BIT(1,14)
+       MOVE 0 TO WS-RC-BIT(1,15)
+       MOVE 0 TO WS-RC-BIT(1,16)
+       MOVE 0 TO WS-RC-BIT(1,17)
+       MOVE 0 TO WS-RC-BIT(1,18)
+       MOVE 0 TO WS-RC-BIT(1,19)
+       MOVE 0 TO WS-RC-BIT(1,20)
+       MOVE 0 TO WS-RC-BIT(1,21)
+       MOVE 0 TO WS-RC-BIT(1,22)
+       MOVE 0 TO WS-RC-BIT(1,23)
+       MOVE 0 TO WS-RC-BIT(1,24)
+       MOVE 0 TO WS-RC-BIT(1,25)
+       MOVE 0 TO WS-RC-BIT(1,26)
+       MOVE 0 TO WS-RC-BIT(1,27)
+       MOVE 0 TO WS-RC-BIT(1,28)
+       MOVE 0 TO WS-RC-BIT(1,29)
+       MOVE 0 TO WS-RC-BIT(1,30)
+       MOVE 0 TO WS-RC-BIT(1,31)
+       MOVE 0 TO WS-RC-BIT(1,32)
+       MOVE 0 TO WS-RC-BIT(1,33)
+       MOVE 0 TO WS-RC-BIT(1,34)
+       MOVE 0 TO WS-RC-BIT(1,35)
+       MOVE 0 TO WS-RC-BIT(1,36)
+       MOVE 0 TO WS-RC-BIT(1,37)
+       MOVE 0 TO WS-RC-BIT(1,38)
+       MOVE 0 TO WS-RC-BIT(1,39)
+       MOVE 0 TO WS-RC-BIT(1,40)
+       MOVE 0 TO WS-RC-BIT(1,41)
+       MOVE 0 TO WS-RC-BIT(1,42)
+       MOVE 0 TO WS-RC-BIT(1,43)
+       MOVE 0 TO WS-RC-BIT(1,44)
+       MOVE 0 TO WS-RC-BIT(1,45)
+       MOVE 0 TO WS-RC-BIT(1,46)
+       MOVE 0 TO WS-RC-BIT(1,47)
+       MOVE 0 TO WS-RC-BIT(1,48)
+       MOVE 0 TO WS-RC-BIT(1,49)
+       MOVE 0 TO WS-RC-BIT(1,50)
+       MOVE 0 TO WS-RC-BIT(1,51)
+       MOVE 0 TO WS-RC-BIT(1,52)
+       MOVE 0 TO WS-RC-BIT(1,53)
+       MOVE 0 TO WS-RC-BIT(1,54)
+       MOVE 0 TO WS-RC-BIT(1,55)
+       MOVE 0 TO WS-RC-BIT(1,56)
+       MOVE 0 TO WS-RC-BIT(1,57)
+       MOVE 0 TO WS-RC-BIT(1,58)
+       MOVE 0 TO WS-RC-BIT(1,59)
+       MOVE 0 TO WS-RC-BIT(1,60)
+       MOVE 0 TO WS-RC-BIT(1,61)
+       MOVE 0 TO WS-RC-BIT(1,62)
+       MOVE 0 TO WS-RC-BIT(1,63)
+       MOVE 0 TO WS-RC-BIT(1,64)
+       MOVE 0 TO WS-RC-BIT(2,1)
+       MOVE 1 TO WS-RC-BIT(2,2)
+       MOVE 0 TO WS-RC-BIT(2,3)
+       MOVE 0 TO WS-RC-BIT(2,4)
+       MOVE 0 TO WS-RC-BIT(2,5)
+       MOVE 0 TO WS-RC-BIT(2,6)
+       MOVE 0 TO WS-RC-BIT(2,7)
+       MOVE 1 TO WS-RC-BIT(2,8)
+       MOVE 0 TO WS-RC-BIT(2,9)
+       MOVE 0 TO WS-RC-BIT(2,10)
+       MOVE 0 TO WS-RC-BIT(2,11)
+       MOVE 0 TO WS-RC-BIT(2,12)
+       MOVE 0 TO WS-RC-BIT(2,13)
+       MOVE 0 TO WS-RC-BIT(2,14)
+       MOVE 0 TO WS-RC-BIT(2,15)
+       MOVE 1 TO WS-RC-BIT(2,16)
+       MOVE 0 TO WS-RC-BIT(2,17)
+       MOVE 0 TO WS-RC-BIT(2,18)
+       MOVE 0 TO WS-RC-BIT(2,19)
+       MOVE 0 TO WS-RC-BIT(2,20)
+       MOVE 0 TO WS-RC-BIT(2,21)
+       MOVE 0 TO WS-RC-BIT(2,22)
+       MOVE 0 TO WS-RC-BIT(2,23)
+       MOVE 0 TO WS-RC-BIT(2,24)
+       MOVE 0 TO WS-RC-BIT(2,25)
+       MOVE 0 TO WS-RC-BIT(2,26)
+       MOVE 0 TO WS-RC-BIT(2,27)
+       MOVE 0 TO WS-RC-BIT(2,28)
+       MOVE 0 TO WS-RC-BIT(2,29)
+       MOVE 0 TO WS-RC-BIT(2,30)
+       MOVE 0 TO WS-RC-BIT(2,31)
+       MOVE 0 TO WS-RC-BIT(2,32)
+       MOVE 0 TO WS-RC-BIT(2,33)
+       MOVE 0 TO WS-RC-BIT(2,34)
+       MOVE 0 TO WS-RC-BIT(2,35)
+       MOVE 0 TO WS-RC-BIT(2,36)
+       MOVE 0 TO WS-RC-BIT(2,37)
+       MOVE 0 TO WS-RC-BIT(2,38)
+       MOVE 0 TO WS-RC-BIT(2,39)
+       MOVE 0 TO WS-RC-BIT(2,40)
+       MOVE 0 TO WS-RC-BIT(2,41)
+       MOVE 0 TO WS-RC-BIT(2,42)
+       MOVE 0 TO WS-RC-BIT(2,43)
+       MOVE 0 TO WS-RC-BIT(2,44)
+       MOVE 0 TO WS-RC-BIT(2,45)
+       MOVE 0 TO WS-RC-BIT(2,46)
+       MOVE 0 TO WS-RC-BIT(2,47)
+       MOVE 0 TO WS-RC-BIT(2,48)
+       MOVE 0 TO WS-RC-BIT(2,49)
+       MOVE 0 TO WS-RC-BIT(2,50)
+       MOVE 0 TO WS-RC-BIT(2,51)
+       MOVE 0 TO WS-RC-BIT(2,52)
+       MOVE 0 TO WS-RC-BIT(2,53)
+       MOVE 0 TO WS-RC-BIT(2,54)
+       MOVE 0 TO WS-RC-BIT(2,55)
+       MOVE 0 TO WS-RC-BIT(2,56)
+       MOVE 0 TO WS-RC-BIT(2,57)
+       MOVE 0 TO WS-RC-BIT(2,58)
+       MOVE 0 TO WS-RC-BIT(2,59)
+       MOVE 0 TO WS-RC-BIT(2,60)
+       MOVE 0 TO WS-RC-BIT(2,61)
+       MOVE 0 TO WS-RC-BIT(2,62)
+       MOVE 0 TO WS-RC-BIT(2,63)
+       MOVE 0 TO WS-RC-BIT(2,64)
+       MOVE 0 TO WS-RC-BIT(3,1)
+       MOVE 1 TO WS-RC-BIT(3,2)
+       MOVE 0 TO WS-RC-BIT(3,3)
+       MOVE 1 TO WS-RC-BIT(3,4)
+       MOVE 0 TO WS-RC-BIT(3,5)
+       MOVE 0 TO WS-RC-BIT(3,6)
+       MOVE 0 TO WS-RC-BIT(3,7)
+       MOVE 1 TO WS-RC-BIT(3,8)
+       MOVE 0 TO WS-RC-BIT(3,9)
+       MOVE 0 TO WS-RC-BIT(3,10)
+       MOVE 0 TO WS-RC-BIT(3,11)
+       MOVE 0 TO WS-RC-BIT(3,12)
+       MOVE 0 TO WS-RC-BIT(3,13)
+       MOVE 0 TO WS-RC-BIT(3,14)
+       MOVE 0 TO WS-RC-BIT(3,15)
+       MOVE 1 TO WS-RC-BIT(3,16)
+       MOVE 0 TO WS-RC-BIT(3,17)
+       MOVE 0 TO WS-RC-BIT(3,18)
+       MOVE 0 TO WS-RC-BIT(3,19)
+       MOVE 0 TO WS-RC-BIT(3,20)
+       MOVE 0 TO WS-RC-BIT(3,21)
+       MOVE 0 TO WS-RC-BIT(3,22)
+       MOVE 0 TO WS-RC-BIT(3,23)
+       MOVE 0 TO WS-RC-BIT(3,24)
+       MOVE 0 TO WS-RC-BIT(3,25)
+       MOVE 0 TO WS-RC-BIT(3,26)
+       MOVE 0 TO WS-RC-BIT(3,27)
+       MOVE 0 TO WS-RC-BIT(3,28)
+       MOVE 0 TO WS-RC-BIT(3,29)
+       MOVE 0 TO WS-RC-BIT(3,30)
+       MOVE 0 TO WS-RC-BIT(3,31)
+       MOVE 0 TO WS-RC-BIT(3,32)
+       MOVE 0 TO WS-RC-BIT(3,33)
+       MOVE 0 TO WS-RC-BIT(3,34)
+       MOVE 0 TO WS-RC-BIT(3,35)
+       MOVE 0 TO WS-RC-BIT(3,36)
+       MOVE 0 TO WS-RC-BIT(3,37)
+       MOVE 0 TO WS-RC-BIT(3,38)
+       MOVE 0 TO WS-RC-BIT(3,39)
+       MOVE 0 TO WS-RC-BIT(3,40)
+       MOVE 0 TO WS-RC-BIT(3,41)
+       MOVE 0 TO WS-RC-BIT(3,42)
+       MOVE 0 TO WS-RC-BIT(3,43)
+       MOVE 0 TO WS-RC-BIT(3,44)
+       MOVE 0 TO WS-RC-BIT(3,45)
+       MOVE 0 TO WS-RC-BIT(3,46)
+       MOVE 0 TO WS-RC-BIT(3,47)
+       MOVE 0 TO WS-RC-BIT(3,48)
+       MOVE 0 TO WS-RC-BIT(3,49)
+       MOVE 0 TO WS-RC-BIT(3,50)
+       MOVE 0 TO WS-RC-BIT(3,51)
+       MOVE 0 TO WS-RC-BIT(3,52)
+       MOVE 0 TO WS-RC-BIT(3,53)
+       MOVE 0 TO WS-RC-BIT(3,54)
+       MOVE 0 TO WS-RC-BIT(3,55)
+       MOVE 0 TO WS-RC-BIT(3,56)
+       MOVE 0 TO WS-RC-BIT(3,57)
+       MOVE 0 TO WS-RC-BIT(3,58)
+       MOVE 0 TO WS-RC-BIT(3,59)
+       MOVE 0 TO WS-RC-BIT(3,60)
+       MOVE 0 TO WS-RC-BIT(3,61)
+       MOVE 0 TO WS-RC-BIT(3,62)
+       MOVE 0 TO WS-RC-BIT(3,63)
+       MOVE 1 TO WS-RC-BIT(3,64)
+       MOVE 0 TO WS-RC-BIT(4,1)
+       MOVE 0 TO WS-RC-BIT(4,2)
+       MOVE 0 TO WS-RC-BIT(4,3)
+       MOVE 0 TO WS-RC-BIT(4,4)
+       MOVE 0 TO WS-RC-BIT(4,5)
+       MOVE 0 TO WS-RC-BIT(4,6)
+       MOVE 0 TO WS-RC-BIT(4,7)
+       MOVE 0 TO WS-RC-BIT(4,8)
+       MOVE 0 TO WS-RC-BIT(4,9)
+       MOVE 0 TO WS-RC-BIT(4,10)
+       MOVE 0 TO WS-RC-BIT(4,11)
+       MOVE 0 TO WS-RC-BIT(4,12)
+       MOVE 0 TO WS-RC-BIT(4,13)
+       MOVE 0 TO WS-RC-BIT(4,14)
+       MOVE 0 TO WS-RC-BIT(4,15)
+       MOVE 1 TO WS-RC-BIT(4,16)
+       MOVE 0 TO WS-RC-BIT(4,17)
+       MOVE 0 TO WS-RC-BIT(4,18)
+       MOVE 0 TO WS-RC-BIT(4,19)
+       MOVE 0 TO WS-RC-BIT(4,20)
+       MOVE 0 TO WS-RC-BIT(4,21)
+       MOVE 0 TO WS-RC-BIT(4,22)
+       MOVE 0 TO WS-RC-BIT(4,23)
+       MOVE 0 TO WS-RC-BIT(4,24)
+       MOVE 0 TO WS-RC-BIT(4,25)
+       MOVE 0 TO WS-RC-BIT(4,26)
+       MOVE 0 TO WS-RC-BIT(4,27)
+       MOVE 0 TO WS-RC-BIT(4,28)
+       MOVE 0 TO WS-RC-BIT(4,29)
+       MOVE 0 TO WS-RC-BIT(4,30)
+       MOVE 0 TO WS-RC-BIT(4,31)
+       MOVE 1 TO WS-RC-BIT(4,32)
+       MOVE 0 TO WS-RC-BIT(4,33)
+       MOVE 0 TO WS-RC-BIT(4,34)
+       MOVE 0 TO WS-RC-BIT(4,35)
+       MOVE 0 TO WS-RC-BIT(4,36)
+       MOVE 0 TO WS-RC-BIT(4,37)
+       MOVE 0 TO WS-RC-BIT(4,38)
+       MOVE 0 TO WS-RC-BIT(4,39)
+       MOVE 0 TO WS-RC-BIT(4,40)
+       MOVE 0 TO WS-RC-BIT(4,41)
+       MOVE 0 TO WS-RC-BIT(4,42)
+       MOVE 0 TO WS-RC-BIT(4,43)
+       MOVE 0 TO WS-RC-BIT(4,44)
+       MOVE 0 TO WS-RC-BIT(4,45)
+       MOVE 0 TO WS-RC-BIT(4,46)
+       MOVE 0 TO WS-RC-BIT(4,47)
+       MOVE 0 TO WS-RC-BIT(4,48)
+       MOVE 0 TO WS-RC-BIT(4,49)
+       MOVE 0 TO WS-RC-BIT(4,50)
+       MOVE 0 TO WS-RC-BIT(4,51)
+       MOVE 0 TO WS-RC-BIT(4,52)
+       MOVE 0 TO WS-RC-BIT(4,53)
+       MOVE 0 TO WS-RC-BIT(4,54)
+       MOVE 0 TO WS-RC-BIT(4,55)
+       MOVE 0 TO WS-RC-BIT(4,56)
+       MOVE 0 TO WS-RC-BIT(4,57)
+       MOVE 0 TO WS-RC-BIT(4,58)
+       MOVE 0 TO WS-RC-BIT(4,59)
+       MOVE 0 TO WS-RC-BIT(4,60)
+       MOVE 0 TO WS-RC-BIT(4,61)
+       MOVE 0 TO WS-RC-BIT(4,62)
+       MOVE 0 TO WS-RC-BIT(4,63)
+       MOVE 1 TO WS-RC-BIT(4,64)
+       MOVE 1 TO WS-RC-BIT(5,1)
+       MOVE 1 TO WS-RC-BIT(5,2)
+       MOVE 0 TO WS-RC-BIT(5,3)
+       MOVE 1 TO WS-RC-BIT(5,4)
+       MOVE 0 TO WS-RC-BIT(5,5)
+       MOVE 0 TO WS-RC-BIT(5,6)
+       MOVE 0 TO WS-RC-BIT(5,7)
+       MOVE 1 TO WS-RC-BIT(5,8)
+       MOVE 0 TO WS-RC-BIT(5,9)
+       MOVE 0 TO WS-RC-BIT(5,10)
+       MOVE 0 TO WS-RC-BIT(5,11)
+       MOVE 0 TO WS-RC-BIT(5,12)
+       MOVE 0 TO WS-RC-BIT(5,13)
+       MOVE 0 TO WS-RC-BIT(5,14)
+       MOVE 0 TO WS-RC-BIT(5,15)
+       MOVE 1 TO WS-RC-BIT(5,16)
+       MOVE 0 TO WS-RC-BIT(5,17)
+       MOVE 0 TO WS-RC-BIT(5,18)
+       MOVE 0 TO WS-RC-BIT(5,19)
+       MOVE 0 TO WS-RC-BIT(5,20)
+       MOVE 0 TO WS-RC-BIT(5,21)
+       MOVE 0 TO WS-RC-BIT(5,22)
+       MOVE 0 TO WS-RC-BIT(5,23)
+       MOVE 0 TO WS-RC-BIT(5,24)
+       MOVE 0 TO WS-RC-BIT(5,25)
+       MOVE 0 TO WS-RC-BIT(5,26)
+       MOVE 0 TO WS-RC-BIT(5,27)
+       MOVE 0 TO WS-RC-BIT(5,28)
+       MOVE 0 TO WS-RC-BIT(5,29)
+       MOVE 0 TO WS-RC-BIT(5,30)
+       MOVE 0 TO WS-RC-BIT(5,31)
+       MOVE 0 TO WS-RC-BIT(5,32)
+       MOVE 0 TO WS-RC-BIT(5,33)
+       MOVE 0 TO WS-RC-BIT(5,34)
+       MOVE 0 TO WS-RC-BIT(5,35)
+       MOVE 0 TO WS-RC-BIT(5,36)
+       MOVE 0 TO WS-RC-BIT(5,37)
+       MOVE 0 TO WS-RC-BIT(5,38)
+       MOVE 0 TO WS-RC-BIT(5,39)
+       MOVE 0 TO WS-RC-BIT(5,40)
+       MOVE 0 TO WS-RC-BIT(5,41)
+       MOVE 0 TO WS-RC-BIT(5,42)
+       MOVE 0 TO WS-RC-BIT(5,43)
+       MOVE 0 TO WS-RC-BIT(5,44)
+       MOVE 0 TO WS-RC-BIT(5,45)
+       MOVE 0 TO WS-RC-BIT(5,46)
+       MOVE 0 TO WS-RC-BIT(5,47)
+       MOVE 0 TO WS-RC-BIT(5,48)
+       MOVE 0 TO WS-RC-BIT(5,49)
+       MOVE 0 TO WS-RC-BIT(5,50)
+       MOVE 0 TO WS-RC-BIT(5,51)
+       MOVE 0 TO WS-RC-BIT(5,52)
+       MOVE 0 TO WS-RC-BIT(5,53)
+       MOVE 0 TO WS-RC-BIT(5,54)
+       MOVE 0 TO WS-RC-BIT(5,55)
+       MOVE 0 TO WS-RC-BIT(5,56)
+       MOVE 0 TO WS-RC-BIT(5,57)
+       MOVE 0 TO WS-RC-BIT(5,58)
+       MOVE 0 TO WS-RC-BIT(5,59)
+       MOVE 0 TO WS-RC-BIT(5,60)
+       MOVE 0 TO WS-RC-BIT(5,61)
+       MOVE 0 TO WS-RC-BIT(5,62)
+       MOVE 0 TO WS-RC-BIT(5,63)
+       MOVE 0 TO WS-RC-BIT(5,64)
+       MOVE 1 TO WS-RC-BIT(6,1)
+       MOVE 0 TO WS-RC-BIT(6,2)
+       MOVE 0 TO WS-RC-BIT(6,3)
+       MOVE 0 TO WS-RC-BIT(6,4)
+       MOVE 0 TO WS-RC-BIT(6,5)
+       MOVE 0 TO WS-RC-BIT(6,6)
+       MOVE 0 TO WS-RC-BIT(6,7)
+       MOVE 0 TO WS-RC-BIT(6,8)
+       MOVE 0 TO WS-RC-BIT(6,9)
+       MOVE 0 TO WS-RC-BIT(6,10)
+       MOVE 0 TO WS-RC-BIT(6,11)
+       MOVE 0 TO WS-RC-BIT(6,12)
+       MOVE 0 TO WS-RC-BIT(6,13)
+       MOVE 0 TO WS-RC-BIT(6,14)
+       MOVE 0 TO WS-RC-BIT(6,15)
+       MOVE 0 TO WS-RC-BIT(6,16)
+       MOVE 0 TO WS-RC-BIT(6,17)
+       MOVE 0 TO WS-RC-BIT(6,18)
+       MOVE 0 TO WS-RC-BIT(6,19)
+       MOVE 0 TO WS-RC-BIT(6,20)
+       MOVE 0 TO WS-RC-BIT(6,21)
+       MOVE 0 TO WS-RC-BIT(6,22)
+       MOVE 0 TO WS-RC-BIT(6,23)
+       MOVE 0 TO WS-RC-BIT(6,24)
+       MOVE 0 TO WS-RC-BIT(6,25)
+       MOVE 0 TO WS-RC-BIT(6,26)
+       MOVE 0 TO WS-RC-BIT(6,27)
+       MOVE 0 TO WS-RC-BIT(6,28)
+       MOVE 0 TO WS-RC-BIT(6,29)
+       MOVE 0 TO WS-RC-BIT(6,30)
+       MOVE 0 TO WS-RC-BIT(6,31)
+       MOVE 1 TO WS-RC-BIT(6,32)
+       MOVE 0 TO WS-RC-BIT(6,33)
+       MOVE 0 TO WS-RC-BIT(6,34)
+       MOVE 0 TO WS-RC-BIT(6,35)
+       MOVE 0 TO WS-RC-BIT(6,36)
+       MOVE 0 TO WS-RC-BIT(6,37)
+       MOVE 0 TO WS-RC-BIT(6,38)
+       MOVE 0 TO WS-RC-BIT(6,39)
+       MOVE 0 TO WS-RC-BIT(6,40)
+       MOVE 0 TO WS-RC-BIT(6,41)
+       MOVE 0 TO WS-RC-BIT(6,42)
+       MOVE 0 TO WS-RC-BIT(6,43)
+       MOVE 0 TO WS-RC-BIT(6,44)
+       MOVE 0 TO WS-RC-BIT(6,45)
+       MOVE 0 TO WS-RC-BIT(6,46)
+       MOVE 0 TO WS-RC-BIT(6,47)
+       MOVE 0 TO WS-RC-BIT(6,48)
+       MOVE 0 TO WS-RC-BIT(6,49)
+       MOVE 0 TO WS-RC-BIT(6,50)
+       MOVE 0 TO WS-RC-BIT(6,51)
+       MOVE 0 TO WS-RC-BIT(6,52)
+       MOVE 0 TO WS-RC-BIT(6,53)
+       MOVE 0 TO WS-RC-BIT(6,54)
+       MOVE 0 TO WS-RC-BIT(6,55)
+       MOVE 0 TO WS-RC-BIT(6,56)
+       MOVE 0 TO WS-RC-BIT(6,57)
+       MOVE 0 TO WS-RC-BIT(6,58)
+       MOVE 0 TO WS-RC-BIT(6,59)
+       MOVE 0 TO WS-RC-BIT(6,60)
+       MOVE 0 TO WS-RC-BIT(6,61)
+       MOVE 0 TO WS-RC-BIT(6,62)
+       MOVE 0 TO WS-RC-BIT(6,63)
+       MOVE 0 TO WS-RC-BIT(6,64)
+       MOVE 1 TO WS-RC-BIT(7,1)
+       MOVE 0 TO WS-RC-BIT(7,2)
+       MOVE 0 TO WS-RC-BIT(7,3)
+       MOVE 0 TO WS-RC-BIT(7,4)
+       MOVE 0 TO WS-RC-BIT(7,5)
+       MOVE 0 TO WS-RC-BIT(7,6)
+       MOVE 0 TO WS-RC-BIT(7,7)
+       MOVE 1 TO WS-RC-BIT(7,8)
+       MOVE 0 TO WS-RC-BIT(7,9)
+       MOVE 0 TO WS-RC-BIT(7,10)
+       MOVE 0 TO WS-RC-BIT(7,11)
+       MOVE 0 TO WS-RC-BIT(7,12)
+       MOVE 0 TO WS-RC-BIT(7,13)
+       MOVE 0 TO WS-RC-BIT(7,14)
+       MOVE 0 TO WS-RC-BIT(7,15)
+       MOVE 1 TO WS-RC-BIT(7,16)
+       MOVE 0 TO WS-RC-BIT(7,17)
+       MOVE 0 TO WS-RC-BIT(7,18)
+       MOVE 0 TO WS-RC-BIT(7,19)
+       MOVE 0 TO WS-RC-BIT(7,20)
+       MOVE 0 TO WS-RC-BIT(7,21)
+       MOVE 0 TO WS-RC-BIT(7,22)
+       MOVE 0 TO WS-RC-BIT(7,23)
+       MOVE 0 TO WS-RC-BIT(7,24)
+       MOVE 0 TO WS-RC-BIT(7,25)
+       MOVE 0 TO WS-RC-BIT(7,26)
+       MOVE 0 TO WS-RC-BIT(7,27)
+       MOVE 0 TO WS-RC-BIT(7,28)
+       MOVE 0 TO WS-RC-BIT(7,29)
+       MOVE 0 TO WS-RC-BIT(7,30)
+       MOVE 0 TO WS-RC-BIT(7,31)
+       MOVE 1 TO WS-RC-BIT(7,32)
+       MOVE 0 TO WS-RC-BIT(7,33)
+       MOVE 0 TO WS-RC-BIT(7,34)
+       MOVE 0 TO WS-RC-BIT(7,35)
+       MOVE 0 TO WS-RC-BIT(7,36)
+       MOVE 0 TO WS-RC-BIT(7,37)
+       MOVE 0 TO WS-RC-BIT(7,38)
+       MOVE 0 TO WS-RC-BIT(7,39)
+       MOVE 0 TO WS-RC-BIT(7,40)
+       MOVE 0 TO WS-RC-BIT(7,41)
+       MOVE 0 TO WS-RC-BIT(7,42)
+       MOVE 0 TO WS-RC-BIT(7,43)
+       MOVE 0 TO WS-RC-BIT(7,44)
+       MOVE 0 TO WS-RC-BIT(7,45)
+       MOVE 0 TO WS-RC-BIT(7,46)
+       MOVE 0 TO WS-RC-BIT(7,47)
+       MOVE 0 TO WS-RC-BIT(7,48)
+       MOVE 0 TO WS-RC-BIT(7,49)
+       MOVE 0 TO WS-RC-BIT(7,50)
+       MOVE 0 TO WS-RC-BIT(7,51)
+       MOVE 0 TO WS-RC-BIT(7,52)
+       MOVE 0 TO WS-RC-BIT(7,53)
+       MOVE 0 TO WS-RC-BIT(7,54)
+       MOVE 0 TO WS-RC-BIT(7,55)
+       MOVE 0 TO WS-RC-BIT(7,56)
+       MOVE 0 TO WS-RC-BIT(7,57)
+       MOVE 0 TO WS-RC-BIT(7,58)
+       MOVE 0 TO WS-RC-BIT(7,59)
+       MOVE 0 TO WS-RC-BIT(7,60)
+       MOVE 0 TO WS-RC-BIT(7,61)
+       MOVE 0 TO WS-RC-BIT(7,62)
+       MOVE 0 TO WS-RC-BIT(7,63)
+       MOVE 1 TO WS-RC-BIT(7,64)
+       MOVE 1 TO WS-RC-BIT(8,1)
+       MOVE 0 TO WS-RC-BIT(8,2)
+       MOVE 0 TO WS-RC-BIT(8,3)
+       MOVE 1 TO WS-RC-BIT(8,4)
+       MOVE 0 TO WS-RC-BIT(8,5)
+       MOVE 0 TO WS-RC-BIT(8,6)
+       MOVE 0 TO WS-RC-BIT(8,7)
+       MOVE 0 TO WS-RC-BIT(8,8)
+       MOVE 0 TO WS-RC-BIT(8,9)
+       MOVE 0 TO WS-RC-BIT(8,10)
+       MOVE 0 TO WS-RC-BIT(8,11)
+       MOVE 0 TO WS-RC-BIT(8,12)
+       MOVE 0 TO WS-RC-BIT(8,13)
+       MOVE 0 TO WS-RC-BIT(8,14)
+       MOVE 0 TO WS-RC-BIT(8,15)
+       MOVE 1 TO WS-RC-BIT(8,16)
+       MOVE 0 TO WS-RC-BIT(8,17)
+       MOVE 0 TO WS-RC-BIT(8,18)
+       MOVE 0 TO WS-RC-BIT(8,19)
+       MOVE 0 TO WS-RC-BIT(8,20)
+       MOVE 0 TO WS-RC-BIT(8,21)
+       MOVE 0 TO WS-RC-BIT(8,22)
+       MOVE 0 TO WS-RC-BIT(8,23)
+       MOVE 0 TO WS-RC-BIT(8,24)
+       MOVE 0 TO WS-RC-BIT(8,25)
+       MOVE 0 TO WS-RC-BIT(8,26)
+       MOVE 0 TO WS-RC-BIT(8,27)
+       MOVE 0 TO WS-RC-BIT(8,28)
+       MOVE 0 TO WS-RC-BIT(8,29)
+       MOVE 0 TO WS-RC-BIT(8,30)
+       MOVE 0 TO WS-RC-BIT(8,31)
+       MOVE 0 TO WS-RC-BIT(8,32)
+       MOVE 0 TO WS-RC-BIT(8,33)
+       MOVE 0 TO WS-RC-BIT(8,34)
+       MOVE 0 TO WS-RC-BIT(8,35)
+       MOVE 0 TO WS-RC-BIT(8,36)
+       MOVE 0 TO WS-RC-BIT(8,37)
+       MOVE 0 TO WS-RC-BIT(8,38)
+       MOVE 0 TO WS-RC-BIT(8,39)
+       MOVE 0 TO WS-RC-BIT(8,40)
+       MOVE 0 TO WS-RC-BIT(8,41)
+       MOVE 0 TO WS-RC-BIT(8,42)
+       MOVE 0 TO WS-RC-BIT(8,43)
+       MOVE 0 TO WS-RC-BIT(8,44)
+       MOVE 0 TO WS-RC-BIT(8,45)
+       MOVE 0 TO WS-RC-BIT(8,46)
+       MOVE 0 TO WS-RC-BIT(8,47)
+       MOVE 0 TO WS-RC-BIT(8,48)
+       MOVE 0 TO WS-RC-BIT(8,49)
+       MOVE 0 TO WS-RC-BIT(8,50)
+       MOVE 0 TO WS-RC-BIT(8,51)
+       MOVE 0 TO WS-RC-BIT(8,52)
+       MOVE 0 TO WS-RC-BIT(8,53)
+       MOVE 0 TO WS-RC-BIT(8,54)
+       MOVE 0 TO WS-RC-BIT(8,55)
+       MOVE 0 TO WS-RC-BIT(8,56)
+       MOVE 0 TO WS-RC-BIT(8,57)
+       MOVE 0 TO WS-RC-BIT(8,58)
+       MOVE 0 TO WS-RC-BIT(8,59)
+       MOVE 0 TO WS-RC-BIT(8,60)
+       MOVE 0 TO WS-RC-BIT(8,61)
+       MOVE 0 TO WS-RC-BIT(8,62)
+       MOVE 0 TO WS-RC-BIT(8,63)
+       MOVE 1 TO WS-RC-BIT(8,64)
+       MOVE 0 TO WS-RC-BIT(9,1)
+       MOVE 1 TO WS-RC-BIT(9,2)
+       MOVE 0 TO WS-RC-BIT(9,3)
+       MOVE 1 TO WS-RC-BIT(9,4)
+       MOVE 0 TO WS-RC-BIT(9,5)
+       MOVE 0 TO WS-RC-BIT(9,6)
+       MOVE 0 TO WS-RC-BIT(9,7)
+       MOVE 1 TO WS-RC-BIT(9,8)
+       MOVE 0 TO WS-RC-BIT(9,9)
+       MOVE 0 TO WS-RC-BIT(9,10)
+       MOVE 0 TO WS-RC-BIT(9,11)
+       MOVE 0 TO WS-RC-BIT(9,12)
+       MOVE 0 TO WS-RC-BIT(9,13)
+       MOVE 0 TO WS-RC-BIT(9,14)
+       MOVE 0 TO WS-RC-BIT(9,15)
+       MOVE 0 TO WS-RC-BIT(9,16)
+       MOVE 0 TO WS-RC-BIT(9,17)
+       MOVE 0 TO WS-RC-BIT(9,18)
+       MOVE 0 TO WS-RC-BIT(9,19)
+       MOVE 0 TO WS-RC-BIT(9,20)
+       MOVE 0 TO WS-RC-BIT(9,21)
+       MOVE 0 TO WS-RC-BIT(9,22)
+       MOVE 0 TO WS-RC-BIT(9,23)
+       MOVE 0 TO WS-RC-BIT(9,24)
+       MOVE 0 TO WS-RC-BIT(9,25)
+       MOVE 0 TO WS-RC-BIT(9,26)
+       MOVE 0 TO WS-RC-BIT(9,27)
+       MOVE 0 TO WS-RC-BIT(9,28)
+       MOVE 0 TO WS-RC-BIT(9,29)
+       MOVE 0 TO WS-RC-BIT(9,30)
+       MOVE 0 TO WS-RC-BIT(9,31)
+       MOVE 0 TO WS-RC-BIT(9,32)
+       MOVE 0 TO WS-RC-BIT(9,33)
+       MOVE 0 TO WS-RC-BIT(9,34)
+       MOVE 0 TO WS-RC-BIT(9,35)
+       MOVE 0 TO WS-RC-BIT(9,36)
+       MOVE 0 TO WS-RC-BIT(9,37)
+       MOVE 0 TO WS-RC-BIT(9,38)
+       MOVE 0 TO WS-RC-BIT(9,39)
+       MOVE 0 TO WS-RC-BIT(9,40)
+       MOVE 0 TO WS-RC-BIT(9,41)
+       MOVE 0 TO WS-RC-BIT(9,42)
+       MOVE 0 TO WS-RC-BIT(9,43)
+       MOVE 0 TO WS-RC-BIT(9,44)
+       MOVE 0 TO WS-RC-BIT(9,45)
+       MOVE 0 TO WS-RC-BIT(9,46)
+       MOVE 0 TO WS-RC-BIT(9,47)
+       MOVE 0 TO WS-RC-BIT(9,48)
+       MOVE 0 TO WS-RC-BIT(9,49)
+       MOVE 0 TO WS-RC-BIT(9,50)
+       MOVE 0 TO WS-RC-BIT(9,51)
+       MOVE 0 TO WS-RC-BIT(9,52)
+       MOVE 0 TO WS-RC-BIT(9,53)
+       MOVE 0 TO WS-RC-BIT(9,54)
+       MOVE 0 TO WS-RC-BIT(9,55)
+       MOVE 0 TO WS-RC-BIT(9,56)
+       MOVE 0 TO WS-RC-BIT(9,57)
+       MOVE 0 TO WS-RC-BIT(9,58)
+       MOVE 0 TO WS-RC-BIT(9,59)
+       MOVE 0 TO WS-RC-BIT(9,60)
+       MOVE 0 TO WS-RC-BIT(9,61)
+       MOVE 0 TO WS-RC-BIT(9,62)
+       MOVE 0 TO WS-RC-BIT(9,63)
+       MOVE 0 TO WS-RC-BIT(9,64)
+       MOVE 0 TO WS-RC-BIT(10,1)
+       MOVE 0 TO WS-RC-BIT(10,2)
+       MOVE 0 TO WS-RC-BIT(10,3)
+       MOVE 1 TO WS-RC-BIT(10,4)
+       MOVE 0 TO WS-RC-BIT(10,5)
+       MOVE 0 TO WS-RC-BIT(10,6)
+       MOVE 0 TO WS-RC-BIT(10,7)
+       MOVE 1 TO WS-RC-BIT(10,8)
+       MOVE 0 TO WS-RC-BIT(10,9)
+       MOVE 0 TO WS-RC-BIT(10,10)
+       MOVE 0 TO WS-RC-BIT(10,11)
+       MOVE 0 TO WS-RC-BIT(10,12)
+       MOVE 0 TO WS-RC-BIT(10,13)
+       MOVE 0 TO WS-RC-BIT(10,14)
+       MOVE 0 TO WS-RC-BIT(10,15)
+       MOVE 0 TO WS-RC-BIT(10,16)
+       MOVE 0 TO WS-RC-BIT(10,17)
+       MOVE 0 TO WS-RC-BIT(10,18)
+       MOVE 0 TO WS-RC-BIT(10,19)
+       MOVE 0 TO WS-RC-BIT(10,20)
+       MOVE 0 TO WS-RC-BIT(10,21)
+       MOVE 0 TO WS-RC-BIT(10,22)
+       MOVE 0 TO WS-RC-BIT(10,23)
+       MOVE 0 TO WS-RC-BIT(10,24)
+       MOVE 0 TO WS-RC-BIT(10,25)
+       MOVE 0 TO WS-RC-BIT(10,26)
+       MOVE 0 TO WS-RC-BIT(10,27)
+       MOVE 0 TO WS-RC-BIT(10,28)
+       MOVE 0 TO WS-RC-BIT(10,29)
+       MOVE 0 TO WS-RC-BIT(10,30)
+       MOVE 0 TO WS-RC-BIT(10,31)
+       MOVE 0 TO WS-RC-BIT(10,32)
+       MOVE 0 TO WS-RC-BIT(10,33)
+       MOVE 0 TO WS-RC-BIT(10,34)
+       MOVE 0 TO WS-RC-BIT(10,35)
+       MOVE 0 TO WS-RC-BIT(10,36)
+       MOVE 0 TO WS-RC-BIT(10,37)
+       MOVE 0 TO WS-RC-BIT(10,38)
+       MOVE 0 TO WS-RC-BIT(10,39)
+       MOVE 0 TO WS-RC-BIT(10,40)
+       MOVE 0 TO WS-RC-BIT(10,41)
+       MOVE 0 TO WS-RC-BIT(10,42)
+       MOVE 0 TO WS-RC-BIT(10,43)
+       MOVE 0 TO WS-RC-BIT(10,44)
+       MOVE 0 TO WS-RC-BIT(10,45)
+       MOVE 0 TO WS-RC-BIT(10,46)
+       MOVE 0 TO WS-RC-BIT(10,47)
+       MOVE 0 TO WS-RC-BIT(10,48)
+       MOVE 0 TO WS-RC-BIT(10,49)
+       MOVE 0 TO WS-RC-BIT(10,50)
+       MOVE 0 TO WS-RC-BIT(10,51)
+       MOVE 0 TO WS-RC-BIT(10,52)
+       MOVE 0 TO WS-RC-BIT(10,53)
+       MOVE 0 TO WS-RC-BIT(10,54)
+       MOVE 0 TO WS-RC-BIT(10,55)
+       MOVE 0 TO WS-RC-BIT(10,56)
+       MOVE 0 TO WS-RC-BIT(10,57)
+       MOVE 0 TO WS-RC-BIT(10,58)
+       MOVE 0 TO WS-RC-BIT(10,59)
+       MOVE 0 TO WS-RC-BIT(10,60)
+       MOVE 0 TO WS-RC-BIT(10,61)
+       MOVE 0 TO WS-RC-BIT(10,62)
+       MOVE 0 TO WS-RC-BIT(10,63)
+       MOVE 0 TO WS-RC-BIT(10,64)
+       MOVE 1 TO WS-RC-BIT(11,1)
+       MOVE 0 TO WS-RC-BIT(11,2)
+       MOVE 0 TO WS-RC-BIT(11,3)
+       MOVE 1 TO WS-RC-BIT(11,4)
+       MOVE 0 TO WS-RC-BIT(11,5)
+       MOVE 0 TO WS-RC-BIT(11,6)
+       MOVE 0 TO WS-RC-BIT(11,7)
+       MOVE 0 TO WS-RC-BIT(11,8)
+       MOVE 0 TO WS-RC-BIT(11,9)
+       MOVE 0 TO WS-RC-BIT(11,10)
+       MOVE 0 TO WS-RC-BIT(11,11)
+       MOVE 0 TO WS-RC-BIT(11,12)
+       MOVE 0 TO WS-RC-BIT(11,13)
+       MOVE 0 TO WS-RC-BIT(11,14)
+       MOVE 0 TO WS-RC-BIT(11,15)
+       MOVE 1 TO WS-RC-BIT(11,16)
+       MOVE 0 TO WS-RC-BIT(11,17)
+       MOVE 0 TO WS-RC-BIT(11,18)
+       MOVE 0 TO WS-RC-BIT(11,19)
+       MOVE 0 TO WS-RC-BIT(11,20)
+       MOVE 0 TO WS-RC-BIT(11,21)
+       MOVE 0 TO WS-RC-BIT(11,22)
+       MOVE 0 TO WS-RC-BIT(11,23)
+       MOVE 0 TO WS-RC-BIT(11,24)
+       MOVE 0 TO WS-RC-BIT(11,25)
+       MOVE 0 TO WS-RC-BIT(11,26)
+       MOVE 0 TO WS-RC-BIT(11,27)
+       MOVE 0 TO WS-RC-BIT(11,28)
+       MOVE 0 TO WS-RC-BIT(11,29)
+       MOVE 0 TO WS-RC-BIT(11,30)
+       MOVE 0 TO WS-RC-BIT(11,31)
+       MOVE 1 TO WS-RC-BIT(11,32)
+       MOVE 0 TO WS-RC-BIT(11,33)
+       MOVE 0 TO WS-RC-BIT(11,34)
+       MOVE 0 TO WS-RC-BIT(11,35)
+       MOVE 0 TO WS-RC-BIT(11,36)
+       MOVE 0 TO WS-RC-BIT(11,37)
+       MOVE 0 TO WS-RC-BIT(11,38)
+       MOVE 0 TO WS-RC-BIT(11,39)
+       MOVE 0 TO WS-RC-BIT(11,40)
+       MOVE 0 TO WS-RC-BIT(11,41)
+       MOVE 0 TO WS-RC-BIT(11,42)
+       MOVE 0 TO WS-RC-BIT(11,43)
+       MOVE 0 TO WS-RC-BIT(11,44)
+       MOVE 0 TO WS-RC-BIT(11,45)
+       MOVE 0 TO WS-RC-BIT(11,46)
+       MOVE 0 TO WS-RC-BIT(11,47)
+       MOVE 0 TO WS-RC-BIT(11,48)
+       MOVE 0 TO WS-RC-BIT(11,49)
+       MOVE 0 TO WS-RC-BIT(11,50)
+       MOVE 0 TO WS-RC-BIT(11,51)
+       MOVE 0 TO WS-RC-BIT(11,52)
+       MOVE 0 TO WS-RC-BIT(11,53)
+       MOVE 0 TO WS-RC-BIT(11,54)
+       MOVE 0 TO WS-RC-BIT(11,55)
+       MOVE 0 TO WS-RC-BIT(11,56)
+       MOVE 0 TO WS-RC-BIT(11,57)
+       MOVE 0 TO WS-RC-BIT(11,58)
+       MOVE 0 TO WS-RC-BIT(11,59)
+       MOVE 0 TO WS-RC-BIT(11,60)
+       MOVE 0 TO WS-RC-BIT(11,61)
+       MOVE 0 TO WS-RC-BIT(11,62)
+       MOVE 0 TO WS-RC-BIT(11,63)
+       MOVE 0 TO WS-RC-BIT(11,64)
+       MOVE 0 TO WS-RC-BIT(12,1)
+       MOVE 1 TO WS-RC-BIT(12,2)
+       MOVE 0 TO WS-RC-BIT(12,3)
+       MOVE 1 TO WS-RC-BIT(12,4)
+       MOVE 0 TO WS-RC-BIT(12,5)
+       MOVE 0 TO WS-RC-BIT(12,6)
+       MOVE 0 TO WS-RC-BIT(12,7)
+       MOVE 0 TO WS-RC-BIT(12,8)
+       MOVE 0 TO WS-RC-BIT(12,9)
+       MOVE 0 TO WS-RC-BIT(12,10)
+       MOVE 0 TO WS-RC-BIT(12,11)
+       MOVE 0 TO WS-RC-BIT(12,12)
+       MOVE 0 TO WS-RC-BIT(12,13)
+       MOVE 0 TO WS-RC-BIT(12,14)
+       MOVE 0 TO WS-RC-BIT(12,15)
+       MOVE 0 TO WS-RC-BIT(12,16)
+       MOVE 0 TO WS-RC-BIT(12,17)
+       MOVE 0 TO WS-RC-BIT(12,18)
+       MOVE 0 TO WS-RC-BIT(12,19)
+       MOVE 0 TO WS-RC-BIT(12,20)
+       MOVE 0 TO WS-RC-BIT(12,21)
+       MOVE 0 TO WS-RC-BIT(12,22)
+       MOVE 0 TO WS-RC-BIT(12,23)
+       MOVE 0 TO WS-RC-BIT(12,24)
+       MOVE 0 TO WS-RC-BIT(12,25)
+       MOVE 0 TO WS-RC-BIT(12,26)
+       MOVE 0 TO WS-RC-BIT(12,27)
+       MOVE 0 TO WS-RC-BIT(12,28)
+       MOVE 0 TO WS-RC-BIT(12,29)
+       MOVE 0 TO WS-RC-BIT(12,30)
+       MOVE 0 TO WS-RC-BIT(12,31)
+       MOVE 1 TO WS-RC-BIT(12,32)
+       MOVE 0 TO WS-RC-BIT(12,33)
+       MOVE 0 TO WS-RC-BIT(12,34)
+       MOVE 0 TO WS-RC-BIT(12,35)
+       MOVE 0 TO WS-RC-BIT(12,36)
+       MOVE 0 TO WS-RC-BIT(12,37)
+       MOVE 0 TO WS-RC-BIT(12,38)
+       MOVE 0 TO WS-RC-BIT(12,39)
+       MOVE 0 TO WS-RC-BIT(12,40)
+       MOVE 0 TO WS-RC-BIT(12,41)
+       MOVE 0 TO WS-RC-BIT(12,42)
+       MOVE 0 TO WS-RC-BIT(12,43)
+       MOVE 0 TO WS-RC-BIT(12,44)
+       MOVE 0 TO WS-RC-BIT(12,45)
+       MOVE 0 TO WS-RC-BIT(12,46)
+       MOVE 0 TO WS-RC-BIT(12,47)
+       MOVE 0 TO WS-RC-BIT(12,48)
+       MOVE 0 TO WS-RC-BIT(12,49)
+       MOVE 0 TO WS-RC-BIT(12,50)
+       MOVE 0 TO WS-RC-BIT(12,51)
+       MOVE 0 TO WS-RC-BIT(12,52)
+       MOVE 0 TO WS-RC-BIT(12,53)
+       MOVE 0 TO WS-RC-BIT(12,54)
+       MOVE 0 TO WS-RC-BIT(12,55)
+       MOVE 0 TO WS-RC-BIT(12,56)
+       MOVE 0 TO WS-RC-BIT(12,57)
+       MOVE 0 TO WS-RC-BIT(12,58)
+       MOVE 0 TO WS-RC-BIT(12,59)
+       MOVE 0 TO WS-RC-BIT(12,60)
+       MOVE 0 TO WS-RC-BIT(12,61)
+       MOVE 0 TO WS-RC-BIT(12,62)
+       MOVE 0 TO WS-RC-BIT(12,63)
+       MOVE 0 TO WS-RC-BIT(12,64)
+       MOVE 1 TO WS-RC-BIT(13,1)
+       MOVE 1 TO WS-RC-BIT(13,2)
+       MOVE 0 TO WS-RC-BIT(13,3)
+       MOVE 1 TO WS-RC-BIT(13,4)
+       MOVE 0 TO WS-RC-BIT(13,5)
+       MOVE 0 TO WS-RC-BIT(13,6)
+       MOVE 0 TO WS-RC-BIT(13,7)
+       MOVE 1 TO WS-RC-BIT(13,8)
+       MOVE 0 TO WS-RC-BIT(13,9)
+       MOVE 0 TO WS-RC-BIT(13,10)
+       MOVE 0 TO WS-RC-BIT(13,11)
+       MOVE 0 TO WS-RC-BIT(13,12)
+       MOVE 0 TO WS-RC-BIT(13,13)
+       MOVE 0 TO WS-RC-BIT(13,14)
+       MOVE 0 TO WS-RC-BIT(13,15)
+       MOVE 1 TO WS-RC-BIT(13,16)
+       MOVE 0 TO WS-RC-BIT(13,17)
+       MOVE 0 TO WS-RC-BIT(13,18)
+       MOVE 0 TO WS-RC-BIT(13,19)
+       MOVE 0 TO WS-RC-BIT(13,20)
+       MOVE 0 TO WS-RC-BIT(13,21)
+       MOVE 0 TO WS-RC-BIT(13,22)
+       MOVE 0 TO WS-RC-BIT(13,23)
+       MOVE 0 TO WS-RC-BIT(13,24)
+       MOVE 0 TO WS-RC-BIT(13,25)
+       MOVE 0 TO WS-RC-BIT(13,26)
+       MOVE 0 TO WS-RC-BIT(13,27)
+       MOVE 0 TO WS-RC-BIT(13,28)
+       MOVE 0 TO WS-RC-BIT(13,29)
+       MOVE 0 TO WS-RC-BIT(13,30)
+       MOVE 0 TO WS-RC-BIT(13,31)
+       MOVE 1 TO WS-RC-BIT(13,32)
+       MOVE 0 TO WS-RC-BIT(13,33)
+       MOVE 0 TO WS-RC-BIT(13,34)
+       MOVE 0 TO WS-RC-BIT(13,35)
+       MOVE 0 TO WS-RC-BIT(13,36)
+       MOVE 0 TO WS-RC-BIT(13,37)
+       MOVE 0 TO WS-RC-BIT(13,38)
+       MOVE 0 TO WS-RC-BIT(13,39)
+       MOVE 0 TO WS-RC-BIT(13,40)
+       MOVE 0 TO WS-RC-BIT(13,41)
+       MOVE 0 TO WS-RC-BIT(13,42)
+       MOVE 0 TO WS-RC-BIT(13,43)
+       MOVE 0 TO WS-RC-BIT(13,44)
+       MOVE 0 TO WS-RC-BIT(13,45)
+       MOVE 0 TO WS-RC-BIT(13,46)
+       MOVE 0 TO WS-RC-BIT(13,47)
+       MOVE 0 TO WS-RC-BIT(13,48)
+       MOVE 0 TO WS-RC-BIT(13,49)
+       MOVE 0 TO WS-RC-BIT(13,50)
+       MOVE 0 TO WS-RC-BIT(13,51)
+       MOVE 0 TO WS-RC-BIT(13,52)
+       MOVE 0 TO WS-RC-BIT(13,53)
+       MOVE 0 TO WS-RC-BIT(13,54)
+       MOVE 0 TO WS-RC-BIT(13,55)
+       MOVE 0 TO WS-RC-BIT(13,56)
+       MOVE 0 TO WS-RC-BIT(13,57)
+       MOVE 0 TO WS-RC-BIT(13,58)
+       MOVE 0 TO WS-RC-BIT(13,59)
+       MOVE 0 TO WS-RC-BIT(13,60)
+       MOVE 0 TO WS-RC-BIT(13,61)
+       MOVE 0 TO WS-RC-BIT(13,62)
+       MOVE 0 TO WS-RC-BIT(13,63)
+       MOVE 0 TO WS-RC-BIT(13,64)
+       MOVE 1 TO WS-RC-BIT(14,1)
+       MOVE 1 TO WS-RC-BIT(14,2)
+       MOVE 0 TO WS-RC-BIT(14,3)
+       MOVE 1 TO WS-RC-BIT(14,4)
+       MOVE 0 TO WS-RC-BIT(14,5)
+       MOVE 0 TO WS-RC-BIT(14,6)
+       MOVE 0 TO WS-RC-BIT(14,7)
+       MOVE 1 TO WS-RC-BIT(14,8)
+       MOVE 0 TO WS-RC-BIT(14,9)
+       MOVE 0 TO WS-RC-BIT(14,10)
+       MOVE 0 TO WS-RC-BIT(14,11)
+       MOVE 0 TO WS-RC-BIT(14,12)
+       MOVE 0 TO WS-RC-BIT(14,13)
+       MOVE 0 TO WS-RC-BIT(14,14)
+       MOVE 0 TO WS-RC-BIT(14,15)
+       MOVE 0 TO WS-RC-BIT(14,16)
+       MOVE 0 TO WS-RC-BIT(14,17)
+       MOVE 0 TO WS-RC-BIT(14,18)
+       MOVE 0 TO WS-RC-BIT(14,19)
+       MOVE 0 TO WS-RC-BIT(14,20)
+       MOVE 0 TO WS-RC-BIT(14,21)
+       MOVE 0 TO WS-RC-BIT(14,22)
+       MOVE 0 TO WS-RC-BIT(14,23)
+       MOVE 0 TO WS-RC-BIT(14,24)
+       MOVE 0 TO WS-RC-BIT(14,25)
+       MOVE 0 TO WS-RC-BIT(14,26)
+       MOVE 0 TO WS-RC-BIT(14,27)
+       MOVE 0 TO WS-RC-BIT(14,28)
+       MOVE 0 TO WS-RC-BIT(14,29)
+       MOVE 0 TO WS-RC-BIT(14,30)
+       MOVE 0 TO WS-RC-BIT(14,31)
+       MOVE 0 TO WS-RC-BIT(14,32)
+       MOVE 0 TO WS-RC-BIT(14,33)
+       MOVE 0 TO WS-RC-BIT(14,34)
+       MOVE 0 TO WS-RC-BIT(14,35)
+       MOVE 0 TO WS-RC-BIT(14,36)
+       MOVE 0 TO WS-RC-BIT(14,37)
+       MOVE 0 TO WS-RC-BIT(14,38)
+       MOVE 0 TO WS-RC-BIT(14,39)
+       MOVE 0 TO WS-RC-BIT(14,40)
+       MOVE 0 TO WS-RC-BIT(14,41)
+       MOVE 0 TO WS-RC-BIT(14,42)
+       MOVE 0 TO WS-RC-BIT(14,43)
+       MOVE 0 TO WS-RC-BIT(14,44)
+       MOVE 0 TO WS-RC-BIT(14,45)
+       MOVE 0 TO WS-RC-BIT(14,46)
+       MOVE 0 TO WS-RC-BIT(14,47)
+       MOVE 0 TO WS-RC-BIT(14,48)
+       MOVE 0 TO WS-RC-BIT(14,49)
+       MOVE 0 TO WS-RC-BIT(14,50)
+       MOVE 0 TO WS-RC-BIT(14,51)
+       MOVE 0 TO WS-RC-BIT(14,52)
+       MOVE 0 TO WS-RC-BIT(14,53)
+       MOVE 0 TO WS-RC-BIT(14,54)
+       MOVE 0 TO WS-RC-BIT(14,55)
+       MOVE 0 TO WS-RC-BIT(14,56)
+       MOVE 0 TO WS-RC-BIT(14,57)
+       MOVE 0 TO WS-RC-BIT(14,58)
+       MOVE 0 TO WS-RC-BIT(14,59)
+       MOVE 0 TO WS-RC-BIT(14,60)
+       MOVE 0 TO WS-RC-BIT(14,61)
+       MOVE 0 TO WS-RC-BIT(14,62)
+       MOVE 0 TO WS-RC-BIT(14,63)
+       MOVE 1 TO WS-RC-BIT(14,64)
+       MOVE 1 TO WS-RC-BIT(15,1)
+       MOVE 0 TO WS-RC-BIT(15,2)
+       MOVE 0 TO WS-RC-BIT(15,3)
+       MOVE 1 TO WS-RC-BIT(15,4)
+       MOVE 0 TO WS-RC-BIT(15,5)
+       MOVE 0 TO WS-RC-BIT(15,6)
+       MOVE 0 TO WS-RC-BIT(15,7)
+       MOVE 1 TO WS-RC-BIT(15,8)
+       MOVE 0 TO WS-RC-BIT(15,9)
+       MOVE 0 TO WS-RC-BIT(15,10)
+       MOVE 0 TO WS-RC-BIT(15,11)
+       MOVE 0 TO WS-RC-BIT(15,12)
+       MOVE 0 TO WS-RC-BIT(15,13)
+       MOVE 0 TO WS-RC-BIT(15,14)
+       MOVE 0 TO WS-RC-BIT(15,15)
+       MOVE 1 TO WS-RC-BIT(15,16)
+       MOVE 0 TO WS-RC-BIT(15,17)
+       MOVE 0 TO WS-RC-BIT(15,18)
+       MOVE 0 TO WS-RC-BIT(15,19)
+       MOVE 0 TO WS-RC-BIT(15,20)
+       MOVE 0 TO WS-RC-BIT(15,21)
+       MOVE 0 TO WS-RC-BIT(15,22)
+       MOVE 0 TO WS-RC-BIT(15,23)
+       MOVE 0 TO WS-RC-BIT(15,24)
+       MOVE 0 TO WS-RC-BIT(15,25)
+       MOVE 0 TO WS-RC-BIT(15,26)
+       MOVE 0 TO WS-RC-BIT(15,27)
+       MOVE 0 TO WS-RC-BIT(15,28)
+       MOVE 0 TO WS-RC-BIT(15,29)
+       MOVE 0 TO WS-RC-BIT(15,30)
+       MOVE 0 TO WS-RC-BIT(15,31)
+       MOVE 0 TO WS-RC-BIT(15,32)
+       MOVE 0 TO WS-RC-BIT(15,33)
+       MOVE 0 TO WS-RC-BIT(15,34)
+       MOVE 0 TO WS-RC-BIT(15,35)
+       MOVE 0 TO WS-RC-BIT(15,36)
+       MOVE 0 TO WS-RC-BIT(15,37)
+       MOVE 0 TO WS-RC-BIT(15,38)
+       MOVE 0 TO WS-RC-BIT(15,39)
+       MOVE 0 TO WS-RC-BIT(15,40)
+       MOVE 0 TO WS-RC-BIT(15,41)
+       MOVE 0 TO WS-RC-BIT(15,42)
+       MOVE 0 TO WS-RC-BIT(15,43)
+       MOVE 0 TO WS-RC-BIT(15,44)
+       MOVE 0 TO WS-RC-BIT(15,45)
+       MOVE 0 TO WS-RC-BIT(15,46)
+       MOVE 0 TO WS-RC-BIT(15,47)
+       MOVE 0 TO WS-RC-BIT(15,48)
+       MOVE 0 TO WS-RC-BIT(15,49)
+       MOVE 0 TO WS-RC-BIT(15,50)
+       MOVE 0 TO WS-RC-BIT(15,51)
+       MOVE 0 TO WS-RC-BIT(15,52)
+       MOVE 0 TO WS-RC-BIT(15,53)
+       MOVE 0 TO WS-RC-BIT(15,54)
+       MOVE 0 TO WS-RC-BIT(15,55)
+       MOVE 0 TO WS-RC-BIT(15,56)
+       MOVE 0 TO WS-RC-BIT(15,57)
+       MOVE 0 TO WS-RC-BIT(15,58)
+       MOVE 0 TO WS-RC-BIT(15,59)
+       MOVE 0 TO WS-RC-BIT(15,60)
+       MOVE 0 TO WS-RC-BIT(15,61)
+       MOVE 0 TO WS-RC-BIT(15,62)
+       MOVE 0 TO WS-RC-BIT(15,63)
+       MOVE 1 TO WS-RC-BIT(15,64)
+       MOVE 1 TO WS-RC-BIT(16,1)
+       MOVE 1 TO WS-RC-BIT(16,2)
+       MOVE 0 TO WS-RC-BIT(16,3)
+       MOVE 0 TO WS-RC-BIT(16,4)
+       MOVE 0 TO WS-RC-BIT(16,5)
+       MOVE 0 TO WS-RC-BIT(16,6)
+       MOVE 0 TO WS-RC-BIT(16,7)
+       MOVE 0 TO WS-RC-BIT(16,8)
+       MOVE 0 TO WS-RC-BIT(16,9)
+       MOVE 0 TO WS-RC-BIT(16,10)
+       MOVE 0 TO WS-RC-BIT(16,11)
+       MOVE 0 TO WS-RC-BIT(16,12)
+       MOVE 0 TO WS-RC-BIT(16,13)
+       MOVE 0 TO WS-RC-BIT(16,14)
+       MOVE 0 TO WS-RC-BIT(16,15)
+       MOVE 1 TO WS-RC-BIT(16,16)
+       MOVE 0 TO WS-RC-BIT(16,17)
+       MOVE 0 TO WS-RC-BIT(16,18)
+       MOVE 0 TO WS-RC-BIT(16,19)
+       MOVE 0 TO WS-RC-BIT(16,20)
+       MOVE 0 TO WS-RC-BIT(16,21)
+       MOVE 0 TO WS-RC-BIT(16,22)
+       MOVE 0 TO WS-RC-BIT(16,23)
+       MOVE 0 TO WS-RC-BIT(16,24)
+       MOVE 0 TO WS-RC-BIT(16,25)
+       MOVE 0 TO WS-RC-BIT(16,26)
+       MOVE 0 TO WS-RC-BIT(16,27)
+       MOVE 0 TO WS-RC-BIT(16,28)
+       MOVE 0 TO WS-RC-BIT(16,29)
+       MOVE 0 TO WS-RC-BIT(16,30)
+       MOVE 0 TO WS-RC-BIT(16,31)
+       MOVE 0 TO WS-RC-BIT(16,32)
+       MOVE 0 TO WS-RC-BIT(16,33)
+       MOVE 0 TO WS-RC-BIT(16,34)
+       MOVE 0 TO WS-RC-BIT(16,35)
+       MOVE 0 TO WS-RC-BIT(16,36)
+       MOVE 0 TO WS-RC-BIT(16,37)
+       MOVE 0 TO WS-RC-BIT(16,38)
+       MOVE 0 TO WS-RC-BIT(16,39)
+       MOVE 0 TO WS-RC-BIT(16,40)
+       MOVE 0 TO WS-RC-BIT(16,41)
+       MOVE 0 TO WS-RC-BIT(16,42)
+       MOVE 0 TO WS-RC-BIT(16,43)
+       MOVE 0 TO WS-RC-BIT(16,44)
+       MOVE 0 TO WS-RC-BIT(16,45)
+       MOVE 0 TO WS-RC-BIT(16,46)
+       MOVE 0 TO WS-RC-BIT(16,47)
+       MOVE 0 TO WS-RC-BIT(16,48)
+       MOVE 0 TO WS-RC-BIT(16,49)
+       MOVE 0 TO WS-RC-BIT(16,50)
+       MOVE 0 TO WS-RC-BIT(16,51)
+       MOVE 0 TO WS-RC-BIT(16,52)
+       MOVE 0 TO WS-RC-BIT(16,53)
+       MOVE 0 TO WS-RC-BIT(16,54)
+       MOVE 0 TO WS-RC-BIT(16,55)
+       MOVE 0 TO WS-RC-BIT(16,56)
+       MOVE 0 TO WS-RC-BIT(16,57)
+       MOVE 0 TO WS-RC-BIT(16,58)
+       MOVE 0 TO WS-RC-BIT(16,59)
+       MOVE 0 TO WS-RC-BIT(16,60)
+       MOVE 0 TO WS-RC-BIT(16,61)
+       MOVE 0 TO WS-RC-BIT(16,62)
+       MOVE 0 TO WS-RC-BIT(16,63)
+       MOVE 1 TO WS-RC-BIT(16,64)
+       MOVE 0 TO WS-RC-BIT(17,1)
+       MOVE 1 TO WS-RC-BIT(17,2)
+       MOVE 0 TO WS-RC-BIT(17,3)
+       MOVE 0 TO WS-RC-BIT(17,4)
+       MOVE 0 TO WS-RC-BIT(17,5)
+       MOVE 0 TO WS-RC-BIT(17,6)
+       MOVE 0 TO WS-RC-BIT(17,7)
+       MOVE 0 TO WS-RC-BIT(17,8)
+       MOVE 0 TO WS-RC-BIT(17,9)
+       MOVE 0 TO WS-RC-BIT(17,10)
+       MOVE 0 TO WS-RC-BIT(17,11)
+       MOVE 0 TO WS-RC-BIT(17,12)
+       MOVE 0 TO WS-RC-BIT(17,13)
+       MOVE 0 TO WS-RC-BIT(17,14)
+       MOVE 0 TO WS-RC-BIT(17,15)
+       MOVE 1 TO WS-RC-BIT(17,16)
+       MOVE 0 TO WS-RC-BIT(17,17)
+       MOVE 0 TO WS-RC-BIT(17,18)
+       MOVE 0 TO WS-RC-BIT(17,19)
+       MOVE 0 TO WS-RC-BIT(17,20)
+       MOVE 0 TO WS-RC-BIT(17,21)
+       MOVE 0 TO WS-RC-BIT(17,22)
+       MOVE 0 TO WS-RC-BIT(17,23)
+       MOVE 0 TO WS-RC-BIT(17,24)
+       MOVE 0 TO WS-RC-BIT(17,25)
+       MOVE 0 TO WS-RC-BIT(17,26)
+       MOVE 0 TO WS-RC-BIT(17,27)
+       MOVE 0 TO WS-RC-BIT(17,28)
+       MOVE 0 TO WS-RC-BIT(17,29)
+       MOVE 0 TO WS-RC-BIT(17,30)
+       MOVE 0 TO WS-RC-BIT(17,31)
+       MOVE 0 TO WS-RC-BIT(17,32)
+       MOVE 0 TO WS-RC-BIT(17,33)
+       MOVE 0 TO WS-RC-BIT(17,34)
+       MOVE 0 TO WS-RC-BIT(17,35)
+       MOVE 0 TO WS-RC-BIT(17,36)
+       MOVE 0 TO WS-RC-BIT(17,37)
+       MOVE 0 TO WS-RC-BIT(17,38)
+       MOVE 0 TO WS-RC-BIT(17,39)
+       MOVE 0 TO WS-RC-BIT(17,40)
+       MOVE 0 TO WS-RC-BIT(17,41)
+       MOVE 0 TO WS-RC-BIT(17,42)
+       MOVE 0 TO WS-RC-BIT(17,43)
+       MOVE 0 TO WS-RC-BIT(17,44)
+       MOVE 0 TO WS-RC-BIT(17,45)
+       MOVE 0 TO WS-RC-BIT(17,46)
+       MOVE 0 TO WS-RC-BIT(17,47)
+       MOVE 0 TO WS-RC-BIT(17,48)
+       MOVE 0 TO WS-RC-BIT(17,49)
+       MOVE 0 TO WS-RC-BIT(17,50)
+       MOVE 0 TO WS-RC-BIT(17,51)
+       MOVE 0 TO WS-RC-BIT(17,52)
+       MOVE 0 TO WS-RC-BIT(17,53)
+       MOVE 0 TO WS-RC-BIT(17,54)
+       MOVE 0 TO WS-RC-BIT(17,55)
+       MOVE 0 TO WS-RC-BIT(17,56)
+       MOVE 0 TO WS-RC-BIT(17,57)
+       MOVE 0 TO WS-RC-BIT(17,58)
+       MOVE 0 TO WS-RC-BIT(17,59)
+       MOVE 0 TO WS-RC-BIT(17,60)
+       MOVE 0 TO WS-RC-BIT(17,61)
+       MOVE 0 TO WS-RC-BIT(17,62)
+       MOVE 0 TO WS-RC-BIT(17,63)
+       MOVE 1 TO WS-RC-BIT(17,64)
+       MOVE 0 TO WS-RC-BIT(18,1)
+       MOVE 0 TO WS-RC-BIT(18,2)
+       MOVE 0 TO WS-RC-BIT(18,3)
+       MOVE 0 TO WS-RC-BIT(18,4)
+       MOVE 0 TO WS-RC-BIT(18,5)
+       MOVE 0 TO WS-RC-BIT(18,6)
+       MOVE 0 TO WS-RC-BIT(18,7)
+       MOVE 1 TO WS-RC-BIT(18,8)
+       MOVE 0 TO WS-RC-BIT(18,9)
+       MOVE 0 TO WS-RC-BIT(18,10)
+       MOVE 0 TO WS-RC-BIT(18,11)
+       MOVE 0 TO WS-RC-BIT(18,12)
+       MOVE 0 TO WS-RC-BIT(18,13)
+       MOVE 0 TO WS-RC-BIT(18,14)
+       MOVE 0 TO WS-RC-BIT(18,15)
+       MOVE 0 TO WS-RC-BIT(18,16)
+       MOVE 0 TO WS-RC-BIT(18,17)
+       MOVE 0 TO WS-RC-BIT(18,18)
+       MOVE 0 TO WS-RC-BIT(18,19)
+       MOVE 0 TO WS-RC-BIT(18,20)
+       MOVE 0 TO WS-RC-BIT(18,21)
+       MOVE 0 TO WS-RC-BIT(18,22)
+       MOVE 0 TO WS-RC-BIT(18,23)
+       MOVE 0 TO WS-RC-BIT(18,24)
+       MOVE 0 TO WS-RC-BIT(18,25)
+       MOVE 0 TO WS-RC-BIT(18,26)
+       MOVE 0 TO WS-RC-BIT(18,27)
+       MOVE 0 TO WS-RC-BIT(18,28)
+       MOVE 0 TO WS-RC-BIT(18,29)
+       MOVE 0 TO WS-RC-BIT(18,30)
+       MOVE 0 TO WS-RC-BIT(18,31)
+       MOVE 0 TO WS-RC-BIT(18,32)
+       MOVE 0 TO WS-RC-BIT(18,33)
+       MOVE 0 TO WS-RC-BIT(18,34)
+       MOVE 0 TO WS-RC-BIT(18,35)
+       MOVE 0 TO WS-RC-BIT(18,36)
+       MOVE 0 TO WS-RC-BIT(18,37)
+       MOVE 0 TO WS-RC-BIT(18,38)
+       MOVE 0 TO WS-RC-BIT(18,39)
+       MOVE 0 TO WS-RC-BIT(18,40)
+       MOVE 0 TO WS-RC-BIT(18,41)
+       MOVE 0 TO WS-RC-BIT(18,42)
+       MOVE 0 TO WS-RC-BIT(18,43)
+       MOVE 0 TO WS-RC-BIT(18,44)
+       MOVE 0 TO WS-RC-BIT(18,45)
+       MOVE 0 TO WS-RC-BIT(18,46)
+       MOVE 0 TO WS-RC-BIT(18,47)
+       MOVE 0 TO WS-RC-BIT(18,48)
+       MOVE 0 TO WS-RC-BIT(18,49)
+       MOVE 0 TO WS-RC-BIT(18,50)
+       MOVE 0 TO WS-RC-BIT(18,51)
+       MOVE 0 TO WS-RC-BIT(18,52)
+       MOVE 0 TO WS-RC-BIT(18,53)
+       MOVE 0 TO WS-RC-BIT(18,54)
+       MOVE 0 TO WS-RC-BIT(18,55)
+       MOVE 0 TO WS-RC-BIT(18,56)
+       MOVE 0 TO WS-RC-BIT(18,57)
+       MOVE 0 TO WS-RC-BIT(18,58)
+       MOVE 0 TO WS-RC-BIT(18,59)
+       MOVE 0 TO WS-RC-BIT(18,60)
+       MOVE 0 TO WS-RC-BIT(18,61)
+       MOVE 0 TO WS-RC-BIT(18,62)
+       MOVE 0 TO WS-RC-BIT(18,63)
+       MOVE 1 TO WS-RC-BIT(18,64)
+       MOVE 0 TO WS-RC-BIT(19,1)
+       MOVE 1 TO WS-RC-BIT(19,2)
+       MOVE 0 TO WS-RC-BIT(19,3)
+       MOVE 1 TO WS-RC-BIT(19,4)
+       MOVE 0 TO WS-RC-BIT(19,5)
+       MOVE 0 TO WS-RC-BIT(19,6)
+       MOVE 0 TO WS-RC-BIT(19,7)
+       MOVE 0 TO WS-RC-BIT(19,8)
+       MOVE 0 TO WS-RC-BIT(19,9)
+       MOVE 0 TO WS-RC-BIT(19,10)
+       MOVE 0 TO WS-RC-BIT(19,11)
+       MOVE 0 TO WS-RC-BIT(19,12)
+       MOVE 0 TO WS-RC-BIT(19,13)
+       MOVE 0 TO WS-RC-BIT(19,14)
+       MOVE 0 TO WS-RC-BIT(19,15)
+       MOVE 1 TO WS-RC-BIT(19,16)
+       MOVE 0 TO WS-RC-BIT(19,17)
+       MOVE 0 TO WS-RC-BIT(19,18)
+       MOVE 0 TO WS-RC-BIT(19,19)
+       MOVE 0 TO WS-RC-BIT(19,20)
+       MOVE 0 TO WS-RC-BIT(19,21)
+       MOVE 0 TO WS-RC-BIT(19,22)
+       MOVE 0 TO WS-RC-BIT(19,23)
+       MOVE 0 TO WS-RC-BIT(19,24)
+       MOVE 0 TO WS-RC-BIT(19,25)
+       MOVE 0 TO WS-RC-BIT(19,26)
+       MOVE 0 TO WS-RC-BIT(19,27)
+       MOVE 0 TO WS-RC-BIT(19,28)
+       MOVE 0 TO WS-RC-BIT(19,29)
+       MOVE 0 TO WS-RC-BIT(19,30)
+       MOVE 0 TO WS-RC-BIT(19,31)
+       MOVE 0 TO WS-RC-BIT(19,32)
+       MOVE 0 TO WS-RC-BIT(19,33)
+       MOVE 0 TO WS-RC-BIT(19,34)
+       MOVE 0 TO WS-RC-BIT(19,35)
+       MOVE 0 TO WS-RC-BIT(19,36)
+       MOVE 0 TO WS-RC-BIT(19,37)
+       MOVE 0 TO WS-RC-BIT(19,38)
+       MOVE 0 TO WS-RC-BIT(19,39)
+       MOVE 0 TO WS-RC-BIT(19,40)
+       MOVE 0 TO WS-RC-BIT(19,41)
+       MOVE 0 TO WS-RC-BIT(19,42)
+       MOVE 0 TO WS-RC-BIT(19,43)
+       MOVE 0 TO WS-RC-BIT(19,44)
+       MOVE 0 TO WS-RC-BIT(19,45)
+       MOVE 0 TO WS-RC-BIT(19,46)
+       MOVE 0 TO WS-RC-BIT(19,47)
+       MOVE 0 TO WS-RC-BIT(19,48)
+       MOVE 0 TO WS-RC-BIT(19,49)
+       MOVE 0 TO WS-RC-BIT(19,50)
+       MOVE 0 TO WS-RC-BIT(19,51)
+       MOVE 0 TO WS-RC-BIT(19,52)
+       MOVE 0 TO WS-RC-BIT(19,53)
+       MOVE 0 TO WS-RC-BIT(19,54)
+       MOVE 0 TO WS-RC-BIT(19,55)
+       MOVE 0 TO WS-RC-BIT(19,56)
+       MOVE 0 TO WS-RC-BIT(19,57)
+       MOVE 0 TO WS-RC-BIT(19,58)
+       MOVE 0 TO WS-RC-BIT(19,59)
+       MOVE 0 TO WS-RC-BIT(19,60)
+       MOVE 0 TO WS-RC-BIT(19,61)
+       MOVE 0 TO WS-RC-BIT(19,62)
+       MOVE 0 TO WS-RC-BIT(19,63)
+       MOVE 0 TO WS-RC-BIT(19,64)
+       MOVE 0 TO WS-RC-BIT(20,1)
+       MOVE 1 TO WS-RC-BIT(20,2)
+       MOVE 0 TO WS-RC-BIT(20,3)
+       MOVE 1 TO WS-RC-BIT(20,4)
+       MOVE 0 TO WS-RC-BIT(20,5)
+       MOVE 0 TO WS-RC-BIT(20,6)
+       MOVE 0 TO WS-RC-BIT(20,7)
+       MOVE 0 TO WS-RC-BIT(20,8)
+       MOVE 0 TO WS-RC-BIT(20,9)
+       MOVE 0 TO WS-RC-BIT(20,10)
+       MOVE 0 TO WS-RC-BIT(20,11)
+       MOVE 0 TO WS-RC-BIT(20,12)
+       MOVE 0 TO WS-RC-BIT(20,13)
+       MOVE 0 TO WS-RC-BIT(20,14)
+       MOVE 0 TO WS-RC-BIT(20,15)
+       MOVE 0 TO WS-RC-BIT(20,16)
+       MOVE 0 TO WS-RC-BIT(20,17)
+       MOVE 0 TO WS-RC-BIT(20,18)
+       MOVE 0 TO WS-RC-BIT(20,19)
+       MOVE 0 TO WS-RC-BIT(20,20)
+       MOVE 0 TO WS-RC-BIT(20,21)
+       MOVE 0 TO WS-RC-BIT(20,22)
+       MOVE 0 TO WS-RC-BIT(20,23)
+       MOVE 0 TO WS-RC-BIT(20,24)
+       MOVE 0 TO WS-RC-BIT(20,25)
+       MOVE 0 TO WS-RC-BIT(20,26)
+       MOVE 0 TO WS-RC-BIT(20,27)
+       MOVE 0 TO WS-RC-BIT(20,28)
+       MOVE 0 TO WS-RC-BIT(20,29)
+       MOVE 0 TO WS-RC-BIT(20,30)
+       MOVE 0 TO WS-RC-BIT(20,31)
+       MOVE 1 TO WS-RC-BIT(20,32)
+       MOVE 0 TO WS-RC-BIT(20,33)
+       MOVE 0 TO WS-RC-BIT(20,34)
+       MOVE 0 TO WS-RC-BIT(20,35)
+       MOVE 0 TO WS-RC-BIT(20,36)
+       MOVE 0 TO WS-RC-BIT(20,37)
+       MOVE 0 TO WS-RC-BIT(20,38)
+       MOVE 0 TO WS-RC-BIT(20,39)
+       MOVE 0 TO WS-RC-BIT(20,40)
+       MOVE 0 TO WS-RC-BIT(20,41)
+       MOVE 0 TO WS-RC-BIT(20,42)
+       MOVE 0 TO WS-RC-BIT(20,43)
+       MOVE 0 TO WS-RC-BIT(20,44)
+       MOVE 0 TO WS-RC-BIT(20,45)
+       MOVE 0 TO WS-RC-BIT(20,46)
+       MOVE 0 TO WS-RC-BIT(20,47)
+       MOVE 0 TO WS-RC-BIT(20,48)
+       MOVE 0 TO WS-RC-BIT(20,49)
+       MOVE 0 TO WS-RC-BIT(20,50)
+       MOVE 0 TO WS-RC-BIT(20,51)
+       MOVE 0 TO WS-RC-BIT(20,52)
+       MOVE 0 TO WS-RC-BIT(20,53)
+       MOVE 0 TO WS-RC-BIT(20,54)
+       MOVE 0 TO WS-RC-BIT(20,55)
+       MOVE 0 TO WS-RC-BIT(20,56)
+       MOVE 0 TO WS-RC-BIT(20,57)
+       MOVE 0 TO WS-RC-BIT(20,58)
+       MOVE 0 TO WS-RC-BIT(20,59)
+       MOVE 0 TO WS-RC-BIT(20,60)
+       MOVE 0 TO WS-RC-BIT(20,61)
+       MOVE 0 TO WS-RC-BIT(20,62)
+       MOVE 0 TO WS-RC-BIT(20,63)
+       MOVE 1 TO WS-RC-BIT(20,64)
+       MOVE 1 TO WS-RC-BIT(21,1)
+       MOVE 0 TO WS-RC-BIT(21,2)
+       MOVE 0 TO WS-RC-BIT(21,3)
+       MOVE 0 TO WS-RC-BIT(21,4)
+       MOVE 0 TO WS-RC-BIT(21,5)
+       MOVE 0 TO WS-RC-BIT(21,6)
+       MOVE 0 TO WS-RC-BIT(21,7)
+       MOVE 1 TO WS-RC-BIT(21,8)
+       MOVE 0 TO WS-RC-BIT(21,9)
+       MOVE 0 TO WS-RC-BIT(21,10)
+       MOVE 0 TO WS-RC-BIT(21,11)
+       MOVE 0 TO WS-RC-BIT(21,12)
+       MOVE 0 TO WS-RC-BIT(21,13)
+       MOVE 0 TO WS-RC-BIT(21,14)
+       MOVE 0 TO WS-RC-BIT(21,15)
+       MOVE 1 TO WS-RC-BIT(21,16)
+       MOVE 0 TO WS-RC-BIT(21,17)
+       MOVE 0 TO WS-RC-BIT(21,18)
+       MOVE 0 TO WS-RC-BIT(21,19)
+       MOVE 0 TO WS-RC-BIT(21,20)
+       MOVE 0 TO WS-RC-BIT(21,21)
+       MOVE 0 TO WS-RC-BIT(21,22)
+       MOVE 0 TO WS-RC-BIT(21,23)
+       MOVE 0 TO WS-RC-BIT(21,24)
+       MOVE 0 TO WS-RC-BIT(21,25)
+       MOVE 0 TO WS-RC-BIT(21,26)
+       MOVE 0 TO WS-RC-BIT(21,27)
+       MOVE 0 TO WS-RC-BIT(21,28)
+       MOVE 0 TO WS-RC-BIT(21,29)
+       MOVE 0 TO WS-RC-BIT(21,30)
+       MOVE 0 TO WS-RC-BIT(21,31)
+       MOVE 1 TO WS-RC-BIT(21,32)
+       MOVE 0 TO WS-RC-BIT(21,33)
+       MOVE 0 TO WS-RC-BIT(21,34)
+       MOVE 0 TO WS-RC-BIT(21,35)
+       MOVE 0 TO WS-RC-BIT(21,36)
+       MOVE 0 TO WS-RC-BIT(21,37)
+       MOVE 0 TO WS-RC-BIT(21,38)
+       MOVE 0 TO WS-RC-BIT(21,39)
+       MOVE 0 TO WS-RC-BIT(21,40)
+       MOVE 0 TO WS-RC-BIT(21,41)
+       MOVE 0 TO WS-RC-BIT(21,42)
+       MOVE 0 TO WS-RC-BIT(21,43)
+       MOVE 0 TO WS-RC-BIT(21,44)
+       MOVE 0 TO WS-RC-BIT(21,45)
+       MOVE 0 TO WS-RC-BIT(21,46)
+       MOVE 0 TO WS-RC-BIT(21,47)
+       MOVE 0 TO WS-RC-BIT(21,48)
+       MOVE 0 TO WS-RC-BIT(21,49)
+       MOVE 0 TO WS-RC-BIT(21,50)
+       MOVE 0 TO WS-RC-BIT(21,51)
+       MOVE 0 TO WS-RC-BIT(21,52)
+       MOVE 0 TO WS-RC-BIT(21,53)
+       MOVE 0 TO WS-RC-BIT(21,54)
+       MOVE 0 TO WS-RC-BIT(21,55)
+       MOVE 0 TO WS-RC-BIT(21,56)
+       MOVE 0 TO WS-RC-BIT(21,57)
+       MOVE 0 TO WS-RC-BIT(21,58)
+       MOVE 0 TO WS-RC-BIT(21,59)
+       MOVE 0 TO WS-RC-BIT(21,60)
+       MOVE 0 TO WS-RC-BIT(21,61)
+       MOVE 0 TO WS-RC-BIT(21,62)
+       MOVE 0 TO WS-RC-BIT(21,63)
+       MOVE 1 TO WS-RC-BIT(21,64)
+       MOVE 0 TO WS-RC-BIT(22,1)
+       MOVE 0 TO WS-RC-BIT(22,2)
+       MOVE 0 TO WS-RC-BIT(22,3)
+       MOVE 0 TO WS-RC-BIT(22,4)
+       MOVE 0 TO WS-RC-BIT(22,5)
+       MOVE 0 TO WS-RC-BIT(22,6)
+       MOVE 0 TO WS-RC-BIT(22,7)
+       MOVE 1 TO WS-RC-BIT(22,8)
+       MOVE 0 TO WS-RC-BIT(22,9)
+       MOVE 0 TO WS-RC-BIT(22,10)
+       MOVE 0 TO WS-RC-BIT(22,11)
+       MOVE 0 TO WS-RC-BIT(22,12)
+       MOVE 0 TO WS-RC-BIT(22,13)
+       MOVE 0 TO WS-RC-BIT(22,14)
+       MOVE 0 TO WS-RC-BIT(22,15)
+       MOVE 1 TO WS-RC-BIT(22,16)
+       MOVE 0 TO WS-RC-BIT(22,17)
+       MOVE 0 TO WS-RC-BIT(22,18)
+       MOVE 0 TO WS-RC-BIT(22,19)
+       MOVE 0 TO WS-RC-BIT(22,20)
+       MOVE 0 TO WS-RC-BIT(22,21)
+       MOVE 0 TO WS-RC-BIT(22,22)
+       MOVE 0 TO WS-RC-BIT(22,23)
+       MOVE 0 TO WS-RC-BIT(22,24)
+       MOVE 0 TO WS-RC-BIT(22,25)
+       MOVE 0 TO WS-RC-BIT(22,26)
+       MOVE 0 TO WS-RC-BIT(22,27)
+       MOVE 0 TO WS-RC-BIT(22,28)
+       MOVE 0 TO WS-RC-BIT(22,29)
+       MOVE 0 TO WS-RC-BIT(22,30)
+       MOVE 0 TO WS-RC-BIT(22,31)
+       MOVE 0 TO WS-RC-BIT(22,32)
+       MOVE 0 TO WS-RC-BIT(22,33)
+       MOVE 0 TO WS-RC-BIT(22,34)
+       MOVE 0 TO WS-RC-BIT(22,35)
+       MOVE 0 TO WS-RC-BIT(22,36)
+       MOVE 0 TO WS-RC-BIT(22,37)
+       MOVE 0 TO WS-RC-BIT(22,38)
+       MOVE 0 TO WS-RC-BIT(22,39)
+       MOVE 0 TO WS-RC-BIT(22,40)
+       MOVE 0 TO WS-RC-BIT(22,41)
+       MOVE 0 TO WS-RC-BIT(22,42)
+       MOVE 0 TO WS-RC-BIT(22,43)
+       MOVE 0 TO WS-RC-BIT(22,44)
+       MOVE 0 TO WS-RC-BIT(22,45)
+       MOVE 0 TO WS-RC-BIT(22,46)
+       MOVE 0 TO WS-RC-BIT(22,47)
+       MOVE 0 TO WS-RC-BIT(22,48)
+       MOVE 0 TO WS-RC-BIT(22,49)
+       MOVE 0 TO WS-RC-BIT(22,50)
+       MOVE 0 TO WS-RC-BIT(22,51)
+       MOVE 0 TO WS-RC-BIT(22,52)
+       MOVE 0 TO WS-RC-BIT(22,53)
+       MOVE 0 TO WS-RC-BIT(22,54)
+       MOVE 0 TO WS-RC-BIT(22,55)
+       MOVE 0 TO WS-RC-BIT(22,56)
+       MOVE 0 TO WS-RC-BIT(22,57)
+       MOVE 0 TO WS-RC-BIT(22,58)
+       MOVE 0 TO WS-RC-BIT(22,59)
+       MOVE 0 TO WS-RC-BIT(22,60)
+       MOVE 0 TO WS-RC-BIT(22,61)
+       MOVE 0 TO WS-RC-BIT(22,62)
+       MOVE 0 TO WS-RC-BIT(22,63)
+       MOVE 1 TO WS-RC-BIT(22,64)
+       MOVE 1 TO WS-RC-BIT(23,1)
+       MOVE 0 TO WS-RC-BIT(23,2)
+       MOVE 0 TO WS-RC-BIT(23,3)
+       MOVE 0 TO WS-RC-BIT(23,4)
+       MOVE 0 TO WS-RC-BIT(23,5)
+       MOVE 0 TO WS-RC-BIT(23,6)
+       MOVE 0 TO WS-RC-BIT(23,7)
+       MOVE 0 TO WS-RC-BIT(23,8)
+       MOVE 0 TO WS-RC-BIT(23,9)
+       MOVE 0 TO WS-RC-BIT(23,10)
+       MOVE 0 TO WS-RC-BIT(23,11)
+       MOVE 0 TO WS-RC-BIT(23,12)
+       MOVE 0 TO WS-RC-BIT(23,13)
+       MOVE 0 TO WS-RC-BIT(23,14)
+       MOVE 0 TO WS-RC-BIT(23,15)
+       MOVE 0 TO WS-RC-BIT(23,16)
+       MOVE 0 TO WS-RC-BIT(23,17)
+       MOVE 0 TO WS-RC-BIT(23,18)
+       MOVE 0 TO WS-RC-BIT(23,19)
+       MOVE 0 TO WS-RC-BIT(23,20)
+       MOVE 0 TO WS-RC-BIT(23,21)
+       MOVE 0 TO WS-RC-BIT(23,22)
+       MOVE 0 TO WS-RC-BIT(23,23)
+       MOVE 0 TO WS-RC-BIT(23,24)
+       MOVE 0 TO WS-RC-BIT(23,25)
+       MOVE 0 TO WS-RC-BIT(23,26)
+       MOVE 0 TO WS-RC-BIT(23,27)
+       MOVE 0 TO WS-RC-BIT(23,28)
+       MOVE 0 TO WS-RC-BIT(23,29)
+       MOVE 0 TO WS-RC-BIT(23,30)
+       MOVE 0 TO WS-RC-BIT(23,31)
+       MOVE 1 TO WS-RC-BIT(23,32)
+       MOVE 0 TO WS-RC-BIT(23,33)
+       MOVE 0 TO WS-RC-BIT(23,34)
+       MOVE 0 TO WS-RC-BIT(23,35)
+       MOVE 0 TO WS-RC-BIT(23,36)
+       MOVE 0 TO WS-RC-BIT(23,37)
+       MOVE 0 TO WS-RC-BIT(23,38)
+       MOVE 0 TO WS-RC-BIT(23,39)
+       MOVE 0 TO WS-RC-BIT(23,40)
+       MOVE 0 TO WS-RC-BIT(23,41)
+       MOVE 0 TO WS-RC-BIT(23,42)
+       MOVE 0 TO WS-RC-BIT(23,43)
+       MOVE 0 TO WS-RC-BIT(23,44)
+       MOVE 0 TO WS-RC-BIT(23,45)
+       MOVE 0 TO WS-RC-BIT(23,46)
+       MOVE 0 TO WS-RC-BIT(23,47)
+       MOVE 0 TO WS-RC-BIT(23,48)
+       MOVE 0 TO WS-RC-BIT(23,49)
+       MOVE 0 TO WS-RC-BIT(23,50)
+       MOVE 0 TO WS-RC-BIT(23,51)
+       MOVE 0 TO WS-RC-BIT(23,52)
+       MOVE 0 TO WS-RC-BIT(23,53)
+       MOVE 0 TO WS-RC-BIT(23,54)
+       MOVE 0 TO WS-RC-BIT(23,55)
+       MOVE 0 TO WS-RC-BIT(23,56)
+       MOVE 0 TO WS-RC-BIT(23,57)
+       MOVE 0 TO WS-RC-BIT(23,58)
+       MOVE 0 TO WS-RC-BIT(23,59)
+       MOVE 0 TO WS-RC-BIT(23,60)
+       MOVE 0 TO WS-RC-BIT(23,61)
+       MOVE 0 TO WS-RC-BIT(23,62)
+       MOVE 0 TO WS-RC-BIT(23,63)
+       MOVE 0 TO WS-RC-BIT(23,64)
+       MOVE 0 TO WS-RC-BIT(24,1)
+       MOVE 0 TO WS-RC-BIT(24,2)
+       MOVE 0 TO WS-RC-BIT(24,3)
+       MOVE 1 TO WS-RC-BIT(24,4)
+       MOVE 0 TO WS-RC-BIT(24,5)
+       MOVE 0 TO WS-RC-BIT(24,6)
+       MOVE 0 TO WS-RC-BIT(24,7)
+       MOVE 0 TO WS-RC-BIT(24,8)
+       MOVE 0 TO WS-RC-BIT(24,9)
+       MOVE 0 TO WS-RC-BIT(24,10)
+       MOVE 0 TO WS-RC-BIT(24,11)
+       MOVE 0 TO WS-RC-BIT(24,12)
+       MOVE 0 TO WS-RC-BIT(24,13)
+       MOVE 0 TO WS-RC-BIT(24,14)
+       MOVE 0 TO WS-RC-BIT(24,15)
+       MOVE 1 TO WS-RC-BIT(24,16)
+       MOVE 0 TO WS-RC-BIT(24,17)
+       MOVE 0 TO WS-RC-BIT(24,18)
+       MOVE 0 TO WS-RC-BIT(24,19)
+       MOVE 0 TO WS-RC-BIT(24,20)
+       MOVE 0 TO WS-RC-BIT(24,21)
+       MOVE 0 TO WS-RC-BIT(24,22)
+       MOVE 0 TO WS-RC-BIT(24,23)
+       MOVE 0 TO WS-RC-BIT(24,24)
+       MOVE 0 TO WS-RC-BIT(24,25)
+       MOVE 0 TO WS-RC-BIT(24,26)
+       MOVE 0 TO WS-RC-BIT(24,27)
+       MOVE 0 TO WS-RC-BIT(24,28)
+       MOVE 0 TO WS-RC-BIT(24,29)
+       MOVE 0 TO WS-RC-BIT(24,30)
+       MOVE 0 TO WS-RC-BIT(24,31)
+       MOVE 1 TO WS-RC-BIT(24,32)
+       MOVE 0 TO WS-RC-BIT(24,33)
+       MOVE 0 TO WS-RC-BIT(24,34)
+       MOVE 0 TO WS-RC-BIT(24,35)
+       MOVE 0 TO WS-RC-BIT(24,36)
+       MOVE 0 TO WS-RC-BIT(24,37)
+       MOVE 0 TO WS-RC-BIT(24,38)
+       MOVE 0 TO WS-RC-BIT(24,39)
+       MOVE 0 TO WS-RC-BIT(24,40)
+       MOVE 0 TO WS-RC-BIT(24,41)
+       MOVE 0 TO WS-RC-BIT(24,42)
+       MOVE 0 TO WS-RC-BIT(24,43)
+       MOVE 0 TO WS-RC-BIT(24,44)
+       MOVE 0 TO WS-RC-BIT(24,45)
+       MOVE 0 TO WS-RC-BIT(24,46)
+       MOVE 0 TO WS-RC-BIT(24,47)
+       MOVE 0 TO WS-RC-BIT(24,48)
+       MOVE 0 TO WS-RC-BIT(24,49)
+       MOVE 0 TO WS-RC-BIT(24,50)
+       MOVE 0 TO WS-RC-BIT(24,51)
+       MOVE 0 TO WS-RC-BIT(24,52)
+       MOVE 0 TO WS-RC-BIT(24,53)
+       MOVE 0 TO WS-RC-BIT(24,54)
+       MOVE 0 TO WS-RC-BIT(24,55)
+       MOVE 0 TO WS-RC-BIT(24,56)
+       MOVE 0 TO WS-RC-BIT(24,57)
+       MOVE 0 TO WS-RC-BIT(24,58)
+       MOVE 0 TO WS-RC-BIT(24,59)
+       MOVE 0 TO WS-RC-BIT(24,60)
+       MOVE 0 TO WS-RC-BIT(24,61)
+       MOVE 0 TO WS-RC-BIT(24,62)
+       MOVE 0 TO WS-RC-BIT(24,63)
+       MOVE 1 TO WS-RC-BIT(24,64)
+
+    .
+ BUILD-TABLES-EX.
+    EXIT.
+
+ END PROGRAM KECCAKF.

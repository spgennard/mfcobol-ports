@@ -0,0 +1,245 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  SHA3-224-FILE.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHA3-224-FILE.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHA3-224-FILE.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHA3-224-FILE.cob
+*>
+*> Purpose:      Streaming SHA3-224 over a file. SHA3224 (SHA3-224.cob)
+*>               hands its whole message to KECCAK in one CALL, which is
+*>               fine for a message already sitting in a buffer but does
+*>               not scale to a file too big to read into WORKING-STORAGE
+*>               in one piece. This module reads the file in 1152-bit
+*>               (144-byte) rate-sized chunks and absorbs each chunk into
+*>               the permutation state as it is read, calling KECCAKF
+*>               directly instead of going through KECCAK's whole-buffer
+*>               interface.
+*>
+*>               The file is read with the CBL_OPEN_FILE / CBL_READ_FILE /
+*>               CBL_CLOSE_FILE byte-offset routines rather than a COBOL
+*>               FD, on purpose: a COBOL FD declared fixed-length
+*>               (RECORD CONTAINS 144 CHARACTERS) SEQUENTIAL file, once it
+*>               has serviced one short/partial final READ (any file
+*>               whose size is not an exact multiple of 144), leaves this
+*>               GnuCOBOL runtime's fixed-record-file engine in a state
+*>               that corrupts the FIRST read of the NEXT file opened
+*>               against any SEQUENTIAL FD in the same run unit -- this
+*>               was diagnosed (not merely suspected) by comparing the
+*>               byte-for-byte content each read actually returns; a short
+*>               final record leaves unrelated later reads (on a
+*>               different file, a different SELECT, after an intervening
+*>               CLOSE) returning mostly LOW-VALUES where the real file
+*>               bytes should be, a symptom of stale state surviving past
+*>               CLOSE rather than anything wrong in this program's own
+*>               logic. This matters a great deal here: a batch job such
+*>               as the manifest-driven verifier (SHA3VERIFY) will CALL
+*>               this module once per file, many times in one run, and
+*>               most real files are not an exact multiple of 144 bytes.
+*>               CBL_READ_FILE reads an exact byte range at an exact
+*>               offset with no implicit record/EOF padding state kept
+*>               across calls, which sidesteps the problem entirely.
+*>
+*> Tectonics:    cobc -m -std=ibm -free SHA3-224-FILE.cob
+*>
+*> Usage:        CALL "SHA3224-FILE" USING filename, output (28 bytes),
+*>               return code (0 = ok, 20 = file could not be opened).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*> 2026.08.08 Switched file reading from a COBOL FD to the CBL_OPEN_FILE /
+*>            CBL_READ_FILE byte-offset routines; see the note above.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3224-FILE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-FILENAME                        PIC X(256).
+
+*> CBL_CHECK_FILE_EXIST fills this with the file's size/date/time so we
+*> know, before reading, exactly how many bytes the last chunk holds
+*> (CBL_READ_FILE zero-fills the unread tail of the buffer on a short
+*> final read, and we cannot tell real data from that padding without
+*> already knowing the size).
+ 01 WS-FILE-DETAILS.
+    02 WS-FD-SIZE                      PIC X(8) COMP-X.
+    02 WS-FD-DATE                      PIC X(8) COMP-X.
+    02 WS-FD-TIME                      PIC X(8) COMP-X.
+ 01 WS-CBL-RESULT                      PIC 9(8) COMP-5.
+
+ 01 WS-HANDLE                          PIC X(4) COMP-X.
+ 01 WS-IO-OFFSET                       PIC X(8) COMP-X.
+ 01 WS-IO-LEN                          PIC 9(8) COMP-X.
+ 01 IN-REC                             PIC X(144).
+
+ 01 WS-STATE-BYTES                     PIC X(200).
+ 01 WS-RATE-BYTES                      PIC 9(3) COMP-5 VALUE 144.
+ 01 WS-FILE-SIZE                       BINARY-DOUBLE UNSIGNED.
+ 01 WS-REMAINING                       BINARY-DOUBLE UNSIGNED.
+ 01 WS-CHUNK-OFFSET                    BINARY-DOUBLE UNSIGNED.
+ 01 WS-LAST-LEN                        PIC 9(3) COMP-5.
+ 01 WS-I                               PIC 9(3) COMP-5.
+ 01 WS-POS                             PIC 9(3) COMP-5.
+ 01 WS-SRC-CHAR                        PIC X.
+
+*> byte-XOR-in-place scratch (same technique as KECCAK's XOR-BYTE-AT)
+ 01 WS-CUR-CHAR                        PIC X.
+ 01 WS-AVAL                            PIC 9(3) COMP-5.
+ 01 WS-BVAL                            PIC 9(3) COMP-5.
+ 01 WS-AQ                              PIC 9(3) COMP-5.
+ 01 WS-BQ                              PIC 9(3) COMP-5.
+ 01 WS-ABIT                             PIC 9 COMP-5.
+ 01 WS-BBIT                             PIC 9 COMP-5.
+ 01 WS-XBIT                             PIC 9 COMP-5.
+ 01 WS-RESULT                          PIC 9(3) COMP-5.
+ 01 WS-WEIGHT                          PIC 9(3) COMP-5.
+ 01 WS-BITPOS                          PIC 9 COMP-5.
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ 01 LNK-FILENAME                       PIC X ANY LENGTH.
+ 01 LNK-OUTPUT                         PIC X(28).
+ 01 LNK-RETURN-CODE                    PIC 9(2).
+    88 SHA3224FILE-OK                     VALUE 0.
+    88 SHA3224FILE-FILE-ERROR             VALUE 20.
+
+ PROCEDURE DIVISION USING LNK-FILENAME
+                          LNK-OUTPUT
+                          LNK-RETURN-CODE.
+
+*>----------------------------------------------------------------------
+ MAIN-SHA3224-FILE SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE 0 TO LNK-RETURN-CODE
+    MOVE LNK-FILENAME TO WS-FILENAME
+
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-FILENAME WS-FILE-DETAILS
+       RETURNING WS-CBL-RESULT
+    IF WS-CBL-RESULT NOT = 0
+       MOVE 20 TO LNK-RETURN-CODE
+       GOBACK
+    END-IF
+    COMPUTE WS-FILE-SIZE = WS-FD-SIZE
+
+    CALL "CBL_OPEN_FILE" USING WS-FILENAME, X"01", X"00", X"00",
+         WS-HANDLE
+       RETURNING WS-CBL-RESULT
+    IF WS-CBL-RESULT NOT = 0
+       MOVE 20 TO LNK-RETURN-CODE
+       GOBACK
+    END-IF
+
+    MOVE LOW-VALUES TO WS-STATE-BYTES
+    MOVE WS-FILE-SIZE TO WS-REMAINING
+    MOVE 0 TO WS-CHUNK-OFFSET
+
+*> absorb every full 144-byte (1152-bit) chunk as it is read
+    PERFORM UNTIL WS-REMAINING < WS-RATE-BYTES
+       MOVE WS-CHUNK-OFFSET TO WS-IO-OFFSET
+       MOVE WS-RATE-BYTES TO WS-IO-LEN
+       CALL "CBL_READ_FILE" USING WS-HANDLE, WS-IO-OFFSET, WS-IO-LEN,
+            X"00", IN-REC
+          RETURNING WS-CBL-RESULT
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-RATE-BYTES
+          MOVE IN-REC(WS-I:1) TO WS-SRC-CHAR
+          MOVE WS-I TO WS-POS
+          PERFORM XOR-BYTE-AT
+       END-PERFORM
+       CALL "KECCAKF" USING WS-STATE-BYTES
+       COMPUTE WS-CHUNK-OFFSET = WS-CHUNK-OFFSET + WS-RATE-BYTES
+       SUBTRACT WS-RATE-BYTES FROM WS-REMAINING
+    END-PERFORM
+
+*> absorb the trailing partial chunk (if any), then the padding: the
+*> SHA-3 delimited suffix byte right after the real data, and the top
+*> pad bit in the last byte of the rate-sized block (pad10*1)
+    MOVE WS-REMAINING TO WS-LAST-LEN
+    IF WS-LAST-LEN > 0
+       MOVE WS-CHUNK-OFFSET TO WS-IO-OFFSET
+       MOVE WS-LAST-LEN TO WS-IO-LEN
+       CALL "CBL_READ_FILE" USING WS-HANDLE, WS-IO-OFFSET, WS-IO-LEN,
+            X"00", IN-REC
+          RETURNING WS-CBL-RESULT
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LAST-LEN
+          MOVE IN-REC(WS-I:1) TO WS-SRC-CHAR
+          MOVE WS-I TO WS-POS
+          PERFORM XOR-BYTE-AT
+       END-PERFORM
+    END-IF
+
+    COMPUTE WS-POS = WS-LAST-LEN + 1
+    MOVE X"06" TO WS-SRC-CHAR
+    PERFORM XOR-BYTE-AT
+
+    MOVE WS-RATE-BYTES TO WS-POS
+    MOVE X"80" TO WS-SRC-CHAR
+    PERFORM XOR-BYTE-AT
+
+    CALL "KECCAKF" USING WS-STATE-BYTES
+
+    CALL "CBL_CLOSE_FILE" USING WS-HANDLE RETURNING WS-CBL-RESULT
+
+*> squeeze: SHA3-224's 28-byte output fits inside one rate-sized
+*> (144-byte) block, so a single squeeze needs no further permutation
+    MOVE WS-STATE-BYTES(1:28) TO LNK-OUTPUT
+
+    GOBACK
+
+    .
+ MAIN-SHA3224-FILE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ XOR-BYTE-AT SECTION.
+*>----------------------------------------------------------------------
+*> WS-STATE-BYTES(WS-POS:1) := WS-STATE-BYTES(WS-POS:1) XOR WS-SRC-CHAR
+
+    MOVE WS-STATE-BYTES(WS-POS:1) TO WS-CUR-CHAR
+    COMPUTE WS-AVAL = FUNCTION ORD(WS-CUR-CHAR) - 1
+    COMPUTE WS-BVAL = FUNCTION ORD(WS-SRC-CHAR) - 1
+
+    MOVE 0 TO WS-RESULT
+    MOVE 1 TO WS-WEIGHT
+    PERFORM VARYING WS-BITPOS FROM 1 BY 1 UNTIL WS-BITPOS > 8
+       DIVIDE WS-AVAL BY 2 GIVING WS-AQ REMAINDER WS-ABIT
+       DIVIDE WS-BVAL BY 2 GIVING WS-BQ REMAINDER WS-BBIT
+       COMPUTE WS-XBIT = FUNCTION MOD(WS-ABIT + WS-BBIT, 2)
+       IF WS-XBIT = 1
+          ADD WS-WEIGHT TO WS-RESULT
+       END-IF
+       COMPUTE WS-WEIGHT = WS-WEIGHT * 2
+       MOVE WS-AQ TO WS-AVAL
+       MOVE WS-BQ TO WS-BVAL
+    END-PERFORM
+
+    MOVE FUNCTION CHAR(WS-RESULT + 1) TO WS-STATE-BYTES(WS-POS:1)
+
+    .
+ XOR-BYTE-AT-EX.
+    EXIT.
+
+ END PROGRAM SHA3224-FILE.

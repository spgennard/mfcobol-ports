@@ -0,0 +1,206 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  KECCAK.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  KECCAK.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with KECCAK.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      KECCAK.cob
+*>
+*> Purpose:      One-shot Keccak sponge function: pads, absorbs and
+*>               squeezes a whole in-memory message in a single CALL. This
+*>               is the subprogram SHA3224 (and later SHA3-256/384/512,
+*>               SHAKE128/256) already CALL "KECCAK" to get their digest.
+*>               The permutation itself lives in KECCAKF so the streaming
+*>               driver SHA3224-FILE can share it without going through
+*>               this whole-buffer interface.
+*>
+*> Tectonics:    cobc -m -std=ibm -free KECCAK.cob
+*>
+*> Usage:        CALL "KECCAK" USING rate (bits), capacity (bits),
+*>               input buffer, input length (bytes), delimited suffix
+*>               (1 byte), output buffer, output length (bytes).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. KECCAK.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+*> the 1600-bit permutation state, byte-addressable for absorb/squeeze
+ 01 WS-STATE-BYTES                     PIC X(200).
+
+ 01 WS-RATE-BYTES                      PIC 9(3) COMP-5.
+ 01 WS-REMAINING                       BINARY-DOUBLE UNSIGNED.
+ 01 WS-MSG-POS                         BINARY-DOUBLE UNSIGNED.
+ 01 WS-SRC-POS                         BINARY-DOUBLE UNSIGNED.
+ 01 WS-LAST-LEN                        PIC 9(3) COMP-5.
+ 01 WS-I                               PIC 9(3) COMP-5.
+ 01 WS-POS                             PIC 9(3) COMP-5.
+ 01 WS-SRC-CHAR                        PIC X.
+
+ 01 WS-OUT-POS                         BINARY-DOUBLE UNSIGNED.
+ 01 WS-OUT-REMAINING                   BINARY-DOUBLE UNSIGNED.
+ 01 WS-SQUEEZE-LEN                     PIC 9(3) COMP-5.
+ 01 WS-DST-POS                         BINARY-DOUBLE UNSIGNED.
+
+*> byte-XOR-in-place scratch
+ 01 WS-CUR-CHAR                        PIC X.
+ 01 WS-AVAL                            PIC 9(3) COMP-5.
+ 01 WS-BVAL                            PIC 9(3) COMP-5.
+ 01 WS-AQ                              PIC 9(3) COMP-5.
+ 01 WS-BQ                              PIC 9(3) COMP-5.
+ 01 WS-ABIT                             PIC 9 COMP-5.
+ 01 WS-BBIT                             PIC 9 COMP-5.
+ 01 WS-XBIT                             PIC 9 COMP-5.
+ 01 WS-RESULT                          PIC 9(3) COMP-5.
+ 01 WS-WEIGHT                          PIC 9(3) COMP-5.
+ 01 WS-BITPOS                          PIC 9 COMP-5.
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ 01 LNK-RATE                           BINARY-LONG UNSIGNED.
+ 01 LNK-CAPACITY                       BINARY-LONG UNSIGNED.
+ 01 LNK-INPUT                          PIC X ANY LENGTH.
+ 01 LNK-INPUT-BYTE-LEN                 BINARY-DOUBLE UNSIGNED.
+ 01 LNK-DELIMITED-SUFFIX               PIC X.
+ 01 LNK-OUTPUT                         PIC X ANY LENGTH.
+ 01 LNK-OUTPUT-BYTE-LEN                BINARY-DOUBLE UNSIGNED.
+
+ PROCEDURE DIVISION USING LNK-RATE
+                          LNK-CAPACITY
+                          LNK-INPUT
+                          LNK-INPUT-BYTE-LEN
+                          LNK-DELIMITED-SUFFIX
+                          LNK-OUTPUT
+                          LNK-OUTPUT-BYTE-LEN.
+
+*>----------------------------------------------------------------------
+ MAIN-KECCAK SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE LOW-VALUES TO WS-STATE-BYTES
+    COMPUTE WS-RATE-BYTES = LNK-RATE / 8
+
+*> absorb every full rate-sized block of the message
+    MOVE LNK-INPUT-BYTE-LEN TO WS-REMAINING
+    MOVE 1 TO WS-MSG-POS
+
+    PERFORM UNTIL WS-REMAINING < WS-RATE-BYTES
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-RATE-BYTES
+          COMPUTE WS-SRC-POS = WS-MSG-POS + WS-I - 1
+          MOVE LNK-INPUT(WS-SRC-POS:1) TO WS-SRC-CHAR
+          MOVE WS-I TO WS-POS
+          PERFORM XOR-BYTE-AT
+       END-PERFORM
+       CALL "KECCAKF" USING WS-STATE-BYTES
+       COMPUTE WS-MSG-POS = WS-MSG-POS + WS-RATE-BYTES
+       SUBTRACT WS-RATE-BYTES FROM WS-REMAINING
+    END-PERFORM
+
+*> absorb the final (possibly empty) partial block, the delimited
+*> suffix byte right after it, and the top pad bit in the last byte
+*> of the rate-sized block, then permute once more (pad10*1)
+    MOVE WS-REMAINING TO WS-LAST-LEN
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LAST-LEN
+       COMPUTE WS-SRC-POS = WS-MSG-POS + WS-I - 1
+       MOVE LNK-INPUT(WS-SRC-POS:1) TO WS-SRC-CHAR
+       MOVE WS-I TO WS-POS
+       PERFORM XOR-BYTE-AT
+    END-PERFORM
+
+    COMPUTE WS-POS = WS-LAST-LEN + 1
+    MOVE LNK-DELIMITED-SUFFIX TO WS-SRC-CHAR
+    PERFORM XOR-BYTE-AT
+
+    MOVE WS-RATE-BYTES TO WS-POS
+    MOVE X"80" TO WS-SRC-CHAR
+    PERFORM XOR-BYTE-AT
+
+    CALL "KECCAKF" USING WS-STATE-BYTES
+
+*> squeeze the requested number of output bytes, permuting between
+*> rate-sized squeeze blocks when more than one is needed
+    MOVE 1 TO WS-OUT-POS
+    MOVE LNK-OUTPUT-BYTE-LEN TO WS-OUT-REMAINING
+
+    PERFORM UNTIL WS-OUT-REMAINING = 0
+       IF WS-OUT-REMAINING > WS-RATE-BYTES
+          MOVE WS-RATE-BYTES TO WS-SQUEEZE-LEN
+       ELSE
+          MOVE WS-OUT-REMAINING TO WS-SQUEEZE-LEN
+       END-IF
+
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SQUEEZE-LEN
+          COMPUTE WS-DST-POS = WS-OUT-POS + WS-I - 1
+          MOVE WS-STATE-BYTES(WS-I:1) TO LNK-OUTPUT(WS-DST-POS:1)
+       END-PERFORM
+
+       COMPUTE WS-OUT-POS = WS-OUT-POS + WS-SQUEEZE-LEN
+       SUBTRACT WS-SQUEEZE-LEN FROM WS-OUT-REMAINING
+
+       IF WS-OUT-REMAINING > 0
+          CALL "KECCAKF" USING WS-STATE-BYTES
+       END-IF
+    END-PERFORM
+
+    GOBACK
+
+    .
+ MAIN-KECCAK-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ XOR-BYTE-AT SECTION.
+*>----------------------------------------------------------------------
+*> WS-STATE-BYTES(WS-POS:1) := WS-STATE-BYTES(WS-POS:1) XOR WS-SRC-CHAR
+
+    MOVE WS-STATE-BYTES(WS-POS:1) TO WS-CUR-CHAR
+    COMPUTE WS-AVAL = FUNCTION ORD(WS-CUR-CHAR) - 1
+    COMPUTE WS-BVAL = FUNCTION ORD(WS-SRC-CHAR) - 1
+
+    MOVE 0 TO WS-RESULT
+    MOVE 1 TO WS-WEIGHT
+    PERFORM VARYING WS-BITPOS FROM 1 BY 1 UNTIL WS-BITPOS > 8
+       DIVIDE WS-AVAL BY 2 GIVING WS-AQ REMAINDER WS-ABIT
+       DIVIDE WS-BVAL BY 2 GIVING WS-BQ REMAINDER WS-BBIT
+       COMPUTE WS-XBIT = FUNCTION MOD(WS-ABIT + WS-BBIT, 2)
+       IF WS-XBIT = 1
+          ADD WS-WEIGHT TO WS-RESULT
+       END-IF
+       COMPUTE WS-WEIGHT = WS-WEIGHT * 2
+       MOVE WS-AQ TO WS-AVAL
+       MOVE WS-BQ TO WS-BVAL
+    END-PERFORM
+
+    MOVE FUNCTION CHAR(WS-RESULT + 1) TO WS-STATE-BYTES(WS-POS:1)
+
+    .
+ XOR-BYTE-AT-EX.
+    EXIT.
+
+ END PROGRAM KECCAK.

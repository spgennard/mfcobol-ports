@@ -0,0 +1,54 @@
+     *>******************************************************************************
+     *> Copybook:     COBDESLNK.CPY
+     *>
+     *> Purpose:      Shared LINKAGE layout for CALL "COBDES". COBDES.cob and
+     *>               every caller of it (TESTDES, ENCFILE, ...) COPY this
+     *>               member so the parameter layout can never drift between
+     *>               caller and callee.
+     *>
+     *> Usage:        COPY COBDESLNK.
+     *>
+     *>------------------------------------------------------------------------------
+     *> DF            0 = encrypt, 1 = decrypt.
+     *> KEY-MODE       0 = single-key DES (8-byte key in PW-1),
+     *>                1 = Triple-DES EDE3 (24-byte key in PW-1/PW-2/PW-3).
+     *> CIPHER-MODE    0 = ECB (each DATA-BUFF block independent),
+     *>                1 = CBC (IV is chained from call to call by the caller
+     *>                   simply leaving IV untouched between block calls;
+     *>                   COBDES updates IV in place after every call so the
+     *>                   next CALL in the loop automatically chains).
+     *> PW             8 or 24 byte key material, see KEY-MODE above.
+     *> IV             8-byte initialization vector / chaining value. Ignored
+     *>                when CIPHER-MODE = 0. Caller sets it once before the
+     *>                first block of a message; COBDES maintains it after
+     *>                that.
+     *> DATA-BUFF      Input/output 8-byte data block.
+     *> WS-RETURN-CODE 0            = success.
+     *>                10           = invalid key length / KEY-MODE value.
+     *>                11           = invalid DF value.
+     *>                12           = invalid CIPHER-MODE value.
+     *>                On any non-zero return code DATA-BUFF is left
+     *>                UNCHANGED (COBDES never emits garbage ciphertext for a
+     *>                call it could not honor).
+     *>******************************************************************************
+     01 COBDES-LNK.
+        02 DF                          PIC 9.
+           88 DF-ENCRYPT                  VALUE 0.
+           88 DF-DECRYPT                  VALUE 1.
+        02 KEY-MODE                    PIC 9 VALUE 0.
+           88 KEY-MODE-SINGLE             VALUE 0.
+           88 KEY-MODE-TRIPLE             VALUE 1.
+        02 CIPHER-MODE                 PIC 9 VALUE 0.
+           88 CIPHER-MODE-ECB             VALUE 0.
+           88 CIPHER-MODE-CBC             VALUE 1.
+        02 PW.
+           03 PW-1                     PIC X(8).
+           03 PW-2                     PIC X(8).
+           03 PW-3                     PIC X(8).
+        02 IV                          PIC X(8).
+        02 DATA-BUFF                   PIC X(8).
+        02 WS-RETURN-CODE              PIC 9(2).
+           88 COBDES-OK                   VALUE 0.
+           88 COBDES-BAD-KEY-MODE         VALUE 10.
+           88 COBDES-BAD-DF               VALUE 11.
+           88 COBDES-BAD-CIPHER-MODE      VALUE 12.

@@ -0,0 +1,214 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  padblock.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  padblock.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with padblock.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Purpose:      General-purpose block-cipher padding utility. Pads a
+*>               buffer out to a multiple of the caller's block size
+*>               using either PKCS#7 or ANSI X9.23 padding, and reverses
+*>               the operation, validating that the padding bytes are
+*>               well formed before trusting the recovered length. Both
+*>               schemes always add between 1 and block-size bytes of
+*>               padding -- including a full extra block when the data
+*>               is already block-aligned -- so the padding is entirely
+*>               self-describing and the caller no longer has to carry
+*>               its own pad-length header alongside the ciphertext.
+*>
+*> Tectonics:    cobc -m -std=ibm -free padblock.cob
+*>
+*> Usage:        CALL "PADBLOCK" USING function (9: 0 = pad, 1 = unpad),
+*>               scheme (9: 0 = PKCS#7, 1 = ANSI X9.23),
+*>               block-size (9(2) COMP-5, e.g. 8 for DES),
+*>               buffer (in/out: the data to pad, or the padded data to
+*>               unpad; must have room for up to block-size extra bytes
+*>               when padding),
+*>               buffer-capacity (9(4) COMP-5, total usable size of the
+*>               buffer the caller actually allocated),
+*>               data-len (9(4) COMP-5, in/out: significant byte count
+*>               on entry, padded or unpadded byte count on return),
+*>               return code (out: 0 = ok,
+*>               16 = buffer too small to hold the padding,
+*>               20 = padding bytes fail validation (unpad only),
+*>               24 = block size out of range).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PADBLOCK.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-PAD-COUNT                        PIC 9(3) COMP-5.
+ 01 WS-NEW-LEN                          PIC 9(4) COMP-5.
+ 01 WS-IDX                              PIC 9(4) COMP-5.
+ 01 WS-CHECK-BYTE                       PIC 9(3) COMP-5.
+ 01 WS-PAD-INVALID-SW                   PIC X VALUE "N".
+    88 WS-PAD-INVALID                      VALUE "Y".
+
+ LINKAGE SECTION.
+ 01 LNK-PADBLOCK-FUNCTION               PIC 9.
+    88 PADBLOCK-PAD                        VALUE 0.
+    88 PADBLOCK-UNPAD                      VALUE 1.
+ 01 LNK-PADBLOCK-SCHEME                 PIC 9.
+    88 PADBLOCK-PKCS7                      VALUE 0.
+    88 PADBLOCK-ANSI-X923                  VALUE 1.
+ 01 LNK-PADBLOCK-BLOCK-SIZE             PIC 9(2) COMP-5.
+ 01 LNK-PADBLOCK-BUFFER                 PIC X ANY LENGTH.
+ 01 LNK-PADBLOCK-BUFFER-CAPACITY        PIC 9(4) COMP-5.
+ 01 LNK-PADBLOCK-DATA-LEN               PIC 9(4) COMP-5.
+ 01 LNK-PADBLOCK-RETURN-CODE            PIC 9(2).
+    88 PADBLOCK-OK                         VALUE 0.
+    88 PADBLOCK-BUFFER-TOO-SMALL           VALUE 16.
+    88 PADBLOCK-INVALID-PADDING            VALUE 20.
+    88 PADBLOCK-INVALID-BLOCK-SIZE         VALUE 24.
+
+ PROCEDURE DIVISION USING LNK-PADBLOCK-FUNCTION
+                          LNK-PADBLOCK-SCHEME
+                          LNK-PADBLOCK-BLOCK-SIZE
+                          LNK-PADBLOCK-BUFFER
+                          LNK-PADBLOCK-BUFFER-CAPACITY
+                          LNK-PADBLOCK-DATA-LEN
+                          LNK-PADBLOCK-RETURN-CODE.
+
+*>----------------------------------------------------------------------
+ MAIN-PADBLOCK SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE 0 TO LNK-PADBLOCK-RETURN-CODE
+
+    IF LNK-PADBLOCK-BLOCK-SIZE < 1 OR LNK-PADBLOCK-BLOCK-SIZE > 255
+       MOVE 24 TO LNK-PADBLOCK-RETURN-CODE
+       GOBACK
+    END-IF
+
+    IF PADBLOCK-PAD
+       PERFORM PAD-BUFFER
+    ELSE
+       PERFORM UNPAD-BUFFER
+    END-IF
+
+    GOBACK
+
+    .
+ MAIN-PADBLOCK-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ PAD-BUFFER SECTION.
+*>----------------------------------------------------------------------
+*> Always adds between 1 and block-size bytes of padding -- a full
+*> extra block when the data is already block-aligned -- so UNPAD-BUFFER
+*> can always find a padding byte to read back.
+
+    COMPUTE WS-PAD-COUNT =
+       LNK-PADBLOCK-BLOCK-SIZE -
+       FUNCTION MOD(LNK-PADBLOCK-DATA-LEN, LNK-PADBLOCK-BLOCK-SIZE)
+    IF WS-PAD-COUNT > LNK-PADBLOCK-BLOCK-SIZE
+       MOVE LNK-PADBLOCK-BLOCK-SIZE TO WS-PAD-COUNT
+    END-IF
+
+    COMPUTE WS-NEW-LEN = LNK-PADBLOCK-DATA-LEN + WS-PAD-COUNT
+    IF WS-NEW-LEN > LNK-PADBLOCK-BUFFER-CAPACITY
+       MOVE 16 TO LNK-PADBLOCK-RETURN-CODE
+       GO TO PAD-BUFFER-EX
+    END-IF
+
+    IF PADBLOCK-ANSI-X923
+       IF WS-PAD-COUNT > 1
+          MOVE LOW-VALUES TO
+             LNK-PADBLOCK-BUFFER(LNK-PADBLOCK-DATA-LEN + 1:WS-PAD-COUNT - 1)
+       END-IF
+       MOVE FUNCTION CHAR(WS-PAD-COUNT + 1)
+         TO LNK-PADBLOCK-BUFFER(WS-NEW-LEN:1)
+    ELSE
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-PAD-COUNT
+          MOVE FUNCTION CHAR(WS-PAD-COUNT + 1)
+            TO LNK-PADBLOCK-BUFFER(LNK-PADBLOCK-DATA-LEN + WS-IDX:1)
+       END-PERFORM
+    END-IF
+
+    MOVE WS-NEW-LEN TO LNK-PADBLOCK-DATA-LEN
+
+    .
+ PAD-BUFFER-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ UNPAD-BUFFER SECTION.
+*>----------------------------------------------------------------------
+*> Reads the padding byte count from the last byte, validates every
+*> padding byte against the selected scheme, and only then trims the
+*> buffer back to its significant length. A malformed or tampered
+*> padding area is reported as RC=20 rather than silently accepted.
+
+    IF LNK-PADBLOCK-DATA-LEN < LNK-PADBLOCK-BLOCK-SIZE
+       OR FUNCTION MOD(LNK-PADBLOCK-DATA-LEN, LNK-PADBLOCK-BLOCK-SIZE) NOT = 0
+       MOVE 20 TO LNK-PADBLOCK-RETURN-CODE
+       GO TO UNPAD-BUFFER-EX
+    END-IF
+
+    COMPUTE WS-PAD-COUNT =
+       FUNCTION ORD(LNK-PADBLOCK-BUFFER(LNK-PADBLOCK-DATA-LEN:1)) - 1
+
+    IF WS-PAD-COUNT < 1 OR WS-PAD-COUNT > LNK-PADBLOCK-BLOCK-SIZE
+       MOVE 20 TO LNK-PADBLOCK-RETURN-CODE
+       GO TO UNPAD-BUFFER-EX
+    END-IF
+
+    MOVE "N" TO WS-PAD-INVALID-SW
+    IF PADBLOCK-PKCS7
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-PAD-COUNT
+          COMPUTE WS-CHECK-BYTE = FUNCTION ORD(
+             LNK-PADBLOCK-BUFFER(LNK-PADBLOCK-DATA-LEN - WS-PAD-COUNT + WS-IDX:1)) - 1
+          IF WS-CHECK-BYTE NOT = WS-PAD-COUNT
+             MOVE "Y" TO WS-PAD-INVALID-SW
+          END-IF
+       END-PERFORM
+    ELSE
+       IF WS-PAD-COUNT > 1
+          PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-PAD-COUNT - 1
+             COMPUTE WS-CHECK-BYTE = FUNCTION ORD(
+                LNK-PADBLOCK-BUFFER(LNK-PADBLOCK-DATA-LEN - WS-PAD-COUNT + WS-IDX:1)) - 1
+             IF WS-CHECK-BYTE NOT = 0
+                MOVE "Y" TO WS-PAD-INVALID-SW
+             END-IF
+          END-PERFORM
+       END-IF
+    END-IF
+
+    IF WS-PAD-INVALID
+       MOVE 20 TO LNK-PADBLOCK-RETURN-CODE
+       GO TO UNPAD-BUFFER-EX
+    END-IF
+
+    COMPUTE LNK-PADBLOCK-DATA-LEN = LNK-PADBLOCK-DATA-LEN - WS-PAD-COUNT
+
+    .
+ UNPAD-BUFFER-EX.
+    EXIT.
+
+ END PROGRAM PADBLOCK.

@@ -0,0 +1,116 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  hexdump.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  hexdump.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with hexdump.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Purpose:      General-purpose hex-dump utility. Takes any variable-
+*>               length binary buffer and a byte count and returns its
+*>               hex string, so callers are not limited to the 8-byte
+*>               WS-NUM-DATA/WS-HEX-DATA pair TESTDES.cob's own
+*>               NUM2HEX/DATA-BUFF-IN-HEXA paragraphs are hardwired to.
+*>               Production jobs (encryption audit trails, hash
+*>               verification exception listings) can CALL this the
+*>               same way TESTDES's test harness does, instead of only
+*>               the test harness being able to show hex output.
+*>
+*> Tectonics:    cobc -m -std=ibm -free hexdump.cob
+*>
+*> Usage:        CALL "HEXDUMP" USING input-buffer,
+*>               input-byte-len (BINARY-DOUBLE UNSIGNED),
+*>               output-buffer (at least 2 * input-byte-len characters),
+*>               output-buffer-capacity (BINARY-DOUBLE UNSIGNED, the
+*>               size of the buffer the caller actually allocated),
+*>               return code (out: 0 = ok,
+*>               16 = output buffer too small to hold the hex string).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version, promoted from TESTDES.cob's inline
+*>            NUM2HEX/DATA-BUFF-IN-HEXA paragraphs.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. HEXDUMP.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-HEX-CHAR                         PIC X(16)
+                                            VALUE "0123456789ABCDEF".
+ 01 WS-BYTE-IDX                         BINARY-DOUBLE UNSIGNED.
+ 01 WS-BYTE-VALUE                       PIC 9(3) COMP-5.
+ 01 WS-HEX-QUOTIENT                     PIC 9(3) COMP-5.
+ 01 WS-HEX-REMAINDER                    PIC 9(3) COMP-5.
+
+ LINKAGE SECTION.
+ 01 LNK-HEXDUMP-INPUT                   PIC X ANY LENGTH.
+ 01 LNK-HEXDUMP-INPUT-BYTE-LEN          BINARY-DOUBLE UNSIGNED.
+ 01 LNK-HEXDUMP-OUTPUT                  PIC X ANY LENGTH.
+ 01 LNK-HEXDUMP-OUTPUT-BYTE-LEN         BINARY-DOUBLE UNSIGNED.
+ 01 LNK-HEXDUMP-RETURN-CODE             PIC 9(2).
+    88 HEXDUMP-OK                          VALUE 0.
+    88 HEXDUMP-OUTPUT-TOO-SMALL            VALUE 16.
+
+ PROCEDURE DIVISION USING LNK-HEXDUMP-INPUT
+                          LNK-HEXDUMP-INPUT-BYTE-LEN
+                          LNK-HEXDUMP-OUTPUT
+                          LNK-HEXDUMP-OUTPUT-BYTE-LEN
+                          LNK-HEXDUMP-RETURN-CODE.
+
+*>----------------------------------------------------------------------
+ MAIN-HEXDUMP SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE 0 TO LNK-HEXDUMP-RETURN-CODE
+
+    IF LNK-HEXDUMP-OUTPUT-BYTE-LEN < LNK-HEXDUMP-INPUT-BYTE-LEN * 2
+       MOVE 16 TO LNK-HEXDUMP-RETURN-CODE
+       GOBACK
+    END-IF
+
+    MOVE SPACES TO LNK-HEXDUMP-OUTPUT
+
+    PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+            UNTIL WS-BYTE-IDX > LNK-HEXDUMP-INPUT-BYTE-LEN
+
+       COMPUTE WS-BYTE-VALUE =
+          FUNCTION ORD(LNK-HEXDUMP-INPUT(WS-BYTE-IDX:1)) - 1
+       DIVIDE WS-BYTE-VALUE BY 16
+          GIVING    WS-HEX-QUOTIENT
+          REMAINDER WS-HEX-REMAINDER
+       END-DIVIDE
+
+       MOVE WS-HEX-CHAR(WS-HEX-QUOTIENT + 1:1)
+         TO LNK-HEXDUMP-OUTPUT(WS-BYTE-IDX * 2 - 1:1)
+       MOVE WS-HEX-CHAR(WS-HEX-REMAINDER + 1:1)
+         TO LNK-HEXDUMP-OUTPUT(WS-BYTE-IDX * 2:1)
+
+    END-PERFORM
+
+    GOBACK
+
+    .
+ MAIN-HEXDUMP-EX.
+    EXIT.
+
+ END PROGRAM HEXDUMP.

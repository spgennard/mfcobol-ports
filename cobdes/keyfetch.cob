@@ -0,0 +1,137 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  keyfetch.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  keyfetch.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with keyfetch.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Purpose:      Key-vault lookup module. Looks up a key-id in an indexed
+*>               key-vault file and returns the current active key bytes
+*>               and key mode (single DES / Triple-DES), so a caller
+*>               passes a key-id instead of embedding a key literal in
+*>               source code (the pattern TESTDES.cob uses). Rotating a
+*>               key becomes a matter of updating the vault record for
+*>               that key-id, with no caller needing to be recompiled.
+*>
+*>               The vault file itself is an ordinary ORGANIZATION
+*>               INDEXED file; restricting who can read it is an OS file
+*>               -permission concern (this module does not, and cannot
+*>               from COBOL alone, enforce access control beyond what
+*>               the file system already does) -- "protected,
+*>               access-controlled" describes how the vault file is
+*>               meant to be deployed (narrow read permission, ideally
+*>               a different owner than the batch jobs' own account),
+*>               not an extra mechanism this module adds.
+*>
+*> Tectonics:    cobc -m -std=ibm -free keyfetch.cob
+*>
+*> Usage:        CALL "KEYFETCH" USING vault-filename, key-id (8 chars),
+*>               key-mode (9, out: 0 = single DES, 1 = Triple-DES EDE3),
+*>               key-bytes (24 bytes, out: first 8 significant when
+*>               key-mode = 0), return code (out: 0 = ok,
+*>               20 = vault file could not be opened,
+*>               22 = key-id not found in the vault).
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. KEYFETCH.
+
+ ENVIRONMENT DIVISION.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT KEYVAULT-FILE ASSIGN DYNAMIC WS-VAULT-FILENAME
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS KV-KEY-ID
+         FILE STATUS IS WS-VAULT-STATUS.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ FILE SECTION.
+
+ FD  KEYVAULT-FILE.
+ 01  KEYVAULT-REC.
+     02 KV-KEY-ID                       PIC X(8).
+     02 KV-KEY-MODE                     PIC 9.
+     02 KV-KEY-BYTES                    PIC X(24).
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-VAULT-FILENAME                   PIC X(256).
+ 01 WS-VAULT-STATUS                     PIC X(2).
+    88 WS-VAULT-OK                         VALUE "00".
+    88 WS-VAULT-NOT-FOUND                  VALUE "23".
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ 01 LNK-VAULT-FILENAME                  PIC X ANY LENGTH.
+ 01 LNK-KEY-ID                          PIC X(8).
+ 01 LNK-KEY-MODE                        PIC 9.
+ 01 LNK-KEY-BYTES                       PIC X(24).
+ 01 LNK-RETURN-CODE                     PIC 9(2).
+    88 KEYFETCH-OK                         VALUE 0.
+    88 KEYFETCH-VAULT-ERROR                VALUE 20.
+    88 KEYFETCH-KEY-NOT-FOUND              VALUE 22.
+
+ PROCEDURE DIVISION USING LNK-VAULT-FILENAME
+                          LNK-KEY-ID
+                          LNK-KEY-MODE
+                          LNK-KEY-BYTES
+                          LNK-RETURN-CODE.
+
+*>----------------------------------------------------------------------
+ MAIN-KEYFETCH SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE 0 TO LNK-RETURN-CODE
+    MOVE 0 TO LNK-KEY-MODE
+    MOVE LOW-VALUES TO LNK-KEY-BYTES
+    MOVE LNK-VAULT-FILENAME TO WS-VAULT-FILENAME
+
+    OPEN INPUT KEYVAULT-FILE
+    IF NOT WS-VAULT-OK
+       MOVE 20 TO LNK-RETURN-CODE
+       GOBACK
+    END-IF
+
+    MOVE LNK-KEY-ID TO KV-KEY-ID
+    READ KEYVAULT-FILE
+       INVALID KEY
+          MOVE 22 TO LNK-RETURN-CODE
+    END-READ
+
+    IF KEYFETCH-OK
+       MOVE KV-KEY-MODE  TO LNK-KEY-MODE
+       MOVE KV-KEY-BYTES TO LNK-KEY-BYTES
+    END-IF
+
+    CLOSE KEYVAULT-FILE
+
+    GOBACK
+
+    .
+ MAIN-KEYFETCH-EX.
+    EXIT.
+
+ END PROGRAM KEYFETCH.

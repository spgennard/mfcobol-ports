@@ -0,0 +1,1388 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  cobdes.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  cobdes.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with cobdes.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      cobdes.cob
+*>
+*> Purpose:      DES / Triple-DES (EDE3) block cipher engine, ECB or CBC
+*>               chaining, called one 8-byte DATA-BUFF block at a time by
+*>               TESTDES / ENCFILE and friends.
+*>
+*> Tectonics:    cobc -m -std=ibm -free cobdes.cob
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version: single/triple DES, ECB/CBC, return code.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. COBDES.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+*> one-time table build flag - WORKING-STORAGE survives across CALLs
+*> within the same run unit, so the permutation/S-box tables are only
+*> ever built once no matter how many blocks the caller loops over.
+ 01 WS-TABLES-BUILT                    PIC 9 VALUE 0.
+
+*> ---------------------------------------------------------------
+*> DES permutation / substitution tables
+*> ---------------------------------------------------------------
+ 01 WS-IP-TABLE.
+    02 WS-IP                          PIC 9(2) COMP-5 OCCURS 64.
+ 01 WS-FP-TABLE.
+    02 WS-FP                          PIC 9(2) COMP-5 OCCURS 64.
+ 01 WS-E-TABLE.
+    02 WS-E                           PIC 9(2) COMP-5 OCCURS 48.
+ 01 WS-P-TABLE.
+    02 WS-P                           PIC 9(2) COMP-5 OCCURS 32.
+ 01 WS-PC1-TABLE.
+    02 WS-PC1                         PIC 9(2) COMP-5 OCCURS 56.
+ 01 WS-PC2-TABLE.
+    02 WS-PC2                         PIC 9(2) COMP-5 OCCURS 48.
+ 01 WS-SHIFT-TABLE.
+    02 WS-SHIFT                       PIC 9     COMP-5 OCCURS 16.
+ 01 WS-SBOX-TABLE.
+    02 WS-SBOX-ROW                    OCCURS 8.
+       03 WS-SBOX-VAL                 PIC 9(2) COMP-5 OCCURS 64.
+
+*> ---------------------------------------------------------------
+*> bit-level working areas
+*> ---------------------------------------------------------------
+ 01 WS-BLOCK-BITS.
+    02 WS-BB                          PIC 9 OCCURS 64.
+ 01 WS-IP-OUT-BITS.
+    02 WS-IPB                         PIC 9 OCCURS 64.
+ 01 WS-L-BITS.
+    02 WS-LB                          PIC 9 OCCURS 32.
+ 01 WS-R-BITS.
+    02 WS-RB                          PIC 9 OCCURS 32.
+ 01 WS-E-BITS.
+    02 WS-EB                          PIC 9 OCCURS 48.
+ 01 WS-XOR-BITS.
+    02 WS-XB                          PIC 9 OCCURS 48.
+ 01 WS-S-OUT-BITS.
+    02 WS-SB                          PIC 9 OCCURS 32.
+ 01 WS-P-OUT-BITS.
+    02 WS-PB                          PIC 9 OCCURS 32.
+ 01 WS-NEW-R-BITS.
+    02 WS-NRB                         PIC 9 OCCURS 32.
+ 01 WS-PREOUT-BITS.
+    02 WS-POB                         PIC 9 OCCURS 64.
+ 01 WS-FINAL-BITS.
+    02 WS-FIB                         PIC 9 OCCURS 64.
+
+*> key schedule working areas
+ 01 WS-KEY-BITS.
+    02 WS-KB                          PIC 9 OCCURS 64.
+ 01 WS-KEY56-BITS.
+    02 WS-K56                         PIC 9 OCCURS 56.
+ 01 WS-CD-BITS.
+    02 WS-CB                          PIC 9 OCCURS 28.
+    02 WS-DB                          PIC 9 OCCURS 28.
+ 01 WS-CD-SHIFTED.
+    02 WS-CB2                         PIC 9 OCCURS 28.
+    02 WS-DB2                         PIC 9 OCCURS 28.
+ 01 WS-CD56-BITS.
+    02 WS-CD56                        PIC 9 OCCURS 56.
+
+*> one complete 16-round key schedule; reused as scratch, then copied
+*> into slot 1 / 2 / 3 below for single / triple DES
+ 01 WS-ROUND-KEYS-SCRATCH.
+    02 WS-RKS                         OCCURS 16.
+       03 WS-RKSB                     PIC 9 OCCURS 48.
+ 01 WS-ROUND-KEYS-1.
+    02 WS-RK1                         OCCURS 16.
+       03 WS-RK1B                     PIC 9 OCCURS 48.
+ 01 WS-ROUND-KEYS-2.
+    02 WS-RK2                         OCCURS 16.
+       03 WS-RK2B                     PIC 9 OCCURS 48.
+ 01 WS-ROUND-KEYS-3.
+    02 WS-RK3                         OCCURS 16.
+       03 WS-RK3B                     PIC 9 OCCURS 48.
+*> the schedule currently in use while a single DES pass is running
+ 01 WS-ACTIVE-ROUND-KEYS.
+    02 WS-ARK                         OCCURS 16.
+       03 WS-ARKB                     PIC 9 OCCURS 48.
+
+*> misc scalar working fields
+ 01 WS-IDX1                           PIC 9(2) COMP-5.
+ 01 WS-IDX2                           PIC 9(2) COMP-5.
+ 01 WS-ROUND                          PIC 9(2) COMP-5.
+ 01 WS-KEY-ROUND                      PIC 9(2) COMP-5.
+ 01 WS-BOX-NUM                        PIC 9(2) COMP-5.
+ 01 WS-BASE-IN                        PIC 9(2) COMP-5.
+ 01 WS-BASE-OUT                       PIC 9(2) COMP-5.
+ 01 WS-ROW                            PIC 9(2) COMP-5.
+ 01 WS-COL                            PIC 9(2) COMP-5.
+ 01 WS-SVAL                           PIC 9(2) COMP-5.
+ 01 WS-SVAL-TEMP                      PIC 9(2) COMP-5.
+ 01 WS-BYTE-NUM                       PIC 9(3) COMP-5.
+ 01 WS-BIT-WEIGHT                     PIC 9(3) COMP-5.
+ 01 WS-DIRECTION                      PIC 9 COMP-5.
+    88 DIRECTION-FORWARD                 VALUE 0.
+    88 DIRECTION-REVERSE                 VALUE 1.
+
+*> byte <-> bit conversion scratch (generic, reused for block/key/IV)
+ 01 WS-BYTES8                         PIC X(8).
+ 01 WS-ONE-CHAR                       PIC X.
+ 01 WS-BYTES8-BITS.
+    02 WS-B8B                         PIC 9 OCCURS 64.
+
+*> CBC / chaining scratch
+ 01 WS-SAVED-IV                       PIC X(8).
+ 01 WS-SAVED-CIPHERTEXT               PIC X(8).
+ 01 WS-XOR-BUFF                       PIC X(8).
+
+ 01 WS-I                              PIC 9(2) COMP-5.
+
+*>**********************************************************************
+ LINKAGE SECTION.
+ COPY "cobdeslnk.cpy".
+
+ PROCEDURE DIVISION USING COBDES-LNK.
+
+*>----------------------------------------------------------------------
+ MAIN-COBDES SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE 0 TO WS-RETURN-CODE OF COBDES-LNK
+
+    PERFORM VALIDATE-INPUT
+    IF NOT COBDES-OK
+       GOBACK
+    END-IF
+
+    IF WS-TABLES-BUILT = 0
+       PERFORM BUILD-TABLES
+       MOVE 1 TO WS-TABLES-BUILT
+    END-IF
+
+*> CBC pre-processing: XOR the incoming plaintext with the IV before
+*> encrypting. For decryption we remember the ciphertext that came in
+*> so we can chain it forward as next block's IV once we are done.
+    IF CIPHER-MODE-CBC
+       IF DF-ENCRYPT
+          MOVE IV OF COBDES-LNK        TO WS-XOR-BUFF
+          PERFORM XOR-DATA-BUFF-WITH-WS-XOR-BUFF
+       ELSE
+          MOVE DATA-BUFF OF COBDES-LNK TO WS-SAVED-CIPHERTEXT
+       END-IF
+    END-IF
+
+    IF KEY-MODE-SINGLE
+       MOVE PW-1 OF COBDES-LNK TO WS-BYTES8
+       PERFORM SCHEDULE-KEY
+       MOVE WS-ROUND-KEYS-SCRATCH TO WS-ROUND-KEYS-1
+
+       MOVE WS-ROUND-KEYS-1 TO WS-ACTIVE-ROUND-KEYS
+       IF DF-ENCRYPT
+          MOVE 0 TO WS-DIRECTION
+       ELSE
+          MOVE 1 TO WS-DIRECTION
+       END-IF
+       PERFORM DES-BLOCK-PROCESS
+    ELSE
+*> Triple-DES EDE3: three independent 8-byte keys in PW-1/PW-2/PW-3.
+       MOVE PW-1 OF COBDES-LNK TO WS-BYTES8
+       PERFORM SCHEDULE-KEY
+       MOVE WS-ROUND-KEYS-SCRATCH TO WS-ROUND-KEYS-1
+
+       MOVE PW-2 OF COBDES-LNK TO WS-BYTES8
+       PERFORM SCHEDULE-KEY
+       MOVE WS-ROUND-KEYS-SCRATCH TO WS-ROUND-KEYS-2
+
+       MOVE PW-3 OF COBDES-LNK TO WS-BYTES8
+       PERFORM SCHEDULE-KEY
+       MOVE WS-ROUND-KEYS-SCRATCH TO WS-ROUND-KEYS-3
+
+       IF DF-ENCRYPT
+*>        C = E(K3, D(K2, E(K1, P)))
+          MOVE WS-ROUND-KEYS-1 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 0 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+
+          MOVE WS-ROUND-KEYS-2 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 1 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+
+          MOVE WS-ROUND-KEYS-3 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 0 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+       ELSE
+*>        P = D(K1, E(K2, D(K3, C)))
+          MOVE WS-ROUND-KEYS-3 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 1 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+
+          MOVE WS-ROUND-KEYS-2 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 0 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+
+          MOVE WS-ROUND-KEYS-1 TO WS-ACTIVE-ROUND-KEYS
+          MOVE 1 TO WS-DIRECTION
+          PERFORM DES-BLOCK-PROCESS
+       END-IF
+    END-IF
+
+*> CBC post-processing and IV chaining for the *next* call.
+    IF CIPHER-MODE-CBC
+       IF DF-ENCRYPT
+          MOVE DATA-BUFF OF COBDES-LNK TO IV OF COBDES-LNK
+       ELSE
+          MOVE IV OF COBDES-LNK        TO WS-XOR-BUFF
+          PERFORM XOR-DATA-BUFF-WITH-WS-XOR-BUFF
+          MOVE WS-SAVED-CIPHERTEXT     TO IV OF COBDES-LNK
+       END-IF
+    END-IF
+
+    GOBACK
+
+    .
+ MAIN-COBDES-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ VALIDATE-INPUT SECTION.
+*>----------------------------------------------------------------------
+
+    IF DF OF COBDES-LNK NOT = 0 AND DF OF COBDES-LNK NOT = 1
+       MOVE 11 TO WS-RETURN-CODE OF COBDES-LNK
+       GO TO VALIDATE-INPUT-EX
+    END-IF
+
+    IF KEY-MODE OF COBDES-LNK NOT = 0 AND KEY-MODE OF COBDES-LNK NOT = 1
+       MOVE 10 TO WS-RETURN-CODE OF COBDES-LNK
+       GO TO VALIDATE-INPUT-EX
+    END-IF
+
+    IF CIPHER-MODE OF COBDES-LNK NOT = 0 AND CIPHER-MODE OF COBDES-LNK NOT = 1
+       MOVE 12 TO WS-RETURN-CODE OF COBDES-LNK
+       GO TO VALIDATE-INPUT-EX
+    END-IF
+
+    .
+ VALIDATE-INPUT-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ XOR-DATA-BUFF-WITH-WS-XOR-BUFF SECTION.
+*>----------------------------------------------------------------------
+*> DATA-BUFF OF COBDES-LNK := DATA-BUFF OF COBDES-LNK XOR WS-XOR-BUFF
+
+    PERFORM BYTES-TO-BITS-FOR-DATA-BUFF
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 64
+       MOVE WS-B8B(WS-I) TO WS-BB(WS-I)
+    END-PERFORM
+
+    MOVE WS-XOR-BUFF TO WS-BYTES8
+    PERFORM BYTES8-TO-BITS
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 64
+       MOVE WS-B8B(WS-I) TO WS-IPB(WS-I)
+    END-PERFORM
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 64
+       IF WS-BB(WS-I) = WS-IPB(WS-I)
+          MOVE 0 TO WS-BB(WS-I)
+       ELSE
+          MOVE 1 TO WS-BB(WS-I)
+       END-IF
+    END-PERFORM
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 64
+       MOVE WS-BB(WS-I) TO WS-B8B(WS-I)
+    END-PERFORM
+    PERFORM BITS-TO-BYTES8
+    MOVE WS-BYTES8 TO DATA-BUFF OF COBDES-LNK
+
+    .
+ XOR-DATA-BUFF-WITH-WS-XOR-BUFF-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BYTES-TO-BITS-FOR-DATA-BUFF SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE DATA-BUFF OF COBDES-LNK TO WS-BYTES8
+    PERFORM BYTES8-TO-BITS
+
+    .
+ BYTES-TO-BITS-FOR-DATA-BUFF-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BYTES8-TO-BITS SECTION.
+*>----------------------------------------------------------------------
+*> converts WS-BYTES8 (8 bytes) into WS-B8B (64 bits, MSB of byte 1 first)
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 8
+       MOVE WS-BYTES8(WS-IDX1:1) TO WS-ONE-CHAR
+       COMPUTE WS-BYTE-NUM = FUNCTION ORD(WS-ONE-CHAR) - 1
+
+       MOVE 128 TO WS-BIT-WEIGHT
+       PERFORM VARYING WS-IDX2 FROM 1 BY 1 UNTIL WS-IDX2 > 8
+          IF WS-BYTE-NUM >= WS-BIT-WEIGHT
+             MOVE 1 TO WS-B8B((WS-IDX1 - 1) * 8 + WS-IDX2)
+             SUBTRACT WS-BIT-WEIGHT FROM WS-BYTE-NUM
+          ELSE
+             MOVE 0 TO WS-B8B((WS-IDX1 - 1) * 8 + WS-IDX2)
+          END-IF
+          DIVIDE WS-BIT-WEIGHT BY 2 GIVING WS-BIT-WEIGHT
+       END-PERFORM
+    END-PERFORM
+
+    .
+ BYTES8-TO-BITS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BITS-TO-BYTES8 SECTION.
+*>----------------------------------------------------------------------
+*> converts WS-B8B (64 bits) back into WS-BYTES8 (8 bytes)
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 8
+       MOVE 0 TO WS-BYTE-NUM
+       MOVE 128 TO WS-BIT-WEIGHT
+       PERFORM VARYING WS-IDX2 FROM 1 BY 1 UNTIL WS-IDX2 > 8
+          IF WS-B8B((WS-IDX1 - 1) * 8 + WS-IDX2) = 1
+             ADD WS-BIT-WEIGHT TO WS-BYTE-NUM
+          END-IF
+          DIVIDE WS-BIT-WEIGHT BY 2 GIVING WS-BIT-WEIGHT
+       END-PERFORM
+       MOVE FUNCTION CHAR(WS-BYTE-NUM + 1) TO WS-BYTES8(WS-IDX1:1)
+    END-PERFORM
+
+    .
+ BITS-TO-BYTES8-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SCHEDULE-KEY SECTION.
+*>----------------------------------------------------------------------
+*> builds 16 round keys (48 bits each) from WS-BYTES8 (8-byte key)
+*> into WS-ROUND-KEYS-SCRATCH.
+
+    PERFORM BYTES8-TO-BITS
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 64
+       MOVE WS-B8B(WS-IDX1) TO WS-KB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 56
+       MOVE WS-KB(WS-PC1(WS-IDX1)) TO WS-K56(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 28
+       MOVE WS-K56(WS-IDX1)      TO WS-CB(WS-IDX1)
+       MOVE WS-K56(WS-IDX1 + 28) TO WS-DB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-KEY-ROUND FROM 1 BY 1 UNTIL WS-KEY-ROUND > 16
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 28
+          COMPUTE WS-IDX2 = WS-IDX1 + WS-SHIFT(WS-KEY-ROUND)
+          IF WS-IDX2 > 28
+             SUBTRACT 28 FROM WS-IDX2
+          END-IF
+          MOVE WS-CB(WS-IDX2) TO WS-CB2(WS-IDX1)
+          MOVE WS-DB(WS-IDX2) TO WS-DB2(WS-IDX1)
+       END-PERFORM
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 28
+          MOVE WS-CB2(WS-IDX1) TO WS-CB(WS-IDX1)
+          MOVE WS-DB2(WS-IDX1) TO WS-DB(WS-IDX1)
+       END-PERFORM
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 28
+          MOVE WS-CB(WS-IDX1) TO WS-CD56(WS-IDX1)
+          MOVE WS-DB(WS-IDX1) TO WS-CD56(WS-IDX1 + 28)
+       END-PERFORM
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 48
+          MOVE WS-CD56(WS-PC2(WS-IDX1)) TO WS-RKSB(WS-KEY-ROUND, WS-IDX1)
+       END-PERFORM
+
+    END-PERFORM
+
+    .
+ SCHEDULE-KEY-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ DES-BLOCK-PROCESS SECTION.
+*>----------------------------------------------------------------------
+*> Runs one single-key DES pass over DATA-BUFF OF COBDES-LNK, using
+*> WS-ACTIVE-ROUND-KEYS. WS-DIRECTION = 0 applies the round keys in
+*> schedule order 1..16 (encrypt); = 1 applies them 16..1 (decrypt).
+*> This is the standard DES trick: decryption is the identical Feistel
+*> network run with the key schedule reversed.
+
+    MOVE DATA-BUFF OF COBDES-LNK TO WS-BYTES8
+    PERFORM BYTES8-TO-BITS
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 64
+       MOVE WS-B8B(WS-IDX1) TO WS-BB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 64
+       MOVE WS-BB(WS-IP(WS-IDX1)) TO WS-IPB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 32
+       MOVE WS-IPB(WS-IDX1)      TO WS-LB(WS-IDX1)
+       MOVE WS-IPB(WS-IDX1 + 32) TO WS-RB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-ROUND FROM 1 BY 1 UNTIL WS-ROUND > 16
+
+       IF DIRECTION-FORWARD
+          COMPUTE WS-KEY-ROUND = WS-ROUND
+       ELSE
+          COMPUTE WS-KEY-ROUND = 17 - WS-ROUND
+       END-IF
+
+*>     E: expand R (32 bits) to 48 bits
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 48
+          MOVE WS-RB(WS-E(WS-IDX1)) TO WS-EB(WS-IDX1)
+       END-PERFORM
+
+*>     XOR with round key
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 48
+          IF WS-EB(WS-IDX1) = WS-ARKB(WS-KEY-ROUND, WS-IDX1)
+             MOVE 0 TO WS-XB(WS-IDX1)
+          ELSE
+             MOVE 1 TO WS-XB(WS-IDX1)
+          END-IF
+       END-PERFORM
+
+*>     S-box substitution: 8 groups of 6 bits -> 8 groups of 4 bits
+       PERFORM VARYING WS-BOX-NUM FROM 1 BY 1 UNTIL WS-BOX-NUM > 8
+          COMPUTE WS-BASE-IN = (WS-BOX-NUM - 1) * 6
+          COMPUTE WS-ROW = WS-XB(WS-BASE-IN + 1) * 2 + WS-XB(WS-BASE-IN + 6)
+          COMPUTE WS-COL = WS-XB(WS-BASE-IN + 2) * 8
+                          + WS-XB(WS-BASE-IN + 3) * 4
+                          + WS-XB(WS-BASE-IN + 4) * 2
+                          + WS-XB(WS-BASE-IN + 5)
+          COMPUTE WS-SVAL = WS-SBOX-VAL(WS-BOX-NUM, WS-ROW * 16 + WS-COL + 1)
+
+          COMPUTE WS-BASE-OUT = (WS-BOX-NUM - 1) * 4
+          MOVE WS-SVAL TO WS-SVAL-TEMP
+          DIVIDE WS-SVAL-TEMP BY 8 GIVING WS-SB(WS-BASE-OUT + 1)
+                                  REMAINDER WS-SVAL-TEMP
+          DIVIDE WS-SVAL-TEMP BY 4 GIVING WS-SB(WS-BASE-OUT + 2)
+                                  REMAINDER WS-SVAL-TEMP
+          DIVIDE WS-SVAL-TEMP BY 2 GIVING WS-SB(WS-BASE-OUT + 3)
+                                  REMAINDER WS-SB(WS-BASE-OUT + 4)
+       END-PERFORM
+
+*>     P permutation
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 32
+          MOVE WS-SB(WS-P(WS-IDX1)) TO WS-PB(WS-IDX1)
+       END-PERFORM
+
+*>     new R = L XOR f(R,K); new L = old R
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 32
+          IF WS-LB(WS-IDX1) = WS-PB(WS-IDX1)
+             MOVE 0 TO WS-NRB(WS-IDX1)
+          ELSE
+             MOVE 1 TO WS-NRB(WS-IDX1)
+          END-IF
+       END-PERFORM
+
+       PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 32
+          MOVE WS-RB(WS-IDX1)  TO WS-LB(WS-IDX1)
+          MOVE WS-NRB(WS-IDX1) TO WS-RB(WS-IDX1)
+       END-PERFORM
+
+    END-PERFORM
+
+*> final swap: pre-output is R16 || L16 (no swap after last round)
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 32
+       MOVE WS-RB(WS-IDX1) TO WS-POB(WS-IDX1)
+       MOVE WS-LB(WS-IDX1) TO WS-POB(WS-IDX1 + 32)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 64
+       MOVE WS-POB(WS-FP(WS-IDX1)) TO WS-FIB(WS-IDX1)
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX1 FROM 1 BY 1 UNTIL WS-IDX1 > 64
+       MOVE WS-FIB(WS-IDX1) TO WS-B8B(WS-IDX1)
+    END-PERFORM
+    PERFORM BITS-TO-BYTES8
+    MOVE WS-BYTES8 TO DATA-BUFF OF COBDES-LNK
+
+    .
+ DES-BLOCK-PROCESS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ BUILD-TABLES SECTION.
+*>----------------------------------------------------------------------
+
+       MOVE 58 TO WS-IP(1)
+       MOVE 50 TO WS-IP(2)
+       MOVE 42 TO WS-IP(3)
+       MOVE 34 TO WS-IP(4)
+       MOVE 26 TO WS-IP(5)
+       MOVE 18 TO WS-IP(6)
+       MOVE 10 TO WS-IP(7)
+       MOVE 2  TO WS-IP(8)
+       MOVE 60 TO WS-IP(9)
+       MOVE 52 TO WS-IP(10)
+       MOVE 44 TO WS-IP(11)
+       MOVE 36 TO WS-IP(12)
+       MOVE 28 TO WS-IP(13)
+       MOVE 20 TO WS-IP(14)
+       MOVE 12 TO WS-IP(15)
+       MOVE 4  TO WS-IP(16)
+       MOVE 62 TO WS-IP(17)
+       MOVE 54 TO WS-IP(18)
+       MOVE 46 TO WS-IP(19)
+       MOVE 38 TO WS-IP(20)
+       MOVE 30 TO WS-IP(21)
+       MOVE 22 TO WS-IP(22)
+       MOVE 14 TO WS-IP(23)
+       MOVE 6  TO WS-IP(24)
+       MOVE 64 TO WS-IP(25)
+       MOVE 56 TO WS-IP(26)
+       MOVE 48 TO WS-IP(27)
+       MOVE 40 TO WS-IP(28)
+       MOVE 32 TO WS-IP(29)
+       MOVE 24 TO WS-IP(30)
+       MOVE 16 TO WS-IP(31)
+       MOVE 8  TO WS-IP(32)
+       MOVE 57 TO WS-IP(33)
+       MOVE 49 TO WS-IP(34)
+       MOVE 41 TO WS-IP(35)
+       MOVE 33 TO WS-IP(36)
+       MOVE 25 TO WS-IP(37)
+       MOVE 17 TO WS-IP(38)
+       MOVE 9  TO WS-IP(39)
+       MOVE 1  TO WS-IP(40)
+       MOVE 59 TO WS-IP(41)
+       MOVE 51 TO WS-IP(42)
+       MOVE 43 TO WS-IP(43)
+       MOVE 35 TO WS-IP(44)
+       MOVE 27 TO WS-IP(45)
+       MOVE 19 TO WS-IP(46)
+       MOVE 11 TO WS-IP(47)
+       MOVE 3  TO WS-IP(48)
+       MOVE 61 TO WS-IP(49)
+       MOVE 53 TO WS-IP(50)
+       MOVE 45 TO WS-IP(51)
+       MOVE 37 TO WS-IP(52)
+       MOVE 29 TO WS-IP(53)
+       MOVE 21 TO WS-IP(54)
+       MOVE 13 TO WS-IP(55)
+       MOVE 5  TO WS-IP(56)
+       MOVE 63 TO WS-IP(57)
+       MOVE 55 TO WS-IP(58)
+       MOVE 47 TO WS-IP(59)
+       MOVE 39 TO WS-IP(60)
+       MOVE 31 TO WS-IP(61)
+       MOVE 23 TO WS-IP(62)
+       MOVE 15 TO WS-IP(63)
+       MOVE 7  TO WS-IP(64)
+       MOVE 40 TO WS-FP(1)
+       MOVE 8  TO WS-FP(2)
+       MOVE 48 TO WS-FP(3)
+       MOVE 16 TO WS-FP(4)
+       MOVE 56 TO WS-FP(5)
+       MOVE 24 TO WS-FP(6)
+       MOVE 64 TO WS-FP(7)
+       MOVE 32 TO WS-FP(8)
+       MOVE 39 TO WS-FP(9)
+       MOVE 7  TO WS-FP(10)
+       MOVE 47 TO WS-FP(11)
+       MOVE 15 TO WS-FP(12)
+       MOVE 55 TO WS-FP(13)
+       MOVE 23 TO WS-FP(14)
+       MOVE 63 TO WS-FP(15)
+       MOVE 31 TO WS-FP(16)
+       MOVE 38 TO WS-FP(17)
+       MOVE 6  TO WS-FP(18)
+       MOVE 46 TO WS-FP(19)
+       MOVE 14 TO WS-FP(20)
+       MOVE 54 TO WS-FP(21)
+       MOVE 22 TO WS-FP(22)
+       MOVE 62 TO WS-FP(23)
+       MOVE 30 TO WS-FP(24)
+       MOVE 37 TO WS-FP(25)
+       MOVE 5  TO WS-FP(26)
+       MOVE 45 TO WS-FP(27)
+       MOVE 13 TO WS-FP(28)
+       MOVE 53 TO WS-FP(29)
+       MOVE 21 TO WS-FP(30)
+       MOVE 61 TO WS-FP(31)
+       MOVE 29 TO WS-FP(32)
+       MOVE 36 TO WS-FP(33)
+       MOVE 4  TO WS-FP(34)
+       MOVE 44 TO WS-FP(35)
+       MOVE 12 TO WS-FP(36)
+       MOVE 52 TO WS-FP(37)
+       MOVE 20 TO WS-FP(38)
+       MOVE 60 TO WS-FP(39)
+       MOVE 28 TO WS-FP(40)
+       MOVE 35 TO WS-FP(41)
+       MOVE 3  TO WS-FP(42)
+       MOVE 43 TO WS-FP(43)
+       MOVE 11 TO WS-FP(44)
+       MOVE 51 TO WS-FP(45)
+       MOVE 19 TO WS-FP(46)
+       MOVE 59 TO WS-FP(47)
+       MOVE 27 TO WS-FP(48)
+       MOVE 34 TO WS-FP(49)
+       MOVE 2  TO WS-FP(50)
+       MOVE 42 TO WS-FP(51)
+       MOVE 10 TO WS-FP(52)
+       MOVE 50 TO WS-FP(53)
+       MOVE 18 TO WS-FP(54)
+       MOVE 58 TO WS-FP(55)
+       MOVE 26 TO WS-FP(56)
+       MOVE 33 TO WS-FP(57)
+       MOVE 1  TO WS-FP(58)
+       MOVE 41 TO WS-FP(59)
+       MOVE 9  TO WS-FP(60)
+       MOVE 49 TO WS-FP(61)
+       MOVE 17 TO WS-FP(62)
+       MOVE 57 TO WS-FP(63)
+       MOVE 25 TO WS-FP(64)
+       MOVE 32 TO WS-E(1)
+       MOVE 1  TO WS-E(2)
+       MOVE 2  TO WS-E(3)
+       MOVE 3  TO WS-E(4)
+       MOVE 4  TO WS-E(5)
+       MOVE 5  TO WS-E(6)
+       MOVE 4  TO WS-E(7)
+       MOVE 5  TO WS-E(8)
+       MOVE 6  TO WS-E(9)
+       MOVE 7  TO WS-E(10)
+       MOVE 8  TO WS-E(11)
+       MOVE 9  TO WS-E(12)
+       MOVE 8  TO WS-E(13)
+       MOVE 9  TO WS-E(14)
+       MOVE 10 TO WS-E(15)
+       MOVE 11 TO WS-E(16)
+       MOVE 12 TO WS-E(17)
+       MOVE 13 TO WS-E(18)
+       MOVE 12 TO WS-E(19)
+       MOVE 13 TO WS-E(20)
+       MOVE 14 TO WS-E(21)
+       MOVE 15 TO WS-E(22)
+       MOVE 16 TO WS-E(23)
+       MOVE 17 TO WS-E(24)
+       MOVE 16 TO WS-E(25)
+       MOVE 17 TO WS-E(26)
+       MOVE 18 TO WS-E(27)
+       MOVE 19 TO WS-E(28)
+       MOVE 20 TO WS-E(29)
+       MOVE 21 TO WS-E(30)
+       MOVE 20 TO WS-E(31)
+       MOVE 21 TO WS-E(32)
+       MOVE 22 TO WS-E(33)
+       MOVE 23 TO WS-E(34)
+       MOVE 24 TO WS-E(35)
+       MOVE 25 TO WS-E(36)
+       MOVE 24 TO WS-E(37)
+       MOVE 25 TO WS-E(38)
+       MOVE 26 TO WS-E(39)
+       MOVE 27 TO WS-E(40)
+       MOVE 28 TO WS-E(41)
+       MOVE 29 TO WS-E(42)
+       MOVE 28 TO WS-E(43)
+       MOVE 29 TO WS-E(44)
+       MOVE 30 TO WS-E(45)
+       MOVE 31 TO WS-E(46)
+       MOVE 32 TO WS-E(47)
+       MOVE 1  TO WS-E(48)
+       MOVE 16 TO WS-P(1)
+       MOVE 7  TO WS-P(2)
+       MOVE 20 TO WS-P(3)
+       MOVE 21 TO WS-P(4)
+       MOVE 29 TO WS-P(5)
+       MOVE 12 TO WS-P(6)
+       MOVE 28 TO WS-P(7)
+       MOVE 17 TO WS-P(8)
+       MOVE 1  TO WS-P(9)
+       MOVE 15 TO WS-P(10)
+       MOVE 23 TO WS-P(11)
+       MOVE 26 TO WS-P(12)
+       MOVE 5  TO WS-P(13)
+       MOVE 18 TO WS-P(14)
+       MOVE 31 TO WS-P(15)
+       MOVE 10 TO WS-P(16)
+       MOVE 2  TO WS-P(17)
+       MOVE 8  TO WS-P(18)
+       MOVE 24 TO WS-P(19)
+       MOVE 14 TO WS-P(20)
+       MOVE 32 TO WS-P(21)
+       MOVE 27 TO WS-P(22)
+       MOVE 3  TO WS-P(23)
+       MOVE 9  TO WS-P(24)
+       MOVE 19 TO WS-P(25)
+       MOVE 13 TO WS-P(26)
+       MOVE 30 TO WS-P(27)
+       MOVE 6  TO WS-P(28)
+       MOVE 22 TO WS-P(29)
+       MOVE 11 TO WS-P(30)
+       MOVE 4  TO WS-P(31)
+       MOVE 25 TO WS-P(32)
+       MOVE 57 TO WS-PC1(1)
+       MOVE 49 TO WS-PC1(2)
+       MOVE 41 TO WS-PC1(3)
+       MOVE 33 TO WS-PC1(4)
+       MOVE 25 TO WS-PC1(5)
+       MOVE 17 TO WS-PC1(6)
+       MOVE 9  TO WS-PC1(7)
+       MOVE 1  TO WS-PC1(8)
+       MOVE 58 TO WS-PC1(9)
+       MOVE 50 TO WS-PC1(10)
+       MOVE 42 TO WS-PC1(11)
+       MOVE 34 TO WS-PC1(12)
+       MOVE 26 TO WS-PC1(13)
+       MOVE 18 TO WS-PC1(14)
+       MOVE 10 TO WS-PC1(15)
+       MOVE 2  TO WS-PC1(16)
+       MOVE 59 TO WS-PC1(17)
+       MOVE 51 TO WS-PC1(18)
+       MOVE 43 TO WS-PC1(19)
+       MOVE 35 TO WS-PC1(20)
+       MOVE 27 TO WS-PC1(21)
+       MOVE 19 TO WS-PC1(22)
+       MOVE 11 TO WS-PC1(23)
+       MOVE 3  TO WS-PC1(24)
+       MOVE 60 TO WS-PC1(25)
+       MOVE 52 TO WS-PC1(26)
+       MOVE 44 TO WS-PC1(27)
+       MOVE 36 TO WS-PC1(28)
+       MOVE 63 TO WS-PC1(29)
+       MOVE 55 TO WS-PC1(30)
+       MOVE 47 TO WS-PC1(31)
+       MOVE 39 TO WS-PC1(32)
+       MOVE 31 TO WS-PC1(33)
+       MOVE 23 TO WS-PC1(34)
+       MOVE 15 TO WS-PC1(35)
+       MOVE 7  TO WS-PC1(36)
+       MOVE 62 TO WS-PC1(37)
+       MOVE 54 TO WS-PC1(38)
+       MOVE 46 TO WS-PC1(39)
+       MOVE 38 TO WS-PC1(40)
+       MOVE 30 TO WS-PC1(41)
+       MOVE 22 TO WS-PC1(42)
+       MOVE 14 TO WS-PC1(43)
+       MOVE 6  TO WS-PC1(44)
+       MOVE 61 TO WS-PC1(45)
+       MOVE 53 TO WS-PC1(46)
+       MOVE 45 TO WS-PC1(47)
+       MOVE 37 TO WS-PC1(48)
+       MOVE 29 TO WS-PC1(49)
+       MOVE 21 TO WS-PC1(50)
+       MOVE 13 TO WS-PC1(51)
+       MOVE 5  TO WS-PC1(52)
+       MOVE 28 TO WS-PC1(53)
+       MOVE 20 TO WS-PC1(54)
+       MOVE 12 TO WS-PC1(55)
+       MOVE 4  TO WS-PC1(56)
+       MOVE 14 TO WS-PC2(1)
+       MOVE 17 TO WS-PC2(2)
+       MOVE 11 TO WS-PC2(3)
+       MOVE 24 TO WS-PC2(4)
+       MOVE 1  TO WS-PC2(5)
+       MOVE 5  TO WS-PC2(6)
+       MOVE 3  TO WS-PC2(7)
+       MOVE 28 TO WS-PC2(8)
+       MOVE 15 TO WS-PC2(9)
+       MOVE 6  TO WS-PC2(10)
+       MOVE 21 TO WS-PC2(11)
+       MOVE 10 TO WS-PC2(12)
+       MOVE 23 TO WS-PC2(13)
+       MOVE 19 TO WS-PC2(14)
+       MOVE 12 TO WS-PC2(15)
+       MOVE 4  TO WS-PC2(16)
+       MOVE 26 TO WS-PC2(17)
+       MOVE 8  TO WS-PC2(18)
+       MOVE 16 TO WS-PC2(19)
+       MOVE 7  TO WS-PC2(20)
+       MOVE 27 TO WS-PC2(21)
+       MOVE 20 TO WS-PC2(22)
+       MOVE 13 TO WS-PC2(23)
+       MOVE 2  TO WS-PC2(24)
+       MOVE 41 TO WS-PC2(25)
+       MOVE 52 TO WS-PC2(26)
+       MOVE 31 TO WS-PC2(27)
+       MOVE 37 TO WS-PC2(28)
+       MOVE 47 TO WS-PC2(29)
+       MOVE 55 TO WS-PC2(30)
+       MOVE 30 TO WS-PC2(31)
+       MOVE 40 TO WS-PC2(32)
+       MOVE 51 TO WS-PC2(33)
+       MOVE 45 TO WS-PC2(34)
+       MOVE 33 TO WS-PC2(35)
+       MOVE 48 TO WS-PC2(36)
+       MOVE 44 TO WS-PC2(37)
+       MOVE 49 TO WS-PC2(38)
+       MOVE 39 TO WS-PC2(39)
+       MOVE 56 TO WS-PC2(40)
+       MOVE 34 TO WS-PC2(41)
+       MOVE 53 TO WS-PC2(42)
+       MOVE 46 TO WS-PC2(43)
+       MOVE 42 TO WS-PC2(44)
+       MOVE 50 TO WS-PC2(45)
+       MOVE 36 TO WS-PC2(46)
+       MOVE 29 TO WS-PC2(47)
+       MOVE 32 TO WS-PC2(48)
+       MOVE 1  TO WS-SHIFT(1)
+       MOVE 1  TO WS-SHIFT(2)
+       MOVE 2  TO WS-SHIFT(3)
+       MOVE 2  TO WS-SHIFT(4)
+       MOVE 2  TO WS-SHIFT(5)
+       MOVE 2  TO WS-SHIFT(6)
+       MOVE 2  TO WS-SHIFT(7)
+       MOVE 2  TO WS-SHIFT(8)
+       MOVE 1  TO WS-SHIFT(9)
+       MOVE 2  TO WS-SHIFT(10)
+       MOVE 2  TO WS-SHIFT(11)
+       MOVE 2  TO WS-SHIFT(12)
+       MOVE 2  TO WS-SHIFT(13)
+       MOVE 2  TO WS-SHIFT(14)
+       MOVE 2  TO WS-SHIFT(15)
+       MOVE 1  TO WS-SHIFT(16)
+       MOVE 14 TO WS-SBOX-VAL(1,1)
+       MOVE 4  TO WS-SBOX-VAL(1,2)
+       MOVE 13 TO WS-SBOX-VAL(1,3)
+       MOVE 1  TO WS-SBOX-VAL(1,4)
+       MOVE 2  TO WS-SBOX-VAL(1,5)
+       MOVE 15 TO WS-SBOX-VAL(1,6)
+       MOVE 11 TO WS-SBOX-VAL(1,7)
+       MOVE 8  TO WS-SBOX-VAL(1,8)
+       MOVE 3  TO WS-SBOX-VAL(1,9)
+       MOVE 10 TO WS-SBOX-VAL(1,10)
+       MOVE 6  TO WS-SBOX-VAL(1,11)
+       MOVE 12 TO WS-SBOX-VAL(1,12)
+       MOVE 5  TO WS-SBOX-VAL(1,13)
+       MOVE 9  TO WS-SBOX-VAL(1,14)
+       MOVE 0  TO WS-SBOX-VAL(1,15)
+       MOVE 7  TO WS-SBOX-VAL(1,16)
+       MOVE 0  TO WS-SBOX-VAL(1,17)
+       MOVE 15 TO WS-SBOX-VAL(1,18)
+       MOVE 7  TO WS-SBOX-VAL(1,19)
+       MOVE 4  TO WS-SBOX-VAL(1,20)
+       MOVE 14 TO WS-SBOX-VAL(1,21)
+       MOVE 2  TO WS-SBOX-VAL(1,22)
+       MOVE 13 TO WS-SBOX-VAL(1,23)
+       MOVE 1  TO WS-SBOX-VAL(1,24)
+       MOVE 10 TO WS-SBOX-VAL(1,25)
+       MOVE 6  TO WS-SBOX-VAL(1,26)
+       MOVE 12 TO WS-SBOX-VAL(1,27)
+       MOVE 11 TO WS-SBOX-VAL(1,28)
+       MOVE 9  TO WS-SBOX-VAL(1,29)
+       MOVE 5  TO WS-SBOX-VAL(1,30)
+       MOVE 3  TO WS-SBOX-VAL(1,31)
+       MOVE 8  TO WS-SBOX-VAL(1,32)
+       MOVE 4  TO WS-SBOX-VAL(1,33)
+       MOVE 1  TO WS-SBOX-VAL(1,34)
+       MOVE 14 TO WS-SBOX-VAL(1,35)
+       MOVE 8  TO WS-SBOX-VAL(1,36)
+       MOVE 13 TO WS-SBOX-VAL(1,37)
+       MOVE 6  TO WS-SBOX-VAL(1,38)
+       MOVE 2  TO WS-SBOX-VAL(1,39)
+       MOVE 11 TO WS-SBOX-VAL(1,40)
+       MOVE 15 TO WS-SBOX-VAL(1,41)
+       MOVE 12 TO WS-SBOX-VAL(1,42)
+       MOVE 9  TO WS-SBOX-VAL(1,43)
+       MOVE 7  TO WS-SBOX-VAL(1,44)
+       MOVE 3  TO WS-SBOX-VAL(1,45)
+       MOVE 10 TO WS-SBOX-VAL(1,46)
+       MOVE 5  TO WS-SBOX-VAL(1,47)
+       MOVE 0  TO WS-SBOX-VAL(1,48)
+       MOVE 15 TO WS-SBOX-VAL(1,49)
+       MOVE 12 TO WS-SBOX-VAL(1,50)
+       MOVE 8  TO WS-SBOX-VAL(1,51)
+       MOVE 2  TO WS-SBOX-VAL(1,52)
+       MOVE 4  TO WS-SBOX-VAL(1,53)
+       MOVE 9  TO WS-SBOX-VAL(1,54)
+       MOVE 1  TO WS-SBOX-VAL(1,55)
+       MOVE 7  TO WS-SBOX-VAL(1,56)
+       MOVE 5  TO WS-SBOX-VAL(1,57)
+       MOVE 11 TO WS-SBOX-VAL(1,58)
+       MOVE 3  TO WS-SBOX-VAL(1,59)
+       MOVE 14 TO WS-SBOX-VAL(1,60)
+       MOVE 10 TO WS-SBOX-VAL(1,61)
+       MOVE 0  TO WS-SBOX-VAL(1,62)
+       MOVE 6  TO WS-SBOX-VAL(1,63)
+       MOVE 13 TO WS-SBOX-VAL(1,64)
+       MOVE 15 TO WS-SBOX-VAL(2,1)
+       MOVE 1  TO WS-SBOX-VAL(2,2)
+       MOVE 8  TO WS-SBOX-VAL(2,3)
+       MOVE 14 TO WS-SBOX-VAL(2,4)
+       MOVE 6  TO WS-SBOX-VAL(2,5)
+       MOVE 11 TO WS-SBOX-VAL(2,6)
+       MOVE 3  TO WS-SBOX-VAL(2,7)
+       MOVE 4  TO WS-SBOX-VAL(2,8)
+       MOVE 9  TO WS-SBOX-VAL(2,9)
+       MOVE 7  TO WS-SBOX-VAL(2,10)
+       MOVE 2  TO WS-SBOX-VAL(2,11)
+       MOVE 13 TO WS-SBOX-VAL(2,12)
+       MOVE 12 TO WS-SBOX-VAL(2,13)
+       MOVE 0  TO WS-SBOX-VAL(2,14)
+       MOVE 5  TO WS-SBOX-VAL(2,15)
+       MOVE 10 TO WS-SBOX-VAL(2,16)
+       MOVE 3  TO WS-SBOX-VAL(2,17)
+       MOVE 13 TO WS-SBOX-VAL(2,18)
+       MOVE 4  TO WS-SBOX-VAL(2,19)
+       MOVE 7  TO WS-SBOX-VAL(2,20)
+       MOVE 15 TO WS-SBOX-VAL(2,21)
+       MOVE 2  TO WS-SBOX-VAL(2,22)
+       MOVE 8  TO WS-SBOX-VAL(2,23)
+       MOVE 14 TO WS-SBOX-VAL(2,24)
+       MOVE 12 TO WS-SBOX-VAL(2,25)
+       MOVE 0  TO WS-SBOX-VAL(2,26)
+       MOVE 1  TO WS-SBOX-VAL(2,27)
+       MOVE 10 TO WS-SBOX-VAL(2,28)
+       MOVE 6  TO WS-SBOX-VAL(2,29)
+       MOVE 9  TO WS-SBOX-VAL(2,30)
+       MOVE 11 TO WS-SBOX-VAL(2,31)
+       MOVE 5  TO WS-SBOX-VAL(2,32)
+       MOVE 0  TO WS-SBOX-VAL(2,33)
+       MOVE 14 TO WS-SBOX-VAL(2,34)
+       MOVE 7  TO WS-SBOX-VAL(2,35)
+       MOVE 11 TO WS-SBOX-VAL(2,36)
+       MOVE 10 TO WS-SBOX-VAL(2,37)
+       MOVE 4  TO WS-SBOX-VAL(2,38)
+       MOVE 13 TO WS-SBOX-VAL(2,39)
+       MOVE 1  TO WS-SBOX-VAL(2,40)
+       MOVE 5  TO WS-SBOX-VAL(2,41)
+       MOVE 8  TO WS-SBOX-VAL(2,42)
+       MOVE 12 TO WS-SBOX-VAL(2,43)
+       MOVE 6  TO WS-SBOX-VAL(2,44)
+       MOVE 9  TO WS-SBOX-VAL(2,45)
+       MOVE 3  TO WS-SBOX-VAL(2,46)
+       MOVE 2  TO WS-SBOX-VAL(2,47)
+       MOVE 15 TO WS-SBOX-VAL(2,48)
+       MOVE 13 TO WS-SBOX-VAL(2,49)
+       MOVE 8  TO WS-SBOX-VAL(2,50)
+       MOVE 10 TO WS-SBOX-VAL(2,51)
+       MOVE 1  TO WS-SBOX-VAL(2,52)
+       MOVE 3  TO WS-SBOX-VAL(2,53)
+       MOVE 15 TO WS-SBOX-VAL(2,54)
+       MOVE 4  TO WS-SBOX-VAL(2,55)
+       MOVE 2  TO WS-SBOX-VAL(2,56)
+       MOVE 11 TO WS-SBOX-VAL(2,57)
+       MOVE 6  TO WS-SBOX-VAL(2,58)
+       MOVE 7  TO WS-SBOX-VAL(2,59)
+       MOVE 12 TO WS-SBOX-VAL(2,60)
+       MOVE 0  TO WS-SBOX-VAL(2,61)
+       MOVE 5  TO WS-SBOX-VAL(2,62)
+       MOVE 14 TO WS-SBOX-VAL(2,63)
+       MOVE 9  TO WS-SBOX-VAL(2,64)
+       MOVE 10 TO WS-SBOX-VAL(3,1)
+       MOVE 0  TO WS-SBOX-VAL(3,2)
+       MOVE 9  TO WS-SBOX-VAL(3,3)
+       MOVE 14 TO WS-SBOX-VAL(3,4)
+       MOVE 6  TO WS-SBOX-VAL(3,5)
+       MOVE 3  TO WS-SBOX-VAL(3,6)
+       MOVE 15 TO WS-SBOX-VAL(3,7)
+       MOVE 5  TO WS-SBOX-VAL(3,8)
+       MOVE 1  TO WS-SBOX-VAL(3,9)
+       MOVE 13 TO WS-SBOX-VAL(3,10)
+       MOVE 12 TO WS-SBOX-VAL(3,11)
+       MOVE 7  TO WS-SBOX-VAL(3,12)
+       MOVE 11 TO WS-SBOX-VAL(3,13)
+       MOVE 4  TO WS-SBOX-VAL(3,14)
+       MOVE 2  TO WS-SBOX-VAL(3,15)
+       MOVE 8  TO WS-SBOX-VAL(3,16)
+       MOVE 13 TO WS-SBOX-VAL(3,17)
+       MOVE 7  TO WS-SBOX-VAL(3,18)
+       MOVE 0  TO WS-SBOX-VAL(3,19)
+       MOVE 9  TO WS-SBOX-VAL(3,20)
+       MOVE 3  TO WS-SBOX-VAL(3,21)
+       MOVE 4  TO WS-SBOX-VAL(3,22)
+       MOVE 6  TO WS-SBOX-VAL(3,23)
+       MOVE 10 TO WS-SBOX-VAL(3,24)
+       MOVE 2  TO WS-SBOX-VAL(3,25)
+       MOVE 8  TO WS-SBOX-VAL(3,26)
+       MOVE 5  TO WS-SBOX-VAL(3,27)
+       MOVE 14 TO WS-SBOX-VAL(3,28)
+       MOVE 12 TO WS-SBOX-VAL(3,29)
+       MOVE 11 TO WS-SBOX-VAL(3,30)
+       MOVE 15 TO WS-SBOX-VAL(3,31)
+       MOVE 1  TO WS-SBOX-VAL(3,32)
+       MOVE 13 TO WS-SBOX-VAL(3,33)
+       MOVE 6  TO WS-SBOX-VAL(3,34)
+       MOVE 4  TO WS-SBOX-VAL(3,35)
+       MOVE 9  TO WS-SBOX-VAL(3,36)
+       MOVE 8  TO WS-SBOX-VAL(3,37)
+       MOVE 15 TO WS-SBOX-VAL(3,38)
+       MOVE 3  TO WS-SBOX-VAL(3,39)
+       MOVE 0  TO WS-SBOX-VAL(3,40)
+       MOVE 11 TO WS-SBOX-VAL(3,41)
+       MOVE 1  TO WS-SBOX-VAL(3,42)
+       MOVE 2  TO WS-SBOX-VAL(3,43)
+       MOVE 12 TO WS-SBOX-VAL(3,44)
+       MOVE 5  TO WS-SBOX-VAL(3,45)
+       MOVE 10 TO WS-SBOX-VAL(3,46)
+       MOVE 14 TO WS-SBOX-VAL(3,47)
+       MOVE 7  TO WS-SBOX-VAL(3,48)
+       MOVE 1  TO WS-SBOX-VAL(3,49)
+       MOVE 10 TO WS-SBOX-VAL(3,50)
+       MOVE 13 TO WS-SBOX-VAL(3,51)
+       MOVE 0  TO WS-SBOX-VAL(3,52)
+       MOVE 6  TO WS-SBOX-VAL(3,53)
+       MOVE 9  TO WS-SBOX-VAL(3,54)
+       MOVE 8  TO WS-SBOX-VAL(3,55)
+       MOVE 7  TO WS-SBOX-VAL(3,56)
+       MOVE 4  TO WS-SBOX-VAL(3,57)
+       MOVE 15 TO WS-SBOX-VAL(3,58)
+       MOVE 14 TO WS-SBOX-VAL(3,59)
+       MOVE 3  TO WS-SBOX-VAL(3,60)
+       MOVE 11 TO WS-SBOX-VAL(3,61)
+       MOVE 5  TO WS-SBOX-VAL(3,62)
+       MOVE 2  TO WS-SBOX-VAL(3,63)
+       MOVE 12 TO WS-SBOX-VAL(3,64)
+       MOVE 7  TO WS-SBOX-VAL(4,1)
+       MOVE 13 TO WS-SBOX-VAL(4,2)
+       MOVE 14 TO WS-SBOX-VAL(4,3)
+       MOVE 3  TO WS-SBOX-VAL(4,4)
+       MOVE 0  TO WS-SBOX-VAL(4,5)
+       MOVE 6  TO WS-SBOX-VAL(4,6)
+       MOVE 9  TO WS-SBOX-VAL(4,7)
+       MOVE 10 TO WS-SBOX-VAL(4,8)
+       MOVE 1  TO WS-SBOX-VAL(4,9)
+       MOVE 2  TO WS-SBOX-VAL(4,10)
+       MOVE 8  TO WS-SBOX-VAL(4,11)
+       MOVE 5  TO WS-SBOX-VAL(4,12)
+       MOVE 11 TO WS-SBOX-VAL(4,13)
+       MOVE 12 TO WS-SBOX-VAL(4,14)
+       MOVE 4  TO WS-SBOX-VAL(4,15)
+       MOVE 15 TO WS-SBOX-VAL(4,16)
+       MOVE 13 TO WS-SBOX-VAL(4,17)
+       MOVE 8  TO WS-SBOX-VAL(4,18)
+       MOVE 11 TO WS-SBOX-VAL(4,19)
+       MOVE 5  TO WS-SBOX-VAL(4,20)
+       MOVE 6  TO WS-SBOX-VAL(4,21)
+       MOVE 15 TO WS-SBOX-VAL(4,22)
+       MOVE 0  TO WS-SBOX-VAL(4,23)
+       MOVE 3  TO WS-SBOX-VAL(4,24)
+       MOVE 4  TO WS-SBOX-VAL(4,25)
+       MOVE 7  TO WS-SBOX-VAL(4,26)
+       MOVE 2  TO WS-SBOX-VAL(4,27)
+       MOVE 12 TO WS-SBOX-VAL(4,28)
+       MOVE 1  TO WS-SBOX-VAL(4,29)
+       MOVE 10 TO WS-SBOX-VAL(4,30)
+       MOVE 14 TO WS-SBOX-VAL(4,31)
+       MOVE 9  TO WS-SBOX-VAL(4,32)
+       MOVE 10 TO WS-SBOX-VAL(4,33)
+       MOVE 6  TO WS-SBOX-VAL(4,34)
+       MOVE 9  TO WS-SBOX-VAL(4,35)
+       MOVE 0  TO WS-SBOX-VAL(4,36)
+       MOVE 12 TO WS-SBOX-VAL(4,37)
+       MOVE 11 TO WS-SBOX-VAL(4,38)
+       MOVE 7  TO WS-SBOX-VAL(4,39)
+       MOVE 13 TO WS-SBOX-VAL(4,40)
+       MOVE 15 TO WS-SBOX-VAL(4,41)
+       MOVE 1  TO WS-SBOX-VAL(4,42)
+       MOVE 3  TO WS-SBOX-VAL(4,43)
+       MOVE 14 TO WS-SBOX-VAL(4,44)
+       MOVE 5  TO WS-SBOX-VAL(4,45)
+       MOVE 2  TO WS-SBOX-VAL(4,46)
+       MOVE 8  TO WS-SBOX-VAL(4,47)
+       MOVE 4  TO WS-SBOX-VAL(4,48)
+       MOVE 3  TO WS-SBOX-VAL(4,49)
+       MOVE 15 TO WS-SBOX-VAL(4,50)
+       MOVE 0  TO WS-SBOX-VAL(4,51)
+       MOVE 6  TO WS-SBOX-VAL(4,52)
+       MOVE 10 TO WS-SBOX-VAL(4,53)
+       MOVE 1  TO WS-SBOX-VAL(4,54)
+       MOVE 13 TO WS-SBOX-VAL(4,55)
+       MOVE 8  TO WS-SBOX-VAL(4,56)
+       MOVE 9  TO WS-SBOX-VAL(4,57)
+       MOVE 4  TO WS-SBOX-VAL(4,58)
+       MOVE 5  TO WS-SBOX-VAL(4,59)
+       MOVE 11 TO WS-SBOX-VAL(4,60)
+       MOVE 12 TO WS-SBOX-VAL(4,61)
+       MOVE 7  TO WS-SBOX-VAL(4,62)
+       MOVE 2  TO WS-SBOX-VAL(4,63)
+       MOVE 14 TO WS-SBOX-VAL(4,64)
+       MOVE 2  TO WS-SBOX-VAL(5,1)
+       MOVE 12 TO WS-SBOX-VAL(5,2)
+       MOVE 4  TO WS-SBOX-VAL(5,3)
+       MOVE 1  TO WS-SBOX-VAL(5,4)
+       MOVE 7  TO WS-SBOX-VAL(5,5)
+       MOVE 10 TO WS-SBOX-VAL(5,6)
+       MOVE 11 TO WS-SBOX-VAL(5,7)
+       MOVE 6  TO WS-SBOX-VAL(5,8)
+       MOVE 8  TO WS-SBOX-VAL(5,9)
+       MOVE 5  TO WS-SBOX-VAL(5,10)
+       MOVE 3  TO WS-SBOX-VAL(5,11)
+       MOVE 15 TO WS-SBOX-VAL(5,12)
+       MOVE 13 TO WS-SBOX-VAL(5,13)
+       MOVE 0  TO WS-SBOX-VAL(5,14)
+       MOVE 14 TO WS-SBOX-VAL(5,15)
+       MOVE 9  TO WS-SBOX-VAL(5,16)
+       MOVE 14 TO WS-SBOX-VAL(5,17)
+       MOVE 11 TO WS-SBOX-VAL(5,18)
+       MOVE 2  TO WS-SBOX-VAL(5,19)
+       MOVE 12 TO WS-SBOX-VAL(5,20)
+       MOVE 4  TO WS-SBOX-VAL(5,21)
+       MOVE 7  TO WS-SBOX-VAL(5,22)
+       MOVE 13 TO WS-SBOX-VAL(5,23)
+       MOVE 1  TO WS-SBOX-VAL(5,24)
+       MOVE 5  TO WS-SBOX-VAL(5,25)
+       MOVE 0  TO WS-SBOX-VAL(5,26)
+       MOVE 15 TO WS-SBOX-VAL(5,27)
+       MOVE 10 TO WS-SBOX-VAL(5,28)
+       MOVE 3  TO WS-SBOX-VAL(5,29)
+       MOVE 9  TO WS-SBOX-VAL(5,30)
+       MOVE 8  TO WS-SBOX-VAL(5,31)
+       MOVE 6  TO WS-SBOX-VAL(5,32)
+       MOVE 4  TO WS-SBOX-VAL(5,33)
+       MOVE 2  TO WS-SBOX-VAL(5,34)
+       MOVE 1  TO WS-SBOX-VAL(5,35)
+       MOVE 11 TO WS-SBOX-VAL(5,36)
+       MOVE 10 TO WS-SBOX-VAL(5,37)
+       MOVE 13 TO WS-SBOX-VAL(5,38)
+       MOVE 7  TO WS-SBOX-VAL(5,39)
+       MOVE 8  TO WS-SBOX-VAL(5,40)
+       MOVE 15 TO WS-SBOX-VAL(5,41)
+       MOVE 9  TO WS-SBOX-VAL(5,42)
+       MOVE 12 TO WS-SBOX-VAL(5,43)
+       MOVE 5  TO WS-SBOX-VAL(5,44)
+       MOVE 6  TO WS-SBOX-VAL(5,45)
+       MOVE 3  TO WS-SBOX-VAL(5,46)
+       MOVE 0  TO WS-SBOX-VAL(5,47)
+       MOVE 14 TO WS-SBOX-VAL(5,48)
+       MOVE 11 TO WS-SBOX-VAL(5,49)
+       MOVE 8  TO WS-SBOX-VAL(5,50)
+       MOVE 12 TO WS-SBOX-VAL(5,51)
+       MOVE 7  TO WS-SBOX-VAL(5,52)
+       MOVE 1  TO WS-SBOX-VAL(5,53)
+       MOVE 14 TO WS-SBOX-VAL(5,54)
+       MOVE 2  TO WS-SBOX-VAL(5,55)
+       MOVE 13 TO WS-SBOX-VAL(5,56)
+       MOVE 6  TO WS-SBOX-VAL(5,57)
+       MOVE 15 TO WS-SBOX-VAL(5,58)
+       MOVE 0  TO WS-SBOX-VAL(5,59)
+       MOVE 9  TO WS-SBOX-VAL(5,60)
+       MOVE 10 TO WS-SBOX-VAL(5,61)
+       MOVE 4  TO WS-SBOX-VAL(5,62)
+       MOVE 5  TO WS-SBOX-VAL(5,63)
+       MOVE 3  TO WS-SBOX-VAL(5,64)
+       MOVE 12 TO WS-SBOX-VAL(6,1)
+       MOVE 1  TO WS-SBOX-VAL(6,2)
+       MOVE 10 TO WS-SBOX-VAL(6,3)
+       MOVE 15 TO WS-SBOX-VAL(6,4)
+       MOVE 9  TO WS-SBOX-VAL(6,5)
+       MOVE 2  TO WS-SBOX-VAL(6,6)
+       MOVE 6  TO WS-SBOX-VAL(6,7)
+       MOVE 8  TO WS-SBOX-VAL(6,8)
+       MOVE 0  TO WS-SBOX-VAL(6,9)
+       MOVE 13 TO WS-SBOX-VAL(6,10)
+       MOVE 3  TO WS-SBOX-VAL(6,11)
+       MOVE 4  TO WS-SBOX-VAL(6,12)
+       MOVE 14 TO WS-SBOX-VAL(6,13)
+       MOVE 7  TO WS-SBOX-VAL(6,14)
+       MOVE 5  TO WS-SBOX-VAL(6,15)
+       MOVE 11 TO WS-SBOX-VAL(6,16)
+       MOVE 10 TO WS-SBOX-VAL(6,17)
+       MOVE 15 TO WS-SBOX-VAL(6,18)
+       MOVE 4  TO WS-SBOX-VAL(6,19)
+       MOVE 2  TO WS-SBOX-VAL(6,20)
+       MOVE 7  TO WS-SBOX-VAL(6,21)
+       MOVE 12 TO WS-SBOX-VAL(6,22)
+       MOVE 9  TO WS-SBOX-VAL(6,23)
+       MOVE 5  TO WS-SBOX-VAL(6,24)
+       MOVE 6  TO WS-SBOX-VAL(6,25)
+       MOVE 1  TO WS-SBOX-VAL(6,26)
+       MOVE 13 TO WS-SBOX-VAL(6,27)
+       MOVE 14 TO WS-SBOX-VAL(6,28)
+       MOVE 0  TO WS-SBOX-VAL(6,29)
+       MOVE 11 TO WS-SBOX-VAL(6,30)
+       MOVE 3  TO WS-SBOX-VAL(6,31)
+       MOVE 8  TO WS-SBOX-VAL(6,32)
+       MOVE 9  TO WS-SBOX-VAL(6,33)
+       MOVE 14 TO WS-SBOX-VAL(6,34)
+       MOVE 15 TO WS-SBOX-VAL(6,35)
+       MOVE 5  TO WS-SBOX-VAL(6,36)
+       MOVE 2  TO WS-SBOX-VAL(6,37)
+       MOVE 8  TO WS-SBOX-VAL(6,38)
+       MOVE 12 TO WS-SBOX-VAL(6,39)
+       MOVE 3  TO WS-SBOX-VAL(6,40)
+       MOVE 7  TO WS-SBOX-VAL(6,41)
+       MOVE 0  TO WS-SBOX-VAL(6,42)
+       MOVE 4  TO WS-SBOX-VAL(6,43)
+       MOVE 10 TO WS-SBOX-VAL(6,44)
+       MOVE 1  TO WS-SBOX-VAL(6,45)
+       MOVE 13 TO WS-SBOX-VAL(6,46)
+       MOVE 11 TO WS-SBOX-VAL(6,47)
+       MOVE 6  TO WS-SBOX-VAL(6,48)
+       MOVE 4  TO WS-SBOX-VAL(6,49)
+       MOVE 3  TO WS-SBOX-VAL(6,50)
+       MOVE 2  TO WS-SBOX-VAL(6,51)
+       MOVE 12 TO WS-SBOX-VAL(6,52)
+       MOVE 9  TO WS-SBOX-VAL(6,53)
+       MOVE 5  TO WS-SBOX-VAL(6,54)
+       MOVE 15 TO WS-SBOX-VAL(6,55)
+       MOVE 10 TO WS-SBOX-VAL(6,56)
+       MOVE 11 TO WS-SBOX-VAL(6,57)
+       MOVE 14 TO WS-SBOX-VAL(6,58)
+       MOVE 1  TO WS-SBOX-VAL(6,59)
+       MOVE 7  TO WS-SBOX-VAL(6,60)
+       MOVE 6  TO WS-SBOX-VAL(6,61)
+       MOVE 0  TO WS-SBOX-VAL(6,62)
+       MOVE 8  TO WS-SBOX-VAL(6,63)
+       MOVE 13 TO WS-SBOX-VAL(6,64)
+       MOVE 4  TO WS-SBOX-VAL(7,1)
+       MOVE 11 TO WS-SBOX-VAL(7,2)
+       MOVE 2  TO WS-SBOX-VAL(7,3)
+       MOVE 14 TO WS-SBOX-VAL(7,4)
+       MOVE 15 TO WS-SBOX-VAL(7,5)
+       MOVE 0  TO WS-SBOX-VAL(7,6)
+       MOVE 8  TO WS-SBOX-VAL(7,7)
+       MOVE 13 TO WS-SBOX-VAL(7,8)
+       MOVE 3  TO WS-SBOX-VAL(7,9)
+       MOVE 12 TO WS-SBOX-VAL(7,10)
+       MOVE 9  TO WS-SBOX-VAL(7,11)
+       MOVE 7  TO WS-SBOX-VAL(7,12)
+       MOVE 5  TO WS-SBOX-VAL(7,13)
+       MOVE 10 TO WS-SBOX-VAL(7,14)
+       MOVE 6  TO WS-SBOX-VAL(7,15)
+       MOVE 1  TO WS-SBOX-VAL(7,16)
+       MOVE 13 TO WS-SBOX-VAL(7,17)
+       MOVE 0  TO WS-SBOX-VAL(7,18)
+       MOVE 11 TO WS-SBOX-VAL(7,19)
+       MOVE 7  TO WS-SBOX-VAL(7,20)
+       MOVE 4  TO WS-SBOX-VAL(7,21)
+       MOVE 9  TO WS-SBOX-VAL(7,22)
+       MOVE 1  TO WS-SBOX-VAL(7,23)
+       MOVE 10 TO WS-SBOX-VAL(7,24)
+       MOVE 14 TO WS-SBOX-VAL(7,25)
+       MOVE 3  TO WS-SBOX-VAL(7,26)
+       MOVE 5  TO WS-SBOX-VAL(7,27)
+       MOVE 12 TO WS-SBOX-VAL(7,28)
+       MOVE 2  TO WS-SBOX-VAL(7,29)
+       MOVE 15 TO WS-SBOX-VAL(7,30)
+       MOVE 8  TO WS-SBOX-VAL(7,31)
+       MOVE 6  TO WS-SBOX-VAL(7,32)
+       MOVE 1  TO WS-SBOX-VAL(7,33)
+       MOVE 4  TO WS-SBOX-VAL(7,34)
+       MOVE 11 TO WS-SBOX-VAL(7,35)
+       MOVE 13 TO WS-SBOX-VAL(7,36)
+       MOVE 12 TO WS-SBOX-VAL(7,37)
+       MOVE 3  TO WS-SBOX-VAL(7,38)
+       MOVE 7  TO WS-SBOX-VAL(7,39)
+       MOVE 14 TO WS-SBOX-VAL(7,40)
+       MOVE 10 TO WS-SBOX-VAL(7,41)
+       MOVE 15 TO WS-SBOX-VAL(7,42)
+       MOVE 6  TO WS-SBOX-VAL(7,43)
+       MOVE 8  TO WS-SBOX-VAL(7,44)
+       MOVE 0  TO WS-SBOX-VAL(7,45)
+       MOVE 5  TO WS-SBOX-VAL(7,46)
+       MOVE 9  TO WS-SBOX-VAL(7,47)
+       MOVE 2  TO WS-SBOX-VAL(7,48)
+       MOVE 6  TO WS-SBOX-VAL(7,49)
+       MOVE 11 TO WS-SBOX-VAL(7,50)
+       MOVE 13 TO WS-SBOX-VAL(7,51)
+       MOVE 8  TO WS-SBOX-VAL(7,52)
+       MOVE 1  TO WS-SBOX-VAL(7,53)
+       MOVE 4  TO WS-SBOX-VAL(7,54)
+       MOVE 10 TO WS-SBOX-VAL(7,55)
+       MOVE 7  TO WS-SBOX-VAL(7,56)
+       MOVE 9  TO WS-SBOX-VAL(7,57)
+       MOVE 5  TO WS-SBOX-VAL(7,58)
+       MOVE 0  TO WS-SBOX-VAL(7,59)
+       MOVE 15 TO WS-SBOX-VAL(7,60)
+       MOVE 14 TO WS-SBOX-VAL(7,61)
+       MOVE 2  TO WS-SBOX-VAL(7,62)
+       MOVE 3  TO WS-SBOX-VAL(7,63)
+       MOVE 12 TO WS-SBOX-VAL(7,64)
+       MOVE 13 TO WS-SBOX-VAL(8,1)
+       MOVE 2  TO WS-SBOX-VAL(8,2)
+       MOVE 8  TO WS-SBOX-VAL(8,3)
+       MOVE 4  TO WS-SBOX-VAL(8,4)
+       MOVE 6  TO WS-SBOX-VAL(8,5)
+       MOVE 15 TO WS-SBOX-VAL(8,6)
+       MOVE 11 TO WS-SBOX-VAL(8,7)
+       MOVE 1  TO WS-SBOX-VAL(8,8)
+       MOVE 10 TO WS-SBOX-VAL(8,9)
+       MOVE 9  TO WS-SBOX-VAL(8,10)
+       MOVE 3  TO WS-SBOX-VAL(8,11)
+       MOVE 14 TO WS-SBOX-VAL(8,12)
+       MOVE 5  TO WS-SBOX-VAL(8,13)
+       MOVE 0  TO WS-SBOX-VAL(8,14)
+       MOVE 12 TO WS-SBOX-VAL(8,15)
+       MOVE 7  TO WS-SBOX-VAL(8,16)
+       MOVE 1  TO WS-SBOX-VAL(8,17)
+       MOVE 15 TO WS-SBOX-VAL(8,18)
+       MOVE 13 TO WS-SBOX-VAL(8,19)
+       MOVE 8  TO WS-SBOX-VAL(8,20)
+       MOVE 10 TO WS-SBOX-VAL(8,21)
+       MOVE 3  TO WS-SBOX-VAL(8,22)
+       MOVE 7  TO WS-SBOX-VAL(8,23)
+       MOVE 4  TO WS-SBOX-VAL(8,24)
+       MOVE 12 TO WS-SBOX-VAL(8,25)
+       MOVE 5  TO WS-SBOX-VAL(8,26)
+       MOVE 6  TO WS-SBOX-VAL(8,27)
+       MOVE 11 TO WS-SBOX-VAL(8,28)
+       MOVE 0  TO WS-SBOX-VAL(8,29)
+       MOVE 14 TO WS-SBOX-VAL(8,30)
+       MOVE 9  TO WS-SBOX-VAL(8,31)
+       MOVE 2  TO WS-SBOX-VAL(8,32)
+       MOVE 7  TO WS-SBOX-VAL(8,33)
+       MOVE 11 TO WS-SBOX-VAL(8,34)
+       MOVE 4  TO WS-SBOX-VAL(8,35)
+       MOVE 1  TO WS-SBOX-VAL(8,36)
+       MOVE 9  TO WS-SBOX-VAL(8,37)
+       MOVE 12 TO WS-SBOX-VAL(8,38)
+       MOVE 14 TO WS-SBOX-VAL(8,39)
+       MOVE 2  TO WS-SBOX-VAL(8,40)
+       MOVE 0  TO WS-SBOX-VAL(8,41)
+       MOVE 6  TO WS-SBOX-VAL(8,42)
+       MOVE 10 TO WS-SBOX-VAL(8,43)
+       MOVE 13 TO WS-SBOX-VAL(8,44)
+       MOVE 15 TO WS-SBOX-VAL(8,45)
+       MOVE 3  TO WS-SBOX-VAL(8,46)
+       MOVE 5  TO WS-SBOX-VAL(8,47)
+       MOVE 8  TO WS-SBOX-VAL(8,48)
+       MOVE 2  TO WS-SBOX-VAL(8,49)
+       MOVE 1  TO WS-SBOX-VAL(8,50)
+       MOVE 14 TO WS-SBOX-VAL(8,51)
+       MOVE 7  TO WS-SBOX-VAL(8,52)
+       MOVE 4  TO WS-SBOX-VAL(8,53)
+       MOVE 10 TO WS-SBOX-VAL(8,54)
+       MOVE 8  TO WS-SBOX-VAL(8,55)
+       MOVE 13 TO WS-SBOX-VAL(8,56)
+       MOVE 15 TO WS-SBOX-VAL(8,57)
+       MOVE 12 TO WS-SBOX-VAL(8,58)
+       MOVE 9  TO WS-SBOX-VAL(8,59)
+       MOVE 0  TO WS-SBOX-VAL(8,60)
+       MOVE 3  TO WS-SBOX-VAL(8,61)
+       MOVE 5  TO WS-SBOX-VAL(8,62)
+       MOVE 6  TO WS-SBOX-VAL(8,63)
+       MOVE 11 TO WS-SBOX-VAL(8,64)
+
+    .
+ BUILD-TABLES-EX.
+    EXIT.
+
+ END PROGRAM COBDES.

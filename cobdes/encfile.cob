@@ -0,0 +1,951 @@
+      $set sourceformat"free"
+
+*>******************************************************************************
+*>  encfile.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  encfile.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with encfile.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Purpose:      Production file-encryption batch driver built on COBDES.
+*>               Reads a sequential file of variable-length records, pads
+*>               each record out to a multiple of the 8-byte DES block
+*>               size with CALL "PADBLOCK" (formal, validated ANSI X9.23
+*>               padding), calls COBDES once per 8-byte block, and writes
+*>               a fixed-length output record that still carries the
+*>               original record length as a cross-check (decrypt derives
+*>               the padded length from it, then PADBLOCK both validates
+*>               the padding and recovers the length on the way back out).
+*>               Running the same program with MODE = D reverses the
+*>               process.
+*>
+*>               If CALL "COBDES" fails on any block of a record (see
+*>               COBDES-LNK's WS-RETURN-CODE contract in cobdeslnk.cpy),
+*>               that whole record is NOT written to the output file --
+*>               COBDES leaves DATA-BUFF unchanged on failure, so writing
+*>               it anyway would put unprocessed plaintext or stale
+*>               ciphertext into what is supposed to be a fully-encrypted
+*>               (or fully-decrypted) file. Instead the record number and
+*>               COBDES return code are logged to an error file (the
+*>               output filename with ".err" appended, opened only if a
+*>               failure actually occurs) and the run continues with the
+*>               next record.
+*>
+*> Tectonics:    cobc -x -std=ibm -I copybooks encfile.cob cobdes.cob
+*>               hexdump.cob padblock.cob
+*>
+*> Usage:        encfile E|D <input-file> <output-file> <key> [RESTART]
+*>               <key> is either taken literally, up to 8 characters, and
+*>               used as a single DES key (KEY-MODE-SINGLE), or given as
+*>               "KEYID:<key-id>" to have RESOLVE-KEY CALL "KEYFETCH" and
+*>               look the key (and its key mode, single or Triple-DES) up
+*>               in the key vault instead of embedding it on the command
+*>               line. CIPHER-MODE is always CBC (see cobdeslnk.cpy):
+*>               each record gets its own freshly generated 8-byte IV,
+*>               carried in the output record ahead of the ciphertext so
+*>               decrypt can recover it, rather than chaining across the
+*>               whole file, so that RESTART can still skip records
+*>               without needing any other record's cryptographic state.
+*>               The vault filename comes from the KEYVAULT_FILE
+*>               environment variable, defaulting to "keyvault.dat" if
+*>               that is not set.
+*>
+*>               After every record (WS-CHECKPOINT-INTERVAL), the run
+*>               writes a checkpoint record (records processed so far and
+*>               the output file's byte offset) to a restart file (the
+*>               output filename with ".ckpt" appended) -- every record
+*>               rather than a larger batch, so the checkpoint never lags
+*>               behind what has actually been written to the output
+*>               file (see WS-CHECKPOINT-INTERVAL's comment). Passing the
+*>               literal RESTART as a 5th argument on a rerun loads that
+*>               checkpoint, skips the already-processed input records
+*>               instead of re-processing them, and EXTENDs the existing
+*>               output file instead of truncating it, so a rerun after
+*>               an abend resumes instead of starting the file over.
+*>
+*> Date-Written: 2026.08.08
+*>******************************************************************************
+*> Date       Change description
+*> ========== ==================================================================
+*> 2026.08.08 First version: fixed 8-byte key, zero-pad to 8-byte boundary,
+*>            original length carried in the output record header.
+*> 2026.08.08 Added fail-safe handling: a record whose COBDES CALL fails
+*>            is logged to an error file instead of being written out.
+*> 2026.08.08 Added KEYID: key-vault lookup as an alternative to a
+*>            literal command-line key (RESOLVE-KEY / CALL "KEYFETCH").
+*> 2026.08.08 Added checkpoint/restart support: a restart file is
+*>            written every WS-CHECKPOINT-INTERVAL records, and an
+*>            optional RESTART argument resumes a prior run from it.
+*> 2026.08.08 LOG-FAILED-RECORD now includes a hex dump of the first
+*>            failing block (CALL "HEXDUMP") in the error file.
+*> 2026.08.08 Padding is now done by CALL "PADBLOCK" (formal, validated
+*>            ANSI X9.23 padding) instead of an ad hoc zero-pad; the
+*>            output record header's pad-length field is gone since the
+*>            padding is self-describing, and the original-length field
+*>            that remains is now cross-checked against what PADBLOCK
+*>            recovers on decrypt rather than blindly trusted.
+*> 2026.08.08 CIPHER-MODE OF COBDES-LNK is now set to CBC instead of
+*>            ECB; a fresh IV is generated per record (GENERATE-IV) and
+*>            carried in the new CF-IV output field so identical
+*>            plaintext blocks no longer produce identical ciphertext.
+*> 2026.08.08 WS-CHECKPOINT-INTERVAL dropped from 1000 to 1: a
+*>            checkpoint every 1000 records left a window where the
+*>            output file held more records than the last checkpoint
+*>            accounted for, so a RESTART's OPEN EXTEND could duplicate
+*>            records the crashed run had already written. Checkpointing
+*>            every record keeps the two in step. Also widened
+*>            WS-CHECKPOINT-FILENAME from 260 to 261 bytes to fit a
+*>            256-byte filename plus ".ckpt" (5 chars) without the
+*>            STRING silently truncating it to ".ckp".
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ENCFILE.
+
+ ENVIRONMENT DIVISION.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PLAIN-FILE  ASSIGN DYNAMIC WS-PLAIN-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PLAIN-STATUS.
+     SELECT CIPHER-FILE ASSIGN DYNAMIC WS-CIPHER-FILENAME
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS WS-CIPHER-STATUS.
+     SELECT ERROR-FILE  ASSIGN DYNAMIC WS-ERROR-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-ERROR-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILENAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+ DATA DIVISION.
+
+*>**********************************************************************
+ FILE SECTION.
+
+ FD  PLAIN-FILE
+     RECORD VARYING FROM 1 TO 2040 CHARACTERS DEPENDING ON WS-PLAIN-LEN.
+ 01  PLAIN-REC                          PIC X(2040).
+
+ FD  CIPHER-FILE.
+ 01  CIPHER-REC.
+     02 CF-ORIG-LEN                     PIC 9(5).
+     02 CF-IV                           PIC X(8).
+     02 CF-CIPHERTEXT                   PIC X(2048).
+
+ FD  ERROR-FILE.
+ 01  ERROR-REC                          PIC X(200).
+
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-REC.
+     02 CK-RECS-PROCESSED               PIC 9(9).
+     02 CK-SEPARATOR                    PIC X.
+     02 CK-BYTE-OFFSET                  PIC 9(9).
+
+*>**********************************************************************
+ WORKING-STORAGE SECTION.
+
+ 01 WS-MODE                             PIC X.
+    88 WS-MODE-ENCRYPT                     VALUE "E".
+    88 WS-MODE-DECRYPT                     VALUE "D".
+ 01 WS-PLAIN-FILENAME                   PIC X(256).
+ 01 WS-CIPHER-FILENAME                  PIC X(256).
+
+*> <key> on the command line is either a literal DES key (up to 8
+*> characters, unchanged from before) or "KEYID:<key-id>" to look the
+*> key up in the key vault through KEYFETCH instead -- see RESOLVE-KEY.
+ 01 WS-KEY-ARG                          PIC X(64).
+ 01 WS-KEY-ID-PREFIX                    PIC X(6).
+ 01 WS-VAULT-FILENAME                   PIC X(256).
+ 01 WS-KEY-ID                           PIC X(8).
+ 01 WS-RESOLVED-KEY-MODE                PIC 9.
+ 01 WS-RESOLVED-KEY-BYTES               PIC X(24).
+ 01 WS-KEYFETCH-RC                      PIC 9(2).
+    88 WS-KEYFETCH-OK                      VALUE 0.
+
+ 01 WS-PLAIN-STATUS                     PIC X(2).
+    88 WS-PLAIN-OK                         VALUE "00".
+    88 WS-PLAIN-EOF                        VALUE "10".
+ 01 WS-CIPHER-STATUS                    PIC X(2).
+    88 WS-CIPHER-OK                        VALUE "00".
+
+ 01 WS-ERROR-FILENAME                   PIC X(260).
+ 01 WS-ERROR-STATUS                     PIC X(2).
+    88 WS-ERROR-OK                         VALUE "00".
+ 01 WS-ERROR-FILE-OPEN-SW               PIC X VALUE "N".
+    88 WS-ERROR-FILE-OPEN                  VALUE "Y".
+
+*> Checkpoint/restart support: a checkpoint is written every
+*> WS-CHECKPOINT-INTERVAL records to WS-CHECKPOINT-FILENAME (the output
+*> filename with ".ckpt" appended); RESTART on the command line loads
+*> it back through LOAD-CHECKPOINT and SKIP-PROCESSED-RECORDS.
+*> WS-CHECKPOINT-INTERVAL must stay 1 (not a larger batch size): the
+*> output file is written continuously as each record is processed, so
+*> any gap between "records physically on disk" and "records the last
+*> checkpoint accounted for" means a RESTART's OPEN EXTEND would append
+*> re-processed records on top of ones the crashed run already wrote,
+*> duplicating them. Checkpointing every record keeps the checkpoint
+*> and the output file exactly in step, at the cost of an OPEN/WRITE/
+*> CLOSE of the (tiny, fixed-format) checkpoint file per record.
+ 01 WS-CHECKPOINT-FILENAME              PIC X(261).
+ 01 WS-CHECKPOINT-STATUS                PIC X(2).
+    88 WS-CHECKPOINT-OK                    VALUE "00".
+ 01 WS-CHECKPOINT-INTERVAL              PIC 9(9) COMP-5 VALUE 1.
+ 01 WS-RESTART-ARG                      PIC X(8).
+ 01 WS-RESTART-SW                       PIC X VALUE "N".
+    88 WS-RESTART-REQUESTED                VALUE "Y".
+ 01 WS-HAVE-CHECKPOINT-SW               PIC X VALUE "N".
+    88 WS-HAVE-CHECKPOINT                  VALUE "Y".
+ 01 WS-CKPT-RECS-PROCESSED              PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-CKPT-BYTE-OFFSET                 PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-BYTES-WRITTEN-TOTAL              PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-SKIP-IDX                         PIC 9(9) COMP-5.
+ 01 WS-CIPHER-REC-LEN                   PIC 9(9) COMP-5 VALUE 2061.
+
+ 01 WS-EOF-SW                           PIC X VALUE "N".
+    88 WS-EOF                              VALUE "Y".
+
+ 01 WS-BLOCK-FAILED-SW                  PIC X.
+    88 WS-BLOCK-FAILED                     VALUE "Y".
+ 01 WS-RECORD-FAILED-SW                 PIC X.
+    88 WS-RECORD-FAILED                    VALUE "Y".
+ 01 WS-ERR-NUM-DISP                     PIC 9(9).
+ 01 WS-FAILURE-REASON                   PIC X(30)
+                                            VALUE "CALL COBDES failed".
+
+*> The return code that is actually relevant to WS-FAILURE-REASON: the
+*> COBDES return code when the reason is "CALL COBDES failed", or
+*> WS-PAD-RC when the reason is a padding failure -- COBDES's own
+*> WS-RETURN-CODE stays 0 on a padding failure since COBDES itself
+*> succeeded, so displaying it there would misreport the record as
+*> having succeeded.
+ 01 WS-LOGGED-RC                        PIC 9(2).
+
+*> Captures the DATA-BUFF of whichever block first failed, so
+*> LOG-FAILED-RECORD can show it in hex in the error file for audit
+*> purposes -- by the time a record's blocks have all been PERFORMed,
+*> DATA-BUFF itself only still holds the LAST block tried.
+ 01 WS-FAILED-BLOCK-BUFFER              PIC X(8).
+*> Holds the last block DECRYPT-ONE-RECORD decrypted, captured just
+*> before the CALL "PADBLOCK" that validates it, so a padding-
+*> verification failure can still log the real bytes instead of
+*> LOW-VALUES -- by the time PADBLOCK returns, WS-BLOCK-BUFFER may
+*> already have been trimmed to the unpadded length.
+ 01 WS-LAST-DECRYPTED-BLOCK             PIC X(8).
+ 01 WS-FAILED-BLOCK-HEX                 PIC X(16).
+ 01 WS-HEXDUMP-INPUT-LEN                BINARY-DOUBLE UNSIGNED VALUE 8.
+ 01 WS-HEXDUMP-OUTPUT-LEN               BINARY-DOUBLE UNSIGNED VALUE 16.
+ 01 WS-HEXDUMP-RC                       PIC 9(2).
+
+ 01 WS-PLAIN-LEN                        PIC 9(4) COMP-5.
+ 01 WS-PAD-LEN                          PIC 9(4) COMP-5.
+ 01 WS-TOTAL-LEN                        PIC 9(4) COMP-5.
+ 01 WS-BLOCK-START                      PIC 9(4) COMP-5.
+
+*> Formal block padding via PADBLOCK -- replaces the ad hoc zero-pad
+*> scheme with self-describing, validated PKCS#7/ANSI X9.23 padding.
+*> CF-ORIG-LEN is still carried in CIPHER-REC, now purely as a
+*> cross-check: DECRYPT-ONE-RECORD derives the padded block count from
+*> it arithmetically (same formula PAD-BUFFER uses), then after PADBLOCK
+*> unpads and validates the padding bytes, the recovered length must
+*> still match CF-ORIG-LEN or the record is treated as failed.
+ 01 WS-PAD-FUNCTION                     PIC 9.
+    88 WS-PAD-FUNC-PAD                     VALUE 0.
+    88 WS-PAD-FUNC-UNPAD                   VALUE 1.
+ 01 WS-PAD-SCHEME                       PIC 9 VALUE 1.
+    88 WS-PAD-SCHEME-ANSI-X923             VALUE 1.
+ 01 WS-PAD-BLOCK-SIZE                   PIC 9(2) COMP-5 VALUE 8.
+ 01 WS-PAD-BUFFER-CAPACITY              PIC 9(4) COMP-5 VALUE 2048.
+ 01 WS-PAD-RC                           PIC 9(2).
+    88 WS-PAD-OK                           VALUE 0.
+
+*> CBC chaining (CIPHER-MODE-CBC, see cobdeslnk.cpy): ENCFILE always
+*> runs COBDES in CBC rather than ECB now that COBDES supports it, so
+*> identical plaintext blocks no longer produce identical ciphertext
+*> blocks. Each record gets its own fresh IV (CBC only chains within
+*> the record, not across the whole file) so records stay independently
+*> decryptable, which is what SKIP-PROCESSED-RECORDS-PLAIN/-CIPHER's
+*> restart-by-record-count relies on. The IV is pseudo-random (GnuCOBOL
+*> has no CSPRNG intrinsic), seeded once per run from the clock, which
+*> is adequate here since defeating ECB's block-repetition leak -- not
+*> cryptographic-grade unpredictability -- is the actual goal of wiring
+*> CBC into a DES-based batch job.
+ 01 WS-CURRENT-DATE                     PIC X(21).
+ 01 WS-IV-SEED                          PIC 9(9) COMP-5.
+ 01 WS-IV-SEEDED-SW                     PIC X VALUE "N".
+    88 WS-IV-SEEDED                        VALUE "Y".
+ 01 WS-RANDOM-FRACTION                  PIC 9V9(9).
+ 01 WS-RANDOM-BYTE                      PIC 9(3) COMP-5.
+ 01 WS-IV-IDX                           PIC 9(2) COMP-5.
+ 01 WS-ARG-NUM                          PIC 9(2) COMP-5.
+ 01 WS-ARG-COUNT                        PIC 9(2) COMP-5.
+ 01 WS-RECS-READ                        PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-RECS-WRITTEN                     PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-RECS-FAILED                      PIC 9(9) COMP-5 VALUE 0.
+ 01 WS-RETURN-STATUS                    PIC 9(2) COMP-5 VALUE 0.
+
+ 01 WS-BLOCK-BUFFER                     PIC X(2048).
+
+ COPY "cobdeslnk.cpy".
+
+*>**********************************************************************
+ PROCEDURE DIVISION.
+
+*>----------------------------------------------------------------------
+ MAIN-ENCFILE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM GET-PARAMETERS
+    IF WS-RETURN-STATUS NOT = 0
+       MOVE WS-RETURN-STATUS TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    PERFORM SET-ERROR-FILENAME
+    PERFORM SET-CHECKPOINT-FILENAME
+    PERFORM LOAD-CHECKPOINT
+
+    PERFORM RESOLVE-KEY
+    IF WS-RETURN-STATUS NOT = 0
+       MOVE WS-RETURN-STATUS TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    IF WS-MODE-ENCRYPT
+       PERFORM ENCRYPT-FILE
+    ELSE
+       PERFORM DECRYPT-FILE
+    END-IF
+
+    IF WS-ERROR-FILE-OPEN
+       CLOSE ERROR-FILE
+    END-IF
+
+    DISPLAY "ENCFILE: records read = " WS-RECS-READ
+             "  records written = " WS-RECS-WRITTEN
+             "  records failed = " WS-RECS-FAILED
+    MOVE WS-RETURN-STATUS TO RETURN-CODE
+
+    GOBACK
+
+    .
+ MAIN-ENCFILE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GET-PARAMETERS SECTION.
+*>----------------------------------------------------------------------
+*> encfile E|D <input-file> <output-file> <key> [RESTART]
+
+    ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+    IF WS-ARG-COUNT NOT = 4 AND WS-ARG-COUNT NOT = 5
+       DISPLAY "ENCFILE: usage: encfile E|D input-file output-file key "
+               "[RESTART]"
+       MOVE 16 TO WS-RETURN-STATUS
+       GO TO GET-PARAMETERS-EX
+    END-IF
+
+    MOVE 1 TO WS-ARG-NUM
+    DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+    ACCEPT WS-MODE FROM ARGUMENT-VALUE
+
+    IF NOT WS-MODE-ENCRYPT AND NOT WS-MODE-DECRYPT
+       DISPLAY "ENCFILE: mode must be E or D, got [" WS-MODE "]"
+       MOVE 16 TO WS-RETURN-STATUS
+       GO TO GET-PARAMETERS-EX
+    END-IF
+
+*> arg 2 is always the INPUT file and arg 3 always the OUTPUT file, in
+*> whichever direction the run is going: encrypt reads PLAIN-FILE and
+*> writes CIPHER-FILE; decrypt reads CIPHER-FILE and writes PLAIN-FILE.
+    MOVE 2 TO WS-ARG-NUM
+    DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+    IF WS-MODE-ENCRYPT
+       ACCEPT WS-PLAIN-FILENAME  FROM ARGUMENT-VALUE
+    ELSE
+       ACCEPT WS-CIPHER-FILENAME FROM ARGUMENT-VALUE
+    END-IF
+
+    MOVE 3 TO WS-ARG-NUM
+    DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+    IF WS-MODE-ENCRYPT
+       ACCEPT WS-CIPHER-FILENAME FROM ARGUMENT-VALUE
+    ELSE
+       ACCEPT WS-PLAIN-FILENAME  FROM ARGUMENT-VALUE
+    END-IF
+
+    MOVE 4 TO WS-ARG-NUM
+    DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+    ACCEPT WS-KEY-ARG FROM ARGUMENT-VALUE
+
+    MOVE "N" TO WS-RESTART-SW
+    IF WS-ARG-COUNT = 5
+       MOVE 5 TO WS-ARG-NUM
+       DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+       ACCEPT WS-RESTART-ARG FROM ARGUMENT-VALUE
+       IF WS-RESTART-ARG = "RESTART"
+          MOVE "Y" TO WS-RESTART-SW
+       ELSE
+          DISPLAY "ENCFILE: unrecognized 5th argument ["
+                  WS-RESTART-ARG "], expected RESTART"
+          MOVE 16 TO WS-RETURN-STATUS
+          GO TO GET-PARAMETERS-EX
+       END-IF
+    END-IF
+
+    .
+ GET-PARAMETERS-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SET-ERROR-FILENAME SECTION.
+*>----------------------------------------------------------------------
+*> The error file shares the run's output filename with ".err" appended
+*> -- encrypt writes CIPHER-FILE so errors go beside it, decrypt writes
+*> PLAIN-FILE so errors go beside that instead. It is only OPENed (by
+*> LOG-FAILED-RECORD) the first time a record actually fails, so a clean
+*> run never leaves a stray empty error file behind.
+
+    IF WS-MODE-ENCRYPT
+       STRING FUNCTION TRIM(WS-CIPHER-FILENAME) DELIMITED BY SIZE
+              ".err"                            DELIMITED BY SIZE
+         INTO WS-ERROR-FILENAME
+       END-STRING
+    ELSE
+       STRING FUNCTION TRIM(WS-PLAIN-FILENAME)  DELIMITED BY SIZE
+              ".err"                            DELIMITED BY SIZE
+         INTO WS-ERROR-FILENAME
+       END-STRING
+    END-IF
+
+    .
+ SET-ERROR-FILENAME-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SET-CHECKPOINT-FILENAME SECTION.
+*>----------------------------------------------------------------------
+*> The checkpoint/restart file shares the run's output filename with
+*> ".ckpt" appended, the same convention SET-ERROR-FILENAME uses for
+*> the error file.
+
+    IF WS-MODE-ENCRYPT
+       STRING FUNCTION TRIM(WS-CIPHER-FILENAME) DELIMITED BY SIZE
+              ".ckpt"                           DELIMITED BY SIZE
+         INTO WS-CHECKPOINT-FILENAME
+       END-STRING
+    ELSE
+       STRING FUNCTION TRIM(WS-PLAIN-FILENAME)  DELIMITED BY SIZE
+              ".ckpt"                           DELIMITED BY SIZE
+         INTO WS-CHECKPOINT-FILENAME
+       END-STRING
+    END-IF
+
+    .
+ SET-CHECKPOINT-FILENAME-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ LOAD-CHECKPOINT SECTION.
+*>----------------------------------------------------------------------
+*> On a RESTART run, reads the last checkpoint record (if any) back in.
+*> A missing checkpoint file is not an error -- it just means this is
+*> effectively a fresh run, RESTART or not.
+
+    MOVE 0 TO WS-CKPT-RECS-PROCESSED
+    MOVE 0 TO WS-CKPT-BYTE-OFFSET
+    MOVE "N" TO WS-HAVE-CHECKPOINT-SW
+
+    IF WS-RESTART-REQUESTED
+       OPEN INPUT CHECKPOINT-FILE
+       IF WS-CHECKPOINT-OK
+          READ CHECKPOINT-FILE
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE CK-RECS-PROCESSED TO WS-CKPT-RECS-PROCESSED
+                MOVE CK-BYTE-OFFSET    TO WS-CKPT-BYTE-OFFSET
+                MOVE "Y"               TO WS-HAVE-CHECKPOINT-SW
+          END-READ
+          CLOSE CHECKPOINT-FILE
+       ELSE
+          DISPLAY "ENCFILE: no prior checkpoint found at ["
+                  FUNCTION TRIM(WS-CHECKPOINT-FILENAME)
+                  "], starting from the beginning"
+       END-IF
+    END-IF
+
+    .
+ LOAD-CHECKPOINT-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ WRITE-CHECKPOINT SECTION.
+*>----------------------------------------------------------------------
+*> Overwrites the checkpoint file with the current progress. Called
+*> every WS-CHECKPOINT-INTERVAL records; OPEN/CLOSE each time so the
+*> checkpoint is actually flushed to disk before processing continues.
+
+    MOVE WS-RECS-READ           TO CK-RECS-PROCESSED
+    MOVE SPACE                  TO CK-SEPARATOR
+    MOVE WS-BYTES-WRITTEN-TOTAL TO CK-BYTE-OFFSET
+
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+       WRITE CHECKPOINT-REC
+       CLOSE CHECKPOINT-FILE
+    ELSE
+       DISPLAY "ENCFILE: warning - could not write checkpoint file ["
+               FUNCTION TRIM(WS-CHECKPOINT-FILENAME) "]"
+    END-IF
+
+    .
+ WRITE-CHECKPOINT-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ RESOLVE-KEY SECTION.
+*>----------------------------------------------------------------------
+*> Turns WS-KEY-ARG into WS-RESOLVED-KEY-MODE / WS-RESOLVED-KEY-BYTES,
+*> either straight from the literal (single-key DES, as before) or via
+*> CALL "KEYFETCH" when WS-KEY-ARG starts with "KEYID:".
+
+    MOVE WS-KEY-ARG(1:6) TO WS-KEY-ID-PREFIX
+
+    IF WS-KEY-ID-PREFIX = "KEYID:"
+       ACCEPT WS-VAULT-FILENAME FROM ENVIRONMENT "KEYVAULT_FILE"
+       IF WS-VAULT-FILENAME = SPACES
+          MOVE "keyvault.dat" TO WS-VAULT-FILENAME
+       END-IF
+
+       MOVE SPACES TO WS-KEY-ID
+       MOVE WS-KEY-ARG(7:8) TO WS-KEY-ID
+
+       CALL "KEYFETCH" USING WS-VAULT-FILENAME
+                             WS-KEY-ID
+                             WS-RESOLVED-KEY-MODE
+                             WS-RESOLVED-KEY-BYTES
+                             WS-KEYFETCH-RC
+       IF NOT WS-KEYFETCH-OK
+          DISPLAY "ENCFILE: KEYFETCH failed for key-id [" WS-KEY-ID
+                  "], RC=" WS-KEYFETCH-RC
+          MOVE 20 TO WS-RETURN-STATUS
+       END-IF
+    ELSE
+       MOVE 0 TO WS-RESOLVED-KEY-MODE
+       MOVE LOW-VALUES TO WS-RESOLVED-KEY-BYTES
+       MOVE WS-KEY-ARG(1:8) TO WS-RESOLVED-KEY-BYTES(1:8)
+    END-IF
+
+    .
+ RESOLVE-KEY-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SEED-IV-GENERATOR SECTION.
+*>----------------------------------------------------------------------
+*> Seeds FUNCTION RANDOM once per run from the wall clock so GENERATE-IV
+*> produces a different stream of per-record IVs on every run.
+
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+    MOVE WS-CURRENT-DATE(9:8)  TO WS-IV-SEED
+    COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM(WS-IV-SEED)
+    MOVE "Y" TO WS-IV-SEEDED-SW
+
+    .
+ SEED-IV-GENERATOR-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ GENERATE-IV SECTION.
+*>----------------------------------------------------------------------
+*> Fills IV OF COBDES-LNK with 8 pseudo-random bytes, one FUNCTION
+*> RANDOM call per byte, continuing the stream SEED-IV-GENERATOR
+*> started.
+
+    IF NOT WS-IV-SEEDED
+       PERFORM SEED-IV-GENERATOR
+    END-IF
+
+    PERFORM VARYING WS-IV-IDX FROM 1 BY 1 UNTIL WS-IV-IDX > 8
+       COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM
+       COMPUTE WS-RANDOM-BYTE =
+          FUNCTION MOD(FUNCTION INTEGER(WS-RANDOM-FRACTION * 1000000000), 256)
+       MOVE FUNCTION CHAR(WS-RANDOM-BYTE + 1) TO IV OF COBDES-LNK(WS-IV-IDX:1)
+    END-PERFORM
+
+    .
+ GENERATE-IV-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ COBDES-CALL-WRAPPER SECTION.
+*>----------------------------------------------------------------------
+*> Fail-safe wrapper around CALL "COBDES": on success DATA-BUFF OF
+*> COBDES-LNK holds the processed block as usual. On failure DATA-BUFF
+*> is left unchanged by COBDES itself (see cobdeslnk.cpy), and this
+*> wrapper additionally raises WS-BLOCK-FAILED so the calling paragraph
+*> knows not to trust the record this block belongs to.
+
+    MOVE "N" TO WS-BLOCK-FAILED-SW
+    CALL "COBDES" USING COBDES-LNK
+    IF NOT COBDES-OK OF COBDES-LNK
+       DISPLAY "ENCFILE: COBDES failed, RC="
+               WS-RETURN-CODE OF COBDES-LNK
+               " at record " WS-RECS-READ
+       MOVE "Y" TO WS-BLOCK-FAILED-SW
+       MOVE 24 TO WS-RETURN-STATUS
+       MOVE "CALL COBDES failed" TO WS-FAILURE-REASON
+       MOVE WS-RETURN-CODE OF COBDES-LNK TO WS-LOGGED-RC
+       IF NOT WS-RECORD-FAILED
+          MOVE DATA-BUFF OF COBDES-LNK TO WS-FAILED-BLOCK-BUFFER
+       END-IF
+    END-IF
+
+    .
+ COBDES-CALL-WRAPPER-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ LOG-FAILED-RECORD SECTION.
+*>----------------------------------------------------------------------
+*> Logs the current record number, COBDES's return code, and a hex dump
+*> of the first block that failed to the error file instead of letting
+*> the record reach the output file. Opens the error file on first use.
+
+    IF NOT WS-ERROR-FILE-OPEN
+       OPEN OUTPUT ERROR-FILE
+       MOVE "Y" TO WS-ERROR-FILE-OPEN-SW
+       IF NOT WS-ERROR-OK
+          DISPLAY "ENCFILE: cannot open error file, status="
+                  WS-ERROR-STATUS
+          MOVE 20 TO WS-RETURN-STATUS
+          GO TO LOG-FAILED-RECORD-EX
+       END-IF
+    END-IF
+
+    CALL "HEXDUMP" USING WS-FAILED-BLOCK-BUFFER
+                        WS-HEXDUMP-INPUT-LEN
+                        WS-FAILED-BLOCK-HEX
+                        WS-HEXDUMP-OUTPUT-LEN
+                        WS-HEXDUMP-RC
+
+    MOVE WS-RECS-READ TO WS-ERR-NUM-DISP
+    MOVE SPACES TO ERROR-REC
+    STRING "record " DELIMITED BY SIZE
+           WS-ERR-NUM-DISP DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-FAILURE-REASON) DELIMITED BY SIZE
+           ", RC=" DELIMITED BY SIZE
+           WS-LOGGED-RC DELIMITED BY SIZE
+           " block=X""" DELIMITED BY SIZE
+           WS-FAILED-BLOCK-HEX DELIMITED BY SIZE
+           """" DELIMITED BY SIZE
+      INTO ERROR-REC
+    END-STRING
+
+    WRITE ERROR-REC
+    ADD 1 TO WS-RECS-FAILED
+
+    .
+ LOG-FAILED-RECORD-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ ENCRYPT-FILE SECTION.
+*>----------------------------------------------------------------------
+
+    OPEN INPUT  PLAIN-FILE
+    IF NOT WS-PLAIN-OK
+       DISPLAY "ENCFILE: cannot open input file, status=" WS-PLAIN-STATUS
+       MOVE 20 TO WS-RETURN-STATUS
+       GO TO ENCRYPT-FILE-EX
+    END-IF
+
+    IF WS-HAVE-CHECKPOINT
+       OPEN EXTEND CIPHER-FILE
+    ELSE
+       OPEN OUTPUT CIPHER-FILE
+    END-IF
+    IF NOT WS-CIPHER-OK
+       DISPLAY "ENCFILE: cannot open output file, status=" WS-CIPHER-STATUS
+       CLOSE PLAIN-FILE
+       MOVE 20 TO WS-RETURN-STATUS
+       GO TO ENCRYPT-FILE-EX
+    END-IF
+
+    MOVE WS-RESOLVED-KEY-MODE  TO KEY-MODE    OF COBDES-LNK
+    MOVE 1                     TO CIPHER-MODE OF COBDES-LNK
+    MOVE WS-RESOLVED-KEY-BYTES TO PW          OF COBDES-LNK
+
+    MOVE WS-CKPT-BYTE-OFFSET TO WS-BYTES-WRITTEN-TOTAL
+    PERFORM SKIP-PROCESSED-RECORDS-PLAIN
+
+    MOVE "N" TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+
+       READ PLAIN-FILE
+          AT END
+             MOVE "Y" TO WS-EOF-SW
+          NOT AT END
+             ADD 1 TO WS-RECS-READ
+             PERFORM ENCRYPT-ONE-RECORD
+             IF FUNCTION MOD(WS-RECS-READ, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
+       END-READ
+
+    END-PERFORM
+
+    CLOSE PLAIN-FILE
+    CLOSE CIPHER-FILE
+
+    .
+ ENCRYPT-FILE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SKIP-PROCESSED-RECORDS-PLAIN SECTION.
+*>----------------------------------------------------------------------
+*> On a RESTART run, re-reads and discards the WS-CKPT-RECS-PROCESSED
+*> input records already encrypted by a prior run instead of encrypting
+*> them again; WS-RECS-READ then continues counting from there so error
+*> log record numbers stay consistent with the first run.
+
+    IF WS-HAVE-CHECKPOINT
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKPT-RECS-PROCESSED
+          READ PLAIN-FILE
+             AT END
+                MOVE "Y" TO WS-EOF-SW
+          END-READ
+       END-PERFORM
+       MOVE WS-CKPT-RECS-PROCESSED TO WS-RECS-READ
+    END-IF
+
+    .
+ SKIP-PROCESSED-RECORDS-PLAIN-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ ENCRYPT-ONE-RECORD SECTION.
+*>----------------------------------------------------------------------
+*> Pads PLAIN-REC (WS-PLAIN-LEN significant bytes) out to a multiple of
+*> the 8-byte DES block size via PADBLOCK, encrypts it block by block,
+*> and writes the result as one CIPHER-FILE record carrying the true
+*> original length.
+
+    MOVE LOW-VALUES TO WS-BLOCK-BUFFER
+    MOVE PLAIN-REC  TO WS-BLOCK-BUFFER(1:WS-PLAIN-LEN)
+    MOVE WS-PLAIN-LEN TO WS-TOTAL-LEN
+
+    MOVE "N" TO WS-RECORD-FAILED-SW
+
+    MOVE 0 TO WS-PAD-FUNCTION
+    CALL "PADBLOCK" USING WS-PAD-FUNCTION WS-PAD-SCHEME WS-PAD-BLOCK-SIZE
+                          WS-BLOCK-BUFFER WS-PAD-BUFFER-CAPACITY
+                          WS-TOTAL-LEN WS-PAD-RC
+    IF NOT WS-PAD-OK
+       DISPLAY "ENCFILE: padding failed, RC=" WS-PAD-RC
+               " at record " WS-RECS-READ
+       MOVE "Y" TO WS-RECORD-FAILED-SW
+       MOVE 24 TO WS-RETURN-STATUS
+       MOVE "padding failed" TO WS-FAILURE-REASON
+       MOVE WS-PAD-RC TO WS-LOGGED-RC
+       IF WS-TOTAL-LEN < 8
+          MOVE 1 TO WS-BLOCK-START
+       ELSE
+          COMPUTE WS-BLOCK-START = ((WS-TOTAL-LEN - 1) / 8 * 8) + 1
+       END-IF
+       MOVE WS-BLOCK-BUFFER(WS-BLOCK-START:8) TO WS-FAILED-BLOCK-BUFFER
+       PERFORM LOG-FAILED-RECORD
+       GO TO ENCRYPT-ONE-RECORD-EX
+    END-IF
+
+    PERFORM GENERATE-IV
+    MOVE IV OF COBDES-LNK TO CF-IV
+
+    PERFORM VARYING WS-BLOCK-START FROM 1 BY 8
+            UNTIL WS-BLOCK-START > WS-TOTAL-LEN
+
+       MOVE WS-BLOCK-BUFFER(WS-BLOCK-START:8) TO DATA-BUFF OF COBDES-LNK
+       MOVE 0 TO DF OF COBDES-LNK
+       PERFORM COBDES-CALL-WRAPPER
+       IF WS-BLOCK-FAILED
+          MOVE "Y" TO WS-RECORD-FAILED-SW
+       END-IF
+       MOVE DATA-BUFF OF COBDES-LNK TO WS-BLOCK-BUFFER(WS-BLOCK-START:8)
+
+    END-PERFORM
+
+    IF WS-RECORD-FAILED
+       PERFORM LOG-FAILED-RECORD
+    ELSE
+       MOVE WS-PLAIN-LEN  TO CF-ORIG-LEN
+       MOVE LOW-VALUES    TO CF-CIPHERTEXT
+       MOVE WS-BLOCK-BUFFER(1:WS-TOTAL-LEN) TO CF-CIPHERTEXT(1:WS-TOTAL-LEN)
+
+       WRITE CIPHER-REC
+       ADD 1 TO WS-RECS-WRITTEN
+       ADD WS-CIPHER-REC-LEN TO WS-BYTES-WRITTEN-TOTAL
+    END-IF
+
+    .
+ ENCRYPT-ONE-RECORD-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ DECRYPT-FILE SECTION.
+*>----------------------------------------------------------------------
+
+    OPEN INPUT  CIPHER-FILE
+    IF NOT WS-CIPHER-OK
+       DISPLAY "ENCFILE: cannot open input file, status=" WS-CIPHER-STATUS
+       MOVE 20 TO WS-RETURN-STATUS
+       GO TO DECRYPT-FILE-EX
+    END-IF
+
+    IF WS-HAVE-CHECKPOINT
+       OPEN EXTEND PLAIN-FILE
+    ELSE
+       OPEN OUTPUT PLAIN-FILE
+    END-IF
+    IF NOT WS-PLAIN-OK
+       DISPLAY "ENCFILE: cannot open output file, status=" WS-PLAIN-STATUS
+       CLOSE CIPHER-FILE
+       MOVE 20 TO WS-RETURN-STATUS
+       GO TO DECRYPT-FILE-EX
+    END-IF
+
+    MOVE WS-RESOLVED-KEY-MODE  TO KEY-MODE    OF COBDES-LNK
+    MOVE 1                     TO CIPHER-MODE OF COBDES-LNK
+    MOVE WS-RESOLVED-KEY-BYTES TO PW          OF COBDES-LNK
+
+    MOVE WS-CKPT-BYTE-OFFSET TO WS-BYTES-WRITTEN-TOTAL
+    PERFORM SKIP-PROCESSED-RECORDS-CIPHER
+
+    MOVE "N" TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+
+       READ CIPHER-FILE
+          AT END
+             MOVE "Y" TO WS-EOF-SW
+          NOT AT END
+             ADD 1 TO WS-RECS-READ
+             PERFORM DECRYPT-ONE-RECORD
+             IF FUNCTION MOD(WS-RECS-READ, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
+       END-READ
+
+    END-PERFORM
+
+    CLOSE CIPHER-FILE
+    CLOSE PLAIN-FILE
+
+    .
+ DECRYPT-FILE-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ SKIP-PROCESSED-RECORDS-CIPHER SECTION.
+*>----------------------------------------------------------------------
+*> On a RESTART run, re-reads and discards the WS-CKPT-RECS-PROCESSED
+*> input records already decrypted by a prior run instead of decrypting
+*> them again; WS-RECS-READ then continues counting from there so error
+*> log record numbers stay consistent with the first run.
+
+    IF WS-HAVE-CHECKPOINT
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKPT-RECS-PROCESSED
+          READ CIPHER-FILE
+             AT END
+                MOVE "Y" TO WS-EOF-SW
+          END-READ
+       END-PERFORM
+       MOVE WS-CKPT-RECS-PROCESSED TO WS-RECS-READ
+    END-IF
+
+    .
+ SKIP-PROCESSED-RECORDS-CIPHER-EX.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ DECRYPT-ONE-RECORD SECTION.
+*>----------------------------------------------------------------------
+*> Reverses ENCRYPT-ONE-RECORD: derives the padded block count from
+*> CF-ORIG-LEN with the same formula PADBLOCK used to pad it, decrypts
+*> every 8-byte block, then calls PADBLOCK to both validate the padding
+*> and recover the significant length -- which must still agree with
+*> CF-ORIG-LEN -- before writing PLAIN-REC.
+
+    COMPUTE WS-PAD-LEN = FUNCTION MOD(CF-ORIG-LEN, 8)
+    IF WS-PAD-LEN = 0
+       MOVE 8 TO WS-PAD-LEN
+    ELSE
+       COMPUTE WS-PAD-LEN = 8 - WS-PAD-LEN
+    END-IF
+    COMPUTE WS-TOTAL-LEN = CF-ORIG-LEN + WS-PAD-LEN
+
+    MOVE CF-CIPHERTEXT(1:WS-TOTAL-LEN) TO WS-BLOCK-BUFFER(1:WS-TOTAL-LEN)
+    MOVE CF-IV TO IV OF COBDES-LNK
+
+    MOVE "N" TO WS-RECORD-FAILED-SW
+    PERFORM VARYING WS-BLOCK-START FROM 1 BY 8
+            UNTIL WS-BLOCK-START > WS-TOTAL-LEN
+
+       MOVE WS-BLOCK-BUFFER(WS-BLOCK-START:8) TO DATA-BUFF OF COBDES-LNK
+       MOVE 1 TO DF OF COBDES-LNK
+       PERFORM COBDES-CALL-WRAPPER
+       IF WS-BLOCK-FAILED
+          MOVE "Y" TO WS-RECORD-FAILED-SW
+       END-IF
+       MOVE DATA-BUFF OF COBDES-LNK TO WS-BLOCK-BUFFER(WS-BLOCK-START:8)
+
+    END-PERFORM
+
+    IF NOT WS-RECORD-FAILED
+       MOVE WS-BLOCK-BUFFER(WS-TOTAL-LEN - 7:8) TO WS-LAST-DECRYPTED-BLOCK
+
+       MOVE 1 TO WS-PAD-FUNCTION
+       CALL "PADBLOCK" USING WS-PAD-FUNCTION WS-PAD-SCHEME WS-PAD-BLOCK-SIZE
+                             WS-BLOCK-BUFFER WS-PAD-BUFFER-CAPACITY
+                             WS-TOTAL-LEN WS-PAD-RC
+       IF NOT WS-PAD-OK OR WS-TOTAL-LEN NOT = CF-ORIG-LEN
+          DISPLAY "ENCFILE: padding verification failed, RC=" WS-PAD-RC
+                  " at record " WS-RECS-READ
+          MOVE "Y" TO WS-RECORD-FAILED-SW
+          MOVE 24 TO WS-RETURN-STATUS
+          MOVE "padding verification failed" TO WS-FAILURE-REASON
+          MOVE WS-PAD-RC TO WS-LOGGED-RC
+          MOVE WS-LAST-DECRYPTED-BLOCK TO WS-FAILED-BLOCK-BUFFER
+       END-IF
+    END-IF
+
+    IF WS-RECORD-FAILED
+       PERFORM LOG-FAILED-RECORD
+    ELSE
+       MOVE WS-TOTAL-LEN TO WS-PLAIN-LEN
+       MOVE SPACES TO PLAIN-REC
+       MOVE WS-BLOCK-BUFFER(1:WS-PLAIN-LEN) TO PLAIN-REC(1:WS-PLAIN-LEN)
+
+       WRITE PLAIN-REC
+       ADD 1 TO WS-RECS-WRITTEN
+       ADD WS-PLAIN-LEN TO WS-BYTES-WRITTEN-TOTAL
+       ADD 1 TO WS-BYTES-WRITTEN-TOTAL
+    END-IF
+
+    .
+ DECRYPT-ONE-RECORD-EX.
+    EXIT.

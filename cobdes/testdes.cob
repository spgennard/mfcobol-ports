@@ -22,14 +22,17 @@
 *> Author:       Laszlo Erdos
 *>               https://www.facebook.com/wortfee
 *>
-*> Tectonics:    cobc -x -free testdes.cob
+*> Tectonics:    cobc -x -free testdes.cob cobdes.cob hexdump.cob
 *>
 *> Date-Written: 04-10-2013 
 *>******************************************************************************
 *> Date       Change description 
 *> ========== ==================================================================
 *> 2017.10.16 License changed to GNU LGPL.
-*>  
+*> 2026.08.08 DATA-BUFF-IN-HEXA now CALLs the general-purpose HEXDUMP
+*>            module instead of converting via its own inline
+*>            NUM2HEX paragraph.
+*>
 *>******************************************************************************
 
  IDENTIFICATION DIVISION.
@@ -42,31 +45,14 @@
 *>**********************************************************************
  WORKING-STORAGE SECTION.
 
- 01 WS-NUM2HEX-IN                      PIC 9(2) COMP-5.
- 01 WS-NUM2HEX-OUT                     PIC X(2).
- 01 WS-NUM2HEX-QUOTIENT                PIC 9(2) COMP-5.
- 01 WS-NUM2HEX-REMAINDER               PIC 9(2) COMP-5.
- 01 WS-HEX-CHAR                        PIC X(16) 
-                                           VALUE "0123456789ABCDEF".
- 01 WS-IND-1                           PIC 9(2) COMP-5.
- 01 WS-IND-2                           PIC 9(2) COMP-5.
-
  01 WS-NUM-DATA                        PIC X(8).
- 01 WS-NUM-TABLE REDEFINES WS-NUM-DATA.
-   02 WS-NUM                           PIC 9(2) COMP-5 OCCURS 8.
- 
  01 WS-HEX-DATA                        PIC X(16).
- 01 WS-HEX-TABLE REDEFINES WS-HEX-DATA.
-   02 WS-HEX                           PIC X(2) OCCURS 8.
- 
- 01 COBDES-LNK.
-*> Input flag, DF = 0 -> encryption, DF = 1 -> decryption 
-   02 DF                               PIC 9.
-*> Input password
-   02 PW                               PIC X(8).
-*> Input / Output data block
-   02 DATA-BUFF                        PIC X(8).
- 
+ 01 WS-HEXDUMP-INPUT-LEN               BINARY-DOUBLE UNSIGNED VALUE 8.
+ 01 WS-HEXDUMP-OUTPUT-LEN              BINARY-DOUBLE UNSIGNED VALUE 16.
+ 01 WS-HEXDUMP-RC                      PIC 9(2).
+
+ COPY "cobdeslnk.cpy".
+
  PROCEDURE DIVISION.
 
 *>----------------------------------------------------------------------
@@ -183,44 +169,15 @@
 *>----------------------------------------------------------------------
  DATA-BUFF-IN-HEXA SECTION.
 *>----------------------------------------------------------------------
+*> Converts the 8 bytes in WS-NUM-DATA into the 16-character hex string
+*> WS-HEX-DATA via the general-purpose HEXDUMP module.
 
-    INITIALIZE WS-HEX-DATA
-    
-    PERFORM VARYING WS-IND-2 FROM 1 BY 1
-            UNTIL   WS-IND-2 > 8
+    CALL "HEXDUMP" USING WS-NUM-DATA
+                        WS-HEXDUMP-INPUT-LEN
+                        WS-HEX-DATA
+                        WS-HEXDUMP-OUTPUT-LEN
+                        WS-HEXDUMP-RC
 
-       MOVE WS-NUM(WS-IND-2) TO WS-NUM2HEX-IN
-       PERFORM NUM2HEX
-       MOVE WS-NUM2HEX-OUT   TO WS-HEX(WS-IND-2)       
-    END-PERFORM
-    
     .
  DATA-BUFF-IN-HEXA-EX.
     EXIT.
-    
-*>----------------------------------------------------------------------
- NUM2HEX SECTION.
-*>----------------------------------------------------------------------
-
-    INITIALIZE WS-NUM2HEX-OUT
-
-    PERFORM VARYING WS-IND-1 FROM 2 BY -1
-            UNTIL   WS-IND-1 < 1
-
-       DIVIDE WS-NUM2HEX-IN BY 16
-          GIVING    WS-NUM2HEX-QUOTIENT
-          REMAINDER WS-NUM2HEX-REMAINDER
-       END-DIVIDE
-
-       ADD 1 TO WS-NUM2HEX-REMAINDER
-
-       MOVE WS-HEX-CHAR(WS-NUM2HEX-REMAINDER:1)
-         TO WS-NUM2HEX-OUT(WS-IND-1:1)
-
-       MOVE WS-NUM2HEX-QUOTIENT
-         TO WS-NUM2HEX-IN
-    END-PERFORM
-    
-    .
- NUM2HEX-EX.
-    EXIT.
